@@ -18,6 +18,15 @@
            SELECT  C-COMMUNES ASSIGN TO "3-communes.dat"
                ORGANIZATION LINE SEQUENTIAL.
 
+      *    Rejets de controle de saisie (codes Insee mal formes)
+           SELECT  C-REJETS ASSIGN TO "3-communes-rejets.dat"
+               ORGANIZATION LINE SEQUENTIAL.
+
+      *    Manifeste de comptage (volumetrie inter-phases)
+           SELECT  F-MANIFESTE ASSIGN TO "0-manifest.dat"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WS-STATUT-MANIFESTE.
+
 
       ******************************************************************
        DATA DIVISION.
@@ -60,9 +69,22 @@
                10 F-CODE-REGION            PIC X(2).
                10 FILLER                   PIC X(9).
 
-      *     05 F-Taux.
-      *         10 F-Taux-Carbone        PIC X(9).
-      *         10 F-Taux-Densite        PIC X(9).
+           05 F-Taux.
+               10 F-Taux-Carbone        PIC X(9).
+               10 F-Taux-Densite        PIC X(9).
+
+       FD  C-REJETS.
+       01  C-REJETS-ENREG.
+           05 CR-Code-Insee            PIC X(5).
+           05 CR-Lieu                  PIC X(50).
+           05 CR-Motif                 PIC X(40).
+
+      *    Manifeste de comptage (volumetrie inter-phases)
+       FD  F-MANIFESTE.
+       01  MF-ENREG.
+           05 MF-PROGRAMME             PIC X(20).
+           05 MF-NB-LUS                PIC 9(8).
+           05 MF-NB-ECRITS             PIC 9(8).
 
        FD  C-COMMUNES.
        01  C-COMMUNES-ENREG.
@@ -85,6 +107,13 @@
                10 C-Taux-Carbone        PIC 9(4)V99 .
                10 C-Taux-Densite        PIC 9(4)V99 .
 
+           05 C-Status                 PIC X(16).
+
+      *    Numero de departement canonique (index 1-101 utilise par
+      *    les tables de regroupement en aval : DOM et Corse resolus
+      *    une seule fois ici, cf. WRITE-CODE-DEPT-CALCULE)
+           05 C-Code-Dept-Calcule      PIC 9(3).
+
       ******************************************************************
        WORKING-STORAGE SECTION.
 
@@ -92,6 +121,23 @@
 
            05 CODE-INSEE-REG-CORSE     PIC 9(2) VALUE 20.
 
+           05 CODE-INSEE-VALIDE        PIC 9(1) VALUE 1.
+               88  CODE-INSEE-EST-VALIDE          VALUE 1.
+               88  CODE-INSEE-EST-INVALIDE        VALUE 0.
+
+           05 BORNE-REG-MINI           PIC 9(2) VALUE 01.
+           05 BORNE-REG-MAXI           PIC 9(2) VALUE 98.
+
+      *    Resolution du departement outre-mer (971-976), sur le
+      *    modele du remappage Corse ci-dessus : autrefois refait a
+      *    chaque phase (cf. FIND-NUMERO-DEPARTEMENT en Phase-2-dept),
+      *    desormais calcule une seule fois ici.
+           05 DOM-CODE-TEMP.
+               10  DOM-CODE-DEPT           PIC 99.
+               10  DOM-CODE-OUTREMER       PIC 9.
+                   88  DOM-EST-SIMPLE          VALUE 1 2 3 4.
+                   88  DOM-EST-COMPLEXE        VALUE 6.
+
 
 
        1   FILE-WORKING-MANAGER.
@@ -99,6 +145,23 @@
            05  FIN-ENREG                PIC  X(01) VALUE  SPACE.
                88  FF                              VALUE  HIGH-VALUE.
 
+       1   MANIFESTE-WORKING-MANAGER.
+           05  CPT-LUS-MANIFESTE        PIC 9(8) VALUE 0.
+           05  CPT-ECRITS-MANIFESTE     PIC 9(8) VALUE 0.
+           05  WS-STATUT-MANIFESTE      PIC X(02) VALUE SPACE.
+               88  STATUT-MANIFESTE-ABSENT       VALUE "35".
+
+      *    Les taux fournis par l'INSEE arrivent en X(9) au format
+      *    "dddd.dddd" (point litteral) : une MOVE alphanumerique vers
+      *    numerique ne respecte pas ce point (elle ne garde que les
+      *    caracteres de poids faible et mettrait .00 en partie
+      *    decimale), d'ou le passage par UNSTRING/COMPUTE ci-dessous.
+       1   TAUX-PARSE-MANAGER.
+           05  TAUX-CARBONE-ENTIER      PIC 9(4).
+           05  TAUX-CARBONE-DECIMALE    PIC 9(4).
+           05  TAUX-DENSITE-ENTIER      PIC 9(4).
+           05  TAUX-DENSITE-DECIMALE    PIC 9(4).
+
       ******************************************************************
        PROCEDURE DIVISION.
 
@@ -107,7 +170,7 @@
 
 
            OPEN INPUT F-COMMUNES
-           OPEN OUTPUT C-COMMUNES
+           OPEN OUTPUT C-COMMUNES C-REJETS
 
 
            PERFORM UNTIL FF
@@ -117,8 +180,16 @@
                    SET FF TO TRUE
                 NOT AT END
 
+                   ADD 1 TO CPT-LUS-MANIFESTE
+
                    DISPLAY F-COMMUNES-ENREG
 
+                   PERFORM VALIDATE-CODE-INSEE
+
+                   IF CODE-INSEE-EST-INVALIDE THEN
+                       PERFORM WRITE-REJET
+                   ELSE
+
       *            Ajout du code Insee
                    IF F-CODE-DEPT-CORSE THEN
                        MOVE CODE-INSEE-REG-CORSE   TO C-CODE-INSEE-REG
@@ -130,19 +201,143 @@
       *            Ajout du lieu
                    MOVE F-Lieu TO C-Lieu
 
-      *            Ajout des donn√©es
+      *            Ajout des donnees
+                   MOVE F-Altitude             TO C-Altitude
+                   MOVE F-Superficie           TO C-Superficie
+                   MOVE F-Population           TO C-Population
 
+      *            Conservation des taux fournis par l'INSEE, tels
+      *            quels, pour comparaison avec les taux recalcules
+      *            en aval (cf. taux recalcules dans les phases 2)
+                   PERFORM CONVERTIR-TAUX
+
+      *            Ajout du statut de la commune (commune nouvelle,
+      *            commune deleguee, ...) pour filtrage en aval
+                   MOVE F-Status               TO C-Status
+
+      *            Resolution unique du departement (mainland/Corse/DOM)
+                   PERFORM WRITE-CODE-DEPT-CALCULE
 
       *            Ecriture dans le fichier
                    WRITE C-COMMUNES-ENREG
+                   ADD 1 TO CPT-ECRITS-MANIFESTE
 
-
+                   END-IF
 
               END-READ
            END-PERFORM
 
 
-           CLOSE F-COMMUNES C-COMMUNES
+           CLOSE F-COMMUNES C-COMMUNES C-REJETS
+
+           PERFORM ECRIRE-MANIFESTE
+
+           PERFORM FIN-PGM
+           .
+
+      ******************************************************************
+      *        CONTROLE DE SAISIE DU CODE INSEE
+
+       VALIDATE-CODE-INSEE.
+
+           SET CODE-INSEE-EST-VALIDE TO TRUE
+
+           IF F-Code-Insee = SPACE OR LOW-VALUE THEN
+               SET CODE-INSEE-EST-INVALIDE TO TRUE
+           ELSE
+               IF F-CODE-DEPT-CORSE THEN
+      *            Region Corse : code deja controle par le 88-level
+                   CONTINUE
+               ELSE
+                   IF F-CODE-INSEE-REG NOT NUMERIC
+                      OR F-CODE-INSEE-IND NOT NUMERIC THEN
+                       SET CODE-INSEE-EST-INVALIDE TO TRUE
+                   ELSE
+                       IF F-CODE-INSEE-REG < BORNE-REG-MINI
+                          OR F-CODE-INSEE-REG > BORNE-REG-MAXI THEN
+                           SET CODE-INSEE-EST-INVALIDE TO TRUE
+                       END-IF
+                   END-IF
+               END-IF
+           END-IF
+           .
+
+      ******************************************************************
+      *        CONVERSION DES TAUX INSEE (X(9) "dddd.dddd") EN NUMERIQUE
+
+       CONVERTIR-TAUX.
+
+           UNSTRING F-Taux-Carbone DELIMITED BY "."
+               INTO TAUX-CARBONE-ENTIER
+                    TAUX-CARBONE-DECIMALE
+           END-UNSTRING
+
+           COMPUTE C-Taux-Carbone =
+                   TAUX-CARBONE-ENTIER
+                   + (TAUX-CARBONE-DECIMALE / 10000)
+
+           UNSTRING F-Taux-Densite DELIMITED BY "."
+               INTO TAUX-DENSITE-ENTIER
+                    TAUX-DENSITE-DECIMALE
+           END-UNSTRING
+
+           COMPUTE C-Taux-Densite =
+                   TAUX-DENSITE-ENTIER
+                   + (TAUX-DENSITE-DECIMALE / 10000)
+           .
+
+      ******************************************************************
+      *        RESOLUTION DU DEPARTEMENT (MAINLAND / CORSE / DOM)
+
+       WRITE-CODE-DEPT-CALCULE.
+
+           IF F-CODE-DEPT-CORSE THEN
+               MOVE CODE-INSEE-REG-CORSE TO C-Code-Dept-Calcule
+           ELSE
+               MOVE C-CODE-INSEE-REG TO DOM-CODE-DEPT
+               MOVE C-CODE-INSEE-IND(1:1) TO DOM-CODE-OUTREMER
+               EVALUATE TRUE
+                   WHEN C-CODE-INSEE-REG = 97 AND DOM-EST-SIMPLE
+                       COMPUTE C-Code-Dept-Calcule =
+                           DOM-CODE-DEPT + DOM-CODE-OUTREMER - 1
+                   WHEN C-CODE-INSEE-REG = 97 AND DOM-EST-COMPLEXE
+                       MOVE 101 TO C-Code-Dept-Calcule
+                   WHEN OTHER
+                       MOVE C-CODE-INSEE-REG TO C-Code-Dept-Calcule
+               END-EVALUATE
+           END-IF
+           .
+
+       WRITE-REJET.
+
+           MOVE F-Code-Insee TO CR-Code-Insee
+           MOVE F-Commune    TO CR-Lieu
+           MOVE "code Insee non numerique ou hors bornes"
+               TO CR-Motif
+
+           WRITE C-REJETS-ENREG
+           .
+
+      ******************************************************************
+      *        MANIFESTE DE COMPTAGE (VOLUMETRIE INTER-PHASES)
+
+       ECRIRE-MANIFESTE.
+
+           OPEN INPUT F-MANIFESTE
+           IF STATUT-MANIFESTE-ABSENT THEN
+               CLOSE F-MANIFESTE
+               OPEN OUTPUT F-MANIFESTE
+           ELSE
+               CLOSE F-MANIFESTE
+               OPEN EXTEND F-MANIFESTE
+           END-IF
+
+           MOVE "2-COMMUNES" TO MF-PROGRAMME
+           MOVE CPT-LUS-MANIFESTE TO MF-NB-LUS
+           MOVE CPT-ECRITS-MANIFESTE TO MF-NB-ECRITS
+           WRITE MF-ENREG
+
+           CLOSE F-MANIFESTE
            .
 
        FIN-PGM.
