@@ -0,0 +1,178 @@
+      ******************************************************************
+      * Author: Kevin Ropital
+      * Date: 24/03/2021
+      * Purpose: mise a jour incrementale de l'identite des
+      *          contribuables (5-contribuables.idx) a partir d'un
+      *          petit fichier de contribuables ajoutes ou corriges,
+      *          sans repasser par le tri complet de 4-CONTRIBUABLES.
+      *          Le numero fiscal deja connu est corrige sur place
+      *          (REWRITE) ; sinon le contribuable est cree (WRITE).
+      *          N'alimente pas 5-contribuables.dat : la chaine de
+      *          production (4-CONTRIBUABLES -> 5-ROLES) n'est pas
+      *          modifiee par cette mise a jour.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. 4-CONTRIBUABLES-MAJ.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+           SELECT F-CONTRIBUABLES-MAJ
+                   ASSIGN TO "4-contribuables-maj.dat"
+                   ORGANIZATION LINE SEQUENTIAL.
+
+           SELECT C-CONTRIBUABLES ASSIGN TO "5-contribuables.idx"
+                   ORGANIZATION IS INDEXED
+                   ACCESS MODE IS RANDOM
+                   RECORD KEY IS C-Numero-Fiscal
+                   FILE STATUS IS WS-STATUT-IDX.
+
+      *    Manifeste de comptage (volumetrie inter-phases)
+           SELECT F-MANIFESTE ASSIGN TO "0-manifest.dat"
+                   ORGANIZATION LINE SEQUENTIAL
+                   FILE STATUS IS WS-STATUT-MANIFESTE.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD  F-CONTRIBUABLES-MAJ.
+       01  FM-DATA.
+           05 E-Identite.
+               10 E-Numero-Fiscal PIC 9(13).
+               10 E-Prenom PIC X(15).
+               10 E-Nom PIC X(11).
+               10 E-Code-Insee PIC 9(5).
+           05 E-Parts PIC 9v9.
+
+       FD  C-CONTRIBUABLES.
+       01  C-CONTRIBUABLES-ENREG.
+           05 C-Numero-Fiscal PIC 9(13).
+           05 C-Identite-Suite.
+               10 C-Prenom PIC X(15).
+               10 C-Nom PIC X(11).
+               10 C-Code-Insee PIC 9(5).
+           05 C-Parts PIC 9v9.
+
+      *    Manifeste de comptage (volumetrie inter-phases)
+       FD  F-MANIFESTE.
+       01  MF-ENREG.
+           05 MF-PROGRAMME             PIC X(20).
+           05 MF-NB-LUS                PIC 9(8).
+           05 MF-NB-ECRITS             PIC 9(8).
+
+       WORKING-STORAGE SECTION.
+
+       1   FILE-WORKING-MANAGER.
+           05  FIN-ENREG               PIC  X(01) VALUE  SPACE.
+               88  FF                             VALUE  HIGH-VALUE.
+
+       1   MAJ-WORKING-MANAGER.
+           05  WS-STATUT-IDX            PIC X(02) VALUE SPACE.
+               88  STATUT-IDX-OK                  VALUE "00".
+               88  STATUT-IDX-ABSENT              VALUE "35".
+           05  CPT-TRAITEES             PIC 9(6) VALUE 0.
+           05  CPT-NOUVELLES            PIC 9(6) VALUE 0.
+           05  CPT-CORRIGEES            PIC 9(6) VALUE 0.
+
+       1   MANIFESTE-WORKING-MANAGER.
+           05  CPT-LUS-MANIFESTE        PIC 9(8) VALUE 0.
+           05  CPT-ECRITS-MANIFESTE     PIC 9(8) VALUE 0.
+           05  WS-STATUT-MANIFESTE      PIC X(02) VALUE SPACE.
+               88  STATUT-MANIFESTE-ABSENT        VALUE "35".
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+
+           PERFORM OUVRIR-MASTER
+
+           OPEN INPUT F-CONTRIBUABLES-MAJ
+
+           PERFORM UNTIL FF
+               READ F-CONTRIBUABLES-MAJ
+                   AT END
+                       SET FF TO TRUE
+                   NOT AT END
+                       ADD 1 TO CPT-TRAITEES
+                       ADD 1 TO CPT-LUS-MANIFESTE
+                       PERFORM MAJ-UN-CONTRIBUABLE
+               END-READ
+           END-PERFORM
+
+           DISPLAY "4-CONTRIBUABLES-MAJ : " CPT-TRAITEES
+                   " traites, " CPT-NOUVELLES " nouveaux, "
+                   CPT-CORRIGEES " corriges"
+
+           CLOSE F-CONTRIBUABLES-MAJ C-CONTRIBUABLES
+
+           PERFORM ECRIRE-MANIFESTE
+
+           PERFORM FIN-PGM
+           .
+
+      ******************************************************************
+      *        OUVERTURE DU MASTER : CREE L'INDEX S'IL N'EXISTE PAS
+      *        ENCORE (AUCUN PROGRAMME NE LE CONSTRUIT EN PREALABLE)
+
+       OUVRIR-MASTER.
+
+           OPEN INPUT C-CONTRIBUABLES
+           IF STATUT-IDX-ABSENT THEN
+               CLOSE C-CONTRIBUABLES
+               OPEN OUTPUT C-CONTRIBUABLES
+               CLOSE C-CONTRIBUABLES
+           ELSE
+               CLOSE C-CONTRIBUABLES
+           END-IF
+
+           OPEN I-O C-CONTRIBUABLES
+           .
+
+      ******************************************************************
+      *        MISE A JOUR D'UN CONTRIBUABLE : CORRECTION D'UNE FICHE
+      *        EXISTANTE (MEME NUMERO FISCAL) OU CREATION
+
+       MAJ-UN-CONTRIBUABLE.
+
+           MOVE E-Numero-Fiscal TO C-Numero-Fiscal
+           MOVE E-Prenom        TO C-Prenom
+           MOVE E-Nom           TO C-Nom
+           MOVE E-Code-Insee    TO C-Code-Insee
+           MOVE E-Parts         TO C-Parts
+
+           READ C-CONTRIBUABLES
+               INVALID KEY
+                   WRITE C-CONTRIBUABLES-ENREG
+                   ADD 1 TO CPT-NOUVELLES
+                   ADD 1 TO CPT-ECRITS-MANIFESTE
+               NOT INVALID KEY
+                   REWRITE C-CONTRIBUABLES-ENREG
+                   ADD 1 TO CPT-CORRIGEES
+                   ADD 1 TO CPT-ECRITS-MANIFESTE
+           END-READ
+           .
+
+      ******************************************************************
+      *        MANIFESTE DE COMPTAGE (VOLUMETRIE INTER-PHASES)
+
+       ECRIRE-MANIFESTE.
+
+           OPEN INPUT F-MANIFESTE
+           IF STATUT-MANIFESTE-ABSENT THEN
+               CLOSE F-MANIFESTE
+               OPEN OUTPUT F-MANIFESTE
+           ELSE
+               CLOSE F-MANIFESTE
+               OPEN EXTEND F-MANIFESTE
+           END-IF
+
+           MOVE "4-CONTRIBUABLES-MAJ" TO MF-PROGRAMME
+           MOVE CPT-LUS-MANIFESTE TO MF-NB-LUS
+           MOVE CPT-ECRITS-MANIFESTE TO MF-NB-ECRITS
+           WRITE MF-ENREG
+
+           CLOSE F-MANIFESTE
+           .
+
+       FIN-PGM.
+           STOP RUN.
