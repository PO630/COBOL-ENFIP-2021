@@ -16,15 +16,32 @@
            SELECT FS ASSIGN TO "5-contribuables.dat"
                    ORGANIZATION LINE SEQUENTIAL.
 
+      *    Listing par commune (req. office local) et ses sous-totaux
+           SELECT FS-COMMUNE ASSIGN TO "5-contribuables-par-commune.dat"
+                   ORGANIZATION LINE SEQUENTIAL.
+
+           SELECT FS-COMMUNE-SOUS-TOTAUX
+                   ASSIGN TO "5-contribuables-communes-soustot.dat"
+                   ORGANIZATION LINE SEQUENTIAL.
+
+      *    Numeros fiscaux dupliques detectes apres le tri
+           SELECT F-DOUBLONS ASSIGN TO "4-contribuables-doublons.dat"
+                   ORGANIZATION LINE SEQUENTIAL.
+
            SELECT TRI ASSIGN TO DISK.
 
+      *    Manifeste de comptage (volumetrie inter-phases)
+           SELECT F-MANIFESTE ASSIGN TO "0-manifest.dat"
+                   ORGANIZATION LINE SEQUENTIAL
+                   FILE STATUS IS WS-STATUT-MANIFESTE.
+
        DATA DIVISION.
        FILE SECTION.
 
        FD  FE.
        01  FE-DATA.
            05 E-Identite.
-               10 E-Numero-Fiscal PIC 9(8).
+               10 E-Numero-Fiscal PIC 9(13).
                10 E-Prenom PIC X(15).
                10 E-Nom PIC X(11).
                10 E-Code-Insee PIC 9(5).
@@ -33,30 +50,276 @@
        FD  FS.
        01  FS-DATA.
            05 P-Identite.
-               10 P-Numero-Fiscal PIC 9(8).
+               10 P-Numero-Fiscal PIC 9(13).
                10 P-Prenom PIC X(15).
                10 P-Nom PIC X(11).
                10 P-Code-Insee PIC 9(5).
            05 P-Parts PIC 9v9.
 
+       FD  FS-COMMUNE.
+       01  PC-DATA.
+           05 PC-Identite.
+               10 PC-Numero-Fiscal PIC 9(13).
+               10 PC-Prenom PIC X(15).
+               10 PC-Nom PIC X(11).
+               10 PC-Code-Insee PIC 9(5).
+           05 PC-Parts PIC 9v9.
+
+       FD  FS-COMMUNE-SOUS-TOTAUX.
+       01  PCS-DATA.
+           05 PCS-Code-Insee PIC 9(5).
+           05 PCS-Nombre-Contribuables PIC 9(6).
+
+       FD  F-DOUBLONS.
+       01  PD-DATA.
+           05 PD-Identite.
+               10 PD-Numero-Fiscal PIC 9(13).
+               10 PD-Prenom PIC X(15).
+               10 PD-Nom PIC X(11).
+               10 PD-Code-Insee PIC 9(5).
+           05 PD-Parts PIC 9v9.
+           05 PD-Motif PIC X(40).
+
        SD  TRI.
        01  T-DATA.
            05  T-Identite.
-               10 T-Numero-Fiscal PIC 9(8).
+               10 T-Numero-Fiscal PIC 9(13).
                10 T-Prenom PIC X(15).
                10 T-Nom PIC X(11).
                10 T-Code-Insee PIC 9(5).
            05 T-Parts PIC 9V9.
 
+      *    Manifeste de comptage (volumetrie inter-phases)
+       FD  F-MANIFESTE.
+       01  MF-ENREG.
+           05 MF-PROGRAMME             PIC X(20).
+           05 MF-NB-LUS                PIC 9(8).
+           05 MF-NB-ECRITS             PIC 9(8).
+
        WORKING-STORAGE SECTION.
+
+       01  TRI-WORKING-MANAGER.
+           05  FIN-TRI              PIC X(01) VALUE SPACE.
+               88  FIN-TRI-OUI               VALUE HIGH-VALUE.
+           05  CODE-INSEE-COURANT   PIC 9(5) VALUE ZERO.
+           05  CPT-COMMUNE          PIC 9(6) VALUE ZERO.
+
+       01  DOUBLONS-WORKING-MANAGER.
+           05  FIN-TRI-DOUBLONS          PIC X(01) VALUE SPACE.
+               88  FIN-TRI-DOUBLONS-OUI           VALUE HIGH-VALUE.
+           05  PREV-NUMERO-FISCAL        PIC 9(13) VALUE ZERO.
+           05  PREV-IDENTITE.
+               10 PREV-PRENOM            PIC X(15).
+               10 PREV-NOM               PIC X(11).
+               10 PREV-CODE-INSEE        PIC 9(5).
+           05  PREV-PARTS                PIC 9v9.
+           05  PREV-SIGNALE              PIC 9(1) VALUE 0.
+               88  PREV-SIGNALE-OUI               VALUE 1.
+               88  PREV-SIGNALE-NON               VALUE 0.
+      *    Nombre d'exemplaires rencontres pour le numero fiscal en
+      *    cours ; seul un groupe reduit a un seul exemplaire est
+      *    ecrit sur 5-contribuables.dat (les doublons ne doivent pas
+      *    etre comptes en double par la suite de la chaine)
+           05  NB-EXEMPLAIRES-GROUPE     PIC 9(3) VALUE 0.
+           05  CPT-DOUBLONS              PIC 9(6) VALUE ZERO.
+
+       01  MANIFESTE-WORKING-MANAGER.
+           05  FIN-FE                    PIC X(01) VALUE SPACE.
+               88  FIN-FE-OUI                     VALUE HIGH-VALUE.
+           05  CPT-LUS-MANIFESTE        PIC 9(8) VALUE 0.
+           05  CPT-ECRITS-MANIFESTE     PIC 9(8) VALUE 0.
+           05  WS-STATUT-MANIFESTE      PIC X(02) VALUE SPACE.
+               88  STATUT-MANIFESTE-ABSENT       VALUE "35".
+
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
 
+           PERFORM COMPTER-LUS
+
+      *    Le tri par numero fiscal sert a regrouper les doublons ;
+      *    le rapport de doublons est ecrit au passage et seul le
+      *    premier exemplaire de chaque numero fiscal non duplique
+      *    est ecrit sur 5-contribuables.dat (FS)
            SORT TRI
                ON ASCENDING KEY T-Numero-Fiscal
                USING FE
-               GIVING FS
+               OUTPUT PROCEDURE DETECTER-DOUBLONS
+
+      *    Le listing par commune repart du fichier deja filtre des
+      *    doublons (FS), pas du flux brut (FE)
+           SORT TRI
+               ON ASCENDING KEY T-Code-Insee T-Numero-Fiscal
+               USING FS
+               OUTPUT PROCEDURE ECRIRE-PAR-COMMUNE
+
+           PERFORM ECRIRE-MANIFESTE
+
+           PERFORM FIN-PGM
+           .
+
+      ******************************************************************
+      *        VOLUMETRIE D'ENTREE
+
+       COMPTER-LUS.
+
+           OPEN INPUT FE
+           PERFORM UNTIL FIN-FE-OUI
+               READ FE
+                   AT END
+                       SET FIN-FE-OUI TO TRUE
+                   NOT AT END
+                       ADD 1 TO CPT-LUS-MANIFESTE
+               END-READ
+           END-PERFORM
+           CLOSE FE
+           .
+
+      ******************************************************************
+      *        DETECTION ET FILTRAGE DES NUMEROS FISCAUX DUPLIQUES
+
+       DETECTER-DOUBLONS.
+
+           OPEN OUTPUT FS
+           OPEN OUTPUT F-DOUBLONS
+
+           PERFORM UNTIL FIN-TRI-DOUBLONS-OUI
+               RETURN TRI
+                   AT END
+                       SET FIN-TRI-DOUBLONS-OUI TO TRUE
+                   NOT AT END
+                       IF NB-EXEMPLAIRES-GROUPE > 0
+                          AND T-Numero-Fiscal = PREV-NUMERO-FISCAL THEN
+                           IF PREV-SIGNALE-NON THEN
+                               PERFORM ECRIRE-DOUBLON-PRECEDENT
+                               SET PREV-SIGNALE-OUI TO TRUE
+                           END-IF
+                           PERFORM ECRIRE-DOUBLON-COURANT
+                           ADD 1 TO NB-EXEMPLAIRES-GROUPE
+                       ELSE
+                           PERFORM ECRIRE-GROUPE-PRECEDENT
+                           MOVE 1 TO NB-EXEMPLAIRES-GROUPE
+                           SET PREV-SIGNALE-NON TO TRUE
+                       END-IF
+
+                       MOVE T-Numero-Fiscal TO PREV-NUMERO-FISCAL
+                       MOVE T-Prenom        TO PREV-PRENOM
+                       MOVE T-Nom           TO PREV-NOM
+                       MOVE T-Code-Insee    TO PREV-CODE-INSEE
+                       MOVE T-Parts         TO PREV-PARTS
+               END-RETURN
+           END-PERFORM
+
+      *    Le dernier groupe lu n'a pas encore ete ecrit (on ne le
+      *    sait complet qu'a la lecture du groupe suivant, ou ici, a
+      *    la fin du tri)
+           PERFORM ECRIRE-GROUPE-PRECEDENT
+
+           DISPLAY "4-CONTRIBUABLES : " CPT-DOUBLONS
+                   " enregistrement(s) en doublon de numero fiscal"
+
+           CLOSE FS F-DOUBLONS
+           .
+
+      *    Ecrit sur 5-contribuables.dat le groupe precedent, sauf
+      *    s'il s'agissait d'un numero fiscal duplique (plusieurs
+      *    exemplaires), qui n'est alors represente que dans le
+      *    rapport de doublons
+       ECRIRE-GROUPE-PRECEDENT.
+
+           IF NB-EXEMPLAIRES-GROUPE = 1 THEN
+               MOVE PREV-NUMERO-FISCAL TO P-Numero-Fiscal
+               MOVE PREV-PRENOM        TO P-Prenom
+               MOVE PREV-NOM           TO P-Nom
+               MOVE PREV-CODE-INSEE    TO P-Code-Insee
+               MOVE PREV-PARTS         TO P-Parts
+               WRITE FS-DATA
+               ADD 1 TO CPT-ECRITS-MANIFESTE
+           END-IF
+           .
+
+       ECRIRE-DOUBLON-PRECEDENT.
+
+           MOVE PREV-NUMERO-FISCAL TO PD-Numero-Fiscal
+           MOVE PREV-PRENOM        TO PD-Prenom
+           MOVE PREV-NOM           TO PD-Nom
+           MOVE PREV-CODE-INSEE    TO PD-Code-Insee
+           MOVE PREV-PARTS         TO PD-Parts
+           MOVE "numero fiscal duplique (1er exemplaire)" TO PD-Motif
+           WRITE PD-DATA
+           ADD 1 TO CPT-DOUBLONS
+           .
+
+       ECRIRE-DOUBLON-COURANT.
+
+           MOVE T-Identite TO PD-Identite
+           MOVE T-Parts    TO PD-Parts
+           MOVE "numero fiscal duplique" TO PD-Motif
+           WRITE PD-DATA
+           ADD 1 TO CPT-DOUBLONS
+           .
+
+      ******************************************************************
+      *        LISTING PAR COMMUNE AVEC SOUS-TOTAUX
+
+       ECRIRE-PAR-COMMUNE.
+
+           OPEN OUTPUT FS-COMMUNE FS-COMMUNE-SOUS-TOTAUX
+
+           PERFORM UNTIL FIN-TRI-OUI
+               RETURN TRI
+                   AT END
+                       SET FIN-TRI-OUI TO TRUE
+                   NOT AT END
+                       IF CPT-COMMUNE > 0
+                          AND T-Code-Insee NOT = CODE-INSEE-COURANT THEN
+                           PERFORM ECRIRE-SOUS-TOTAL-COMMUNE
+                       END-IF
+
+                       MOVE T-Code-Insee TO CODE-INSEE-COURANT
+                       ADD 1 TO CPT-COMMUNE
+
+                       MOVE T-Identite TO PC-Identite
+                       MOVE T-Parts    TO PC-Parts
+                       WRITE PC-DATA
+               END-RETURN
+           END-PERFORM
+
+           IF CPT-COMMUNE > 0 THEN
+               PERFORM ECRIRE-SOUS-TOTAL-COMMUNE
+           END-IF
+
+           CLOSE FS-COMMUNE FS-COMMUNE-SOUS-TOTAUX
+           .
+
+       ECRIRE-SOUS-TOTAL-COMMUNE.
+
+           MOVE CODE-INSEE-COURANT    TO PCS-Code-Insee
+           MOVE CPT-COMMUNE           TO PCS-Nombre-Contribuables
+           WRITE PCS-DATA
+
+           MOVE ZERO TO CPT-COMMUNE
+           .
+
+      ******************************************************************
+      *        MANIFESTE DE COMPTAGE (VOLUMETRIE INTER-PHASES)
+
+       ECRIRE-MANIFESTE.
+
+           OPEN INPUT F-MANIFESTE
+           IF STATUT-MANIFESTE-ABSENT THEN
+               CLOSE F-MANIFESTE
+               OPEN OUTPUT F-MANIFESTE
+           ELSE
+               CLOSE F-MANIFESTE
+               OPEN EXTEND F-MANIFESTE
+           END-IF
+
+           MOVE "4-CONTRIBUABLES" TO MF-PROGRAMME
+           MOVE CPT-LUS-MANIFESTE TO MF-NB-LUS
+           MOVE CPT-ECRITS-MANIFESTE TO MF-NB-ECRITS
+           WRITE MF-ENREG
 
+           CLOSE F-MANIFESTE
            .
 
        FIN-PGM.
