@@ -0,0 +1,326 @@
+      ******************************************************************
+      * Author: Kevin Ropital
+      * Date: 27/03/2021
+      * Purpose: application des evenements de composition du foyer
+      *          (mariage, naissance, deces, divorce) sur le quotient
+      *          familial (C-Parts) du master 5-contribuables.idx.
+      *          Chaque evenement applique un delta a la valeur en
+      *          cours et laisse une trace auditable (avant/apres)
+      *          dans 4-contribuables-composition-historique.dat,
+      *          au lieu d'ecraser P-Parts sans explication lors
+      *          d'une resupply complete par 4-CONTRIBUABLES-MAJ.
+      *          Un numero fiscal inconnu du master est rejete (il
+      *          doit deja exister : un evenement de composition ne
+      *          cree pas de contribuable).
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. 4-CONTRIBUABLES-COMPOSITION.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+           SELECT F-COMPOSITION
+                   ASSIGN TO "4-contribuables-composition.dat"
+                   ORGANIZATION LINE SEQUENTIAL.
+
+      *    Deltas de parts par type d'evenement (defaut conserve si
+      *    absent ou vide)
+           SELECT F-DELTAS ASSIGN TO "0-composition-deltas.param"
+                   ORGANIZATION LINE SEQUENTIAL
+                   FILE STATUS IS WS-STATUT-DELTAS.
+
+           SELECT C-CONTRIBUABLES ASSIGN TO "5-contribuables.idx"
+                   ORGANIZATION IS INDEXED
+                   ACCESS MODE IS RANDOM
+                   RECORD KEY IS C-Numero-Fiscal
+                   FILE STATUS IS WS-STATUT-IDX.
+
+      *    Trace auditable des evenements appliques (avant/apres)
+           SELECT C-HISTORIQUE ASSIGN TO
+                   "4-contribuables-composition-historique.dat"
+                   ORGANIZATION LINE SEQUENTIAL.
+
+      *    Evenements rejetes (numero fiscal inconnu, type invalide)
+           SELECT C-REJETS ASSIGN TO
+                   "4-contribuables-composition-rejets.dat"
+                   ORGANIZATION LINE SEQUENTIAL.
+
+      *    Manifeste de comptage (volumetrie inter-phases)
+           SELECT F-MANIFESTE ASSIGN TO "0-manifest.dat"
+                   ORGANIZATION LINE SEQUENTIAL
+                   FILE STATUS IS WS-STATUT-MANIFESTE.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD  F-COMPOSITION.
+       01  EC-DATA.
+           05 EC-Numero-Fiscal PIC 9(13).
+           05 EC-Type-Evenement PIC X(02).
+               88 EC-Evt-Mariage     VALUE "MA".
+               88 EC-Evt-Naissance   VALUE "NA".
+               88 EC-Evt-Deces       VALUE "DC".
+               88 EC-Evt-Divorce     VALUE "DV".
+           05 EC-Date-Evenement PIC 9(08).
+
+      *    Deltas de parts par type d'evenement
+       FD  F-DELTAS.
+       01  DL-ENREG.
+           05 DL-Mariage   PIC 9V9.
+           05 DL-Naissance PIC 9V9.
+           05 DL-Deces     PIC 9V9.
+           05 DL-Divorce   PIC 9V9.
+
+       FD  C-CONTRIBUABLES.
+       01  C-CONTRIBUABLES-ENREG.
+           05 C-Numero-Fiscal PIC 9(13).
+           05 C-Identite-Suite.
+               10 C-Prenom PIC X(15).
+               10 C-Nom PIC X(11).
+               10 C-Code-Insee PIC 9(5).
+           05 C-Parts PIC 9V9.
+
+       FD  C-HISTORIQUE.
+       01  CH-ENREG.
+           05 CH-Numero-Fiscal   PIC 9(13).
+           05 CH-Type-Evenement  PIC X(02).
+           05 CH-Date-Evenement  PIC 9(08).
+           05 CH-Parts-Avant     PIC 9V9.
+           05 CH-Parts-Apres     PIC 9V9.
+
+       FD  C-REJETS.
+       01  CR-ENREG.
+           05 CR-Numero-Fiscal   PIC 9(13).
+           05 CR-Type-Evenement  PIC X(02).
+           05 CR-Motif           PIC X(40).
+
+      *    Manifeste de comptage (volumetrie inter-phases)
+       FD  F-MANIFESTE.
+       01  MF-ENREG.
+           05 MF-PROGRAMME             PIC X(20).
+           05 MF-NB-LUS                PIC 9(8).
+           05 MF-NB-ECRITS             PIC 9(8).
+
+       WORKING-STORAGE SECTION.
+
+       1   FILE-WORKING-MANAGER.
+           05  FIN-ENREG               PIC  X(01) VALUE  SPACE.
+               88  FF                             VALUE  HIGH-VALUE.
+
+      *    Deltas de parts retenus pour ce run (par defaut si le
+      *    parametre est absent ou vide)
+       1   DELTAS-WORKING-MANAGER.
+           05  DELTA-MARIAGE            PIC 9V9 VALUE 1.0.
+           05  DELTA-NAISSANCE          PIC 9V9 VALUE 0.5.
+           05  DELTA-DECES              PIC 9V9 VALUE 0.5.
+           05  DELTA-DIVORCE            PIC 9V9 VALUE 1.0.
+           05  WS-STATUT-DELTAS         PIC X(02) VALUE SPACE.
+               88  STATUT-DELTAS-ABSENT          VALUE "35".
+
+       1   MAJ-WORKING-MANAGER.
+           05  WS-STATUT-IDX            PIC X(02) VALUE SPACE.
+               88  STATUT-IDX-OK                  VALUE "00".
+               88  STATUT-IDX-ABSENT              VALUE "35".
+           05  PARTS-AVANT              PIC 9V9 VALUE 0.
+           05  PARTS-APRES              PIC 9V9 VALUE 0.
+           05  CPT-TRAITES              PIC 9(6) VALUE 0.
+           05  CPT-APPLIQUES            PIC 9(6) VALUE 0.
+           05  CPT-REJETES              PIC 9(6) VALUE 0.
+
+       1   MANIFESTE-WORKING-MANAGER.
+           05  CPT-LUS-MANIFESTE        PIC 9(8) VALUE 0.
+           05  CPT-ECRITS-MANIFESTE     PIC 9(8) VALUE 0.
+           05  WS-STATUT-MANIFESTE      PIC X(02) VALUE SPACE.
+               88  STATUT-MANIFESTE-ABSENT        VALUE "35".
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+
+           PERFORM LIRE-DELTAS
+
+           PERFORM OUVRIR-MASTER
+
+           OPEN INPUT F-COMPOSITION
+           OPEN OUTPUT C-HISTORIQUE
+           OPEN OUTPUT C-REJETS
+
+           PERFORM UNTIL FF
+               READ F-COMPOSITION
+                   AT END
+                       SET FF TO TRUE
+                   NOT AT END
+                       ADD 1 TO CPT-TRAITES
+                       ADD 1 TO CPT-LUS-MANIFESTE
+                       PERFORM APPLIQUER-EVENEMENT
+               END-READ
+           END-PERFORM
+
+           DISPLAY "4-CONTRIBUABLES-COMPOSITION : " CPT-TRAITES
+                   " traites, " CPT-APPLIQUES " appliques, "
+                   CPT-REJETES " rejetes"
+
+           CLOSE F-COMPOSITION C-CONTRIBUABLES C-HISTORIQUE C-REJETS
+
+           PERFORM ECRIRE-MANIFESTE
+
+           PERFORM FIN-PGM
+           .
+
+      ******************************************************************
+      *        DELTAS DE PARTS PAR TYPE D'EVENEMENT
+
+       LIRE-DELTAS.
+
+           OPEN INPUT F-DELTAS
+
+           IF STATUT-DELTAS-ABSENT THEN
+               DISPLAY "0-composition-deltas.param introuvable, "
+                       "deltas par defaut conserves"
+           ELSE
+               READ F-DELTAS
+                   AT END
+                       DISPLAY "0-composition-deltas.param vide, "
+                               "deltas par defaut conserves"
+                   NOT AT END
+                       MOVE DL-Mariage   TO DELTA-MARIAGE
+                       MOVE DL-Naissance TO DELTA-NAISSANCE
+                       MOVE DL-Deces     TO DELTA-DECES
+                       MOVE DL-Divorce   TO DELTA-DIVORCE
+               END-READ
+               CLOSE F-DELTAS
+           END-IF
+           .
+
+      ******************************************************************
+      *        OUVERTURE DU MASTER (DEJA ALIMENTE PAR 4-CONTRIBUABLES
+      *        OU 4-CONTRIBUABLES-MAJ -- UN EVENEMENT DE COMPOSITION
+      *        NE CONSTRUIT PAS LE MASTER, IL LE MET A JOUR)
+
+       OUVRIR-MASTER.
+
+           OPEN INPUT C-CONTRIBUABLES
+           IF STATUT-IDX-ABSENT THEN
+               CLOSE C-CONTRIBUABLES
+               OPEN OUTPUT C-CONTRIBUABLES
+               CLOSE C-CONTRIBUABLES
+           ELSE
+               CLOSE C-CONTRIBUABLES
+           END-IF
+
+           OPEN I-O C-CONTRIBUABLES
+           .
+
+      ******************************************************************
+      *        APPLICATION D'UN EVENEMENT : LECTURE DU CONTRIBUABLE,
+      *        AJOUT (OU RETRAIT) DU DELTA, REWRITE ET TRACE AUDITABLE
+
+       APPLIQUER-EVENEMENT.
+
+           MOVE EC-Numero-Fiscal TO C-Numero-Fiscal
+
+           READ C-CONTRIBUABLES
+               INVALID KEY
+                   MOVE "numero fiscal inconnu du master"
+                       TO CR-Motif
+                   PERFORM ECRIRE-REJET
+               NOT INVALID KEY
+                   EVALUATE TRUE
+                       WHEN EC-Evt-Mariage
+                           MOVE C-Parts TO PARTS-AVANT
+                           IF C-Parts + DELTA-MARIAGE > 9.9 THEN
+                               MOVE 9.9 TO C-Parts
+                           ELSE
+                               ADD DELTA-MARIAGE TO C-Parts
+                           END-IF
+                           MOVE C-Parts TO PARTS-APRES
+                           PERFORM MAJ-ET-TRACER
+                       WHEN EC-Evt-Naissance
+                           MOVE C-Parts TO PARTS-AVANT
+                           IF C-Parts + DELTA-NAISSANCE > 9.9 THEN
+                               MOVE 9.9 TO C-Parts
+                           ELSE
+                               ADD DELTA-NAISSANCE TO C-Parts
+                           END-IF
+                           MOVE C-Parts TO PARTS-APRES
+                           PERFORM MAJ-ET-TRACER
+                       WHEN EC-Evt-Deces
+                           MOVE C-Parts TO PARTS-AVANT
+                           IF C-Parts < DELTA-DECES THEN
+                               MOVE 0 TO C-Parts
+                           ELSE
+                               SUBTRACT DELTA-DECES FROM C-Parts
+                           END-IF
+                           MOVE C-Parts TO PARTS-APRES
+                           PERFORM MAJ-ET-TRACER
+                       WHEN EC-Evt-Divorce
+                           MOVE C-Parts TO PARTS-AVANT
+                           IF C-Parts < DELTA-DIVORCE THEN
+                               MOVE 0 TO C-Parts
+                           ELSE
+                               SUBTRACT DELTA-DIVORCE FROM C-Parts
+                           END-IF
+                           MOVE C-Parts TO PARTS-APRES
+                           PERFORM MAJ-ET-TRACER
+                       WHEN OTHER
+                           MOVE "type d'evenement invalide"
+                               TO CR-Motif
+                           PERFORM ECRIRE-REJET
+                   END-EVALUATE
+           END-READ
+           .
+
+      ******************************************************************
+      *        CORRECTION DU MASTER ET TRACE AUDITABLE AVANT/APRES
+
+       MAJ-ET-TRACER.
+
+           REWRITE C-CONTRIBUABLES-ENREG
+
+           MOVE EC-Numero-Fiscal  TO CH-Numero-Fiscal
+           MOVE EC-Type-Evenement TO CH-Type-Evenement
+           MOVE EC-Date-Evenement TO CH-Date-Evenement
+           MOVE PARTS-AVANT       TO CH-Parts-Avant
+           MOVE PARTS-APRES       TO CH-Parts-Apres
+           WRITE CH-ENREG
+
+           ADD 1 TO CPT-APPLIQUES
+           ADD 1 TO CPT-ECRITS-MANIFESTE
+           .
+
+      ******************************************************************
+      *        EVENEMENT REJETE (CONTRIBUABLE INCONNU OU TYPE INVALIDE)
+
+       ECRIRE-REJET.
+
+           MOVE EC-Numero-Fiscal  TO CR-Numero-Fiscal
+           MOVE EC-Type-Evenement TO CR-Type-Evenement
+           WRITE CR-ENREG
+
+           ADD 1 TO CPT-REJETES
+           .
+
+      ******************************************************************
+      *        MANIFESTE DE COMPTAGE (VOLUMETRIE INTER-PHASES)
+
+       ECRIRE-MANIFESTE.
+
+           OPEN INPUT F-MANIFESTE
+           IF STATUT-MANIFESTE-ABSENT THEN
+               CLOSE F-MANIFESTE
+               OPEN OUTPUT F-MANIFESTE
+           ELSE
+               CLOSE F-MANIFESTE
+               OPEN EXTEND F-MANIFESTE
+           END-IF
+
+           MOVE "4-CONTRIBUABLES-COMP" TO MF-PROGRAMME
+           MOVE CPT-LUS-MANIFESTE TO MF-NB-LUS
+           MOVE CPT-ECRITS-MANIFESTE TO MF-NB-ECRITS
+           WRITE MF-ENREG
+
+           CLOSE F-MANIFESTE
+           .
+
+       FIN-PGM.
+           STOP RUN.
