@@ -0,0 +1,245 @@
+      ******************************************************************
+      * Author: Kevin Ropital
+      * Date: 27/03/2021
+      * Purpose: conversion du flux externe de contribuables (format
+      *          CSV, ordre Nom/Prenom, Parts en decimal a point
+      *          litteral) vers le format interne attendu par
+      *          4-CONTRIBUABLES.cbl (4-contribuables.dat). Les lignes
+      *          mal formees (champ non numerique) sont rejetees sans
+      *          bloquer le reste du flux.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. 4-CONTRIBUABLES-EXTERNE.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+      *    Flux externe (CSV : NumeroFiscal,Nom,Prenom,CodeInsee,Parts)
+           SELECT  F-EXTERNE ASSIGN TO "4-contribuables-externe.dat"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WS-STATUT-EXTERNE.
+
+      *    Fichier interne attendu par 4-CONTRIBUABLES.cbl
+           SELECT  FS ASSIGN TO "4-contribuables.dat"
+               ORGANIZATION LINE SEQUENTIAL.
+
+      *    Lignes externes rejetees (champ non numerique)
+           SELECT  C-REJETS
+               ASSIGN TO "4-contribuables-externe-rejets.dat"
+               ORGANIZATION LINE SEQUENTIAL.
+
+      *    Manifeste de comptage (volumetrie inter-phases)
+           SELECT  F-MANIFESTE ASSIGN TO "0-manifest.dat"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WS-STATUT-MANIFESTE.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD  F-EXTERNE.
+       01  FE-LIGNE PIC X(100).
+
+      *    Meme disposition que FE-DATA dans 4-CONTRIBUABLES.cbl
+       FD  FS.
+       01  FS-DATA.
+           05 P-Identite.
+               10 P-Numero-Fiscal PIC 9(13).
+               10 P-Prenom PIC X(15).
+               10 P-Nom PIC X(11).
+               10 P-Code-Insee PIC 9(5).
+           05 P-Parts PIC 9V9.
+
+       FD  C-REJETS.
+       01  C-REJETS-ENREG.
+           05 CR-Ligne PIC X(100).
+           05 CR-Motif PIC X(40).
+
+      *    Manifeste de comptage (volumetrie inter-phases)
+       FD  F-MANIFESTE.
+       01  MF-ENREG.
+           05 MF-PROGRAMME             PIC X(20).
+           05 MF-NB-LUS                PIC 9(8).
+           05 MF-NB-ECRITS             PIC 9(8).
+
+       WORKING-STORAGE SECTION.
+
+       1   FILE-WORKING-MANAGER.
+      * ++===                                fin article rencontre ===++
+           05  FIN-ENREG                PIC  X(01) VALUE  SPACE.
+               88  FF                              VALUE  HIGH-VALUE.
+
+      *    Champs de la ligne externe, decoupes par DECOUPER-LIGNE
+       1   EXTERNE-PARSE-MANAGER.
+           05 EXT-Numero-Fiscal        PIC X(13).
+           05 EXT-Nom                  PIC X(11).
+           05 EXT-Prenom                PIC X(15).
+           05 EXT-Code-Insee            PIC X(5).
+           05 EXT-Parts-Brut            PIC X(5).
+           05 EXT-Parts-Entier          PIC X(1).
+           05 EXT-Parts-Decimale        PIC X(1).
+           05 PARTS-ENTIER-NUM          PIC 9.
+           05 PARTS-DECIMALE-NUM        PIC 9.
+           05 LIGNE-VALIDE              PIC 9(1) VALUE 1.
+               88  LIGNE-EST-VALIDE              VALUE 1.
+               88  LIGNE-EST-INVALIDE            VALUE 0.
+
+       1   REJETS-WORKING-MANAGER.
+           05  CPT-REJETS               PIC 9(6) VALUE 0.
+
+      *    Absence du flux externe (pas de livraison ce jour-la :
+      *    le fichier interne deja en place est conserve tel quel)
+       1   EXTERNE-STATUT-MANAGER.
+           05  WS-STATUT-EXTERNE        PIC X(02) VALUE SPACE.
+               88  STATUT-EXTERNE-ABSENT         VALUE "35".
+
+       1   MANIFESTE-WORKING-MANAGER.
+           05  CPT-LUS-MANIFESTE        PIC 9(8) VALUE 0.
+           05  CPT-ECRITS-MANIFESTE     PIC 9(8) VALUE 0.
+           05  WS-STATUT-MANIFESTE      PIC X(02) VALUE SPACE.
+               88  STATUT-MANIFESTE-ABSENT       VALUE "35".
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+
+           OPEN INPUT F-EXTERNE
+
+           IF STATUT-EXTERNE-ABSENT THEN
+               DISPLAY "4-contribuables-externe.dat introuvable, "
+                       "fichier interne conserve"
+               CLOSE F-EXTERNE
+           ELSE
+               OPEN OUTPUT FS C-REJETS
+
+               PERFORM UNTIL FF
+
+                  READ F-EXTERNE
+                    AT END
+                       SET FF TO TRUE
+                    NOT AT END
+
+                       ADD 1 TO CPT-LUS-MANIFESTE
+
+                       PERFORM DECOUPER-LIGNE
+                       PERFORM VALIDER-LIGNE
+
+                       IF LIGNE-EST-INVALIDE THEN
+                           PERFORM ECRIRE-REJET
+                       ELSE
+                           PERFORM CONVERTIR-ET-ECRIRE
+                       END-IF
+
+                  END-READ
+               END-PERFORM
+
+               DISPLAY "4-CONTRIBUABLES-EXTERNE : " CPT-REJETS
+                       " ligne(s) rejetee(s)"
+
+               CLOSE F-EXTERNE FS C-REJETS
+
+               PERFORM ECRIRE-MANIFESTE
+           END-IF
+
+           PERFORM FIN-PGM
+           .
+
+      ******************************************************************
+      *        DECOUPAGE DE LA LIGNE EXTERNE (CSV) :
+      *        NumeroFiscal,Nom,Prenom,CodeInsee,Parts
+
+       DECOUPER-LIGNE.
+
+      *    Une ligne avec moins de champs que prevu laisserait sinon
+      *    les champs non alimentes par l'UNSTRING a la valeur de la
+      *    ligne precedente (residu), au lieu d'etre rejetee
+           INITIALIZE EXT-Numero-Fiscal EXT-Nom EXT-Prenom
+               EXT-Code-Insee EXT-Parts-Brut
+               EXT-Parts-Entier EXT-Parts-Decimale
+
+           UNSTRING FE-LIGNE DELIMITED BY ","
+               INTO EXT-Numero-Fiscal
+                    EXT-Nom
+                    EXT-Prenom
+                    EXT-Code-Insee
+                    EXT-Parts-Brut
+           END-UNSTRING
+
+           UNSTRING EXT-Parts-Brut DELIMITED BY "."
+               INTO EXT-Parts-Entier
+                    EXT-Parts-Decimale
+           END-UNSTRING
+           .
+
+      ******************************************************************
+      *        CONTROLE DE SAISIE DES CHAMPS NUMERIQUES
+
+       VALIDER-LIGNE.
+
+           SET LIGNE-EST-VALIDE TO TRUE
+
+           IF EXT-Numero-Fiscal NOT NUMERIC
+              OR EXT-Code-Insee NOT NUMERIC
+              OR EXT-Parts-Entier NOT NUMERIC
+              OR EXT-Parts-Decimale NOT NUMERIC THEN
+               SET LIGNE-EST-INVALIDE TO TRUE
+           END-IF
+           .
+
+      ******************************************************************
+      *        CONVERSION VERS LA DISPOSITION INTERNE ET ECRITURE
+
+       CONVERTIR-ET-ECRIRE.
+
+           MOVE EXT-Numero-Fiscal TO P-Numero-Fiscal
+           MOVE EXT-Prenom        TO P-Prenom
+           MOVE EXT-Nom           TO P-Nom
+           MOVE EXT-Code-Insee    TO P-Code-Insee
+
+           MOVE EXT-Parts-Entier   TO PARTS-ENTIER-NUM
+           MOVE EXT-Parts-Decimale TO PARTS-DECIMALE-NUM
+           COMPUTE P-Parts =
+                   PARTS-ENTIER-NUM + (PARTS-DECIMALE-NUM / 10)
+
+           WRITE FS-DATA
+
+           ADD 1 TO CPT-ECRITS-MANIFESTE
+           .
+
+      ******************************************************************
+      *        LIGNE EXTERNE REJETEE (CHAMP NON NUMERIQUE)
+
+       ECRIRE-REJET.
+
+           MOVE FE-LIGNE TO CR-Ligne
+           MOVE "champ non numerique dans le flux externe"
+               TO CR-Motif
+
+           WRITE C-REJETS-ENREG
+
+           ADD 1 TO CPT-REJETS
+           .
+
+      ******************************************************************
+      *        MANIFESTE DE COMPTAGE (VOLUMETRIE INTER-PHASES)
+
+       ECRIRE-MANIFESTE.
+
+           OPEN INPUT F-MANIFESTE
+           IF STATUT-MANIFESTE-ABSENT THEN
+               CLOSE F-MANIFESTE
+               OPEN OUTPUT F-MANIFESTE
+           ELSE
+               CLOSE F-MANIFESTE
+               OPEN EXTEND F-MANIFESTE
+           END-IF
+
+           MOVE "4-CONTRIBUABLES-EXT" TO MF-PROGRAMME
+           MOVE CPT-LUS-MANIFESTE TO MF-NB-LUS
+           MOVE CPT-ECRITS-MANIFESTE TO MF-NB-ECRITS
+           WRITE MF-ENREG
+
+           CLOSE F-MANIFESTE
+           .
+
+       FIN-PGM.
+           STOP RUN.
