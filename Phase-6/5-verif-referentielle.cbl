@@ -0,0 +1,255 @@
+      ******************************************************************
+      * Author: Kevin Ropital
+      * Date: 25/03/2021
+      * Purpose: controle d'integrite referentielle a executer avant
+      *          5-ROLES : verifie que chaque contribuable de
+      *          5-contribuables.dat pointe vers une commune connue
+      *          (et sa commune vers un departement et une region
+      *          connus) et possede au moins une occurrence dans
+      *          5-occurrences.idx. Ce sont les memes verifications
+      *          que 5-ROLES fait en cours de role (WRITE-ANOMALIES-
+      *          COMMUNE/DEPT/REGION/OCCURENCE) mais executees a part,
+      *          en lecture seule, pour detecter les incoherences
+      *          avant de lancer le calcul de l'impot.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. 5-VERIF-REFERENTIELLE.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+           SELECT  F-CONTRIBUABLES ASSIGN TO "5-contribuables.dat"
+               ORGANIZATION LINE SEQUENTIAL.
+
+           SELECT  F-COMMUNES ASSIGN TO "5-communes.idx"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS C-Code-Insee.
+
+           SELECT  F-DEPTS ASSIGN TO "5-depts.idx"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS D-Departement.
+
+           SELECT  F-REGIONS ASSIGN TO "5-regions.idx"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS R-Region.
+
+           SELECT  F-OCCURRENCES ASSIGN TO "5-occurrences.idx"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS F-OCC-PRIMARY-KEY
+               ALTERNATE RECORD KEY O-Numero-Fiscal WITH DUPLICATES.
+
+           SELECT  C-VERIF ASSIGN TO "5-verif-referentielle.dat"
+               ORGANIZATION LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD  F-CONTRIBUABLES.
+       01  F-CON-ENREG.
+           05 P-Identite.
+             10 P-Numero-Fiscal   PIC 9(13).
+             10 P-Prenom          PIC X(15).
+             10 P-Nom             PIC X(11).
+             10 P-Code-Insee      PIC 9(5).
+           05 P-Parts             PIC 9v9.
+
+       FD  F-COMMUNES.
+       01  F-COM-ENREG.
+           05 C-Code-Insee          PIC 9(5).
+           05 C-Lieu.
+               10 C-Commune             PIC X(50).
+               10 C-Departement         PIC X(28).
+               10 C-Region              PIC X(30).
+           05 C-Donnees.
+               10 C-Altitude            PIC 9(6)V99.
+               10 C-Superficie          PIC 9(6)V99.
+               10 C-Population          PIC 9(6)V99.
+           05 C-Taux.
+               10 C-Taux-Carbone        PIC 9(4)V99.
+               10 C-Taux-Densite        PIC 9(4)V99.
+           05 C-Status                 PIC X(16).
+           05 C-Code-Dept-Calcule      PIC 9(3).
+
+       FD  F-DEPTS.
+       01  F-DEP-ENREG.
+           05 D-Lieu.
+               10 D-Communes            PIC 9(6).
+               10 D-Departement         PIC X(28).
+               10 D-Region              PIC X(30).
+           05 D-Donnees.
+               10 D-Altitude            PIC 9(6)V99.
+               10 D-Superficie          PIC 9(6)V99.
+               10 D-Population          PIC 9(6)V99.
+           05 D-Taux.
+               10 D-Taux-Carbone        PIC 9(4)V99.
+               10 D-Taux-Densite        PIC 9(4)V99.
+
+       FD  F-REGIONS.
+       01  F-REG-ENREG.
+           05 R-Lieu.
+               10 R-Communes            PIC 9(6).
+               10 R-Region              PIC X(30).
+           05 R-Donnees.
+               10 R-Altitude            PIC 9(6)V99.
+               10 R-Superficie          PIC 9(6)V99.
+               10 R-Population          PIC 9(6)V99.
+           05 R-Taux.
+               10 R-Taux-Carbone        PIC 9(4)V99.
+               10 R-Taux-Densite        PIC 9(4)V99.
+
+       FD  F-OCCURRENCES.
+       01  F-OCC-ENREG.
+           05 F-OCC-PRIMARY-KEY     PIC 9(9).
+           05 O-Numero-Fiscal  PIC 9(13).
+           05 O-Occurrence.
+               10 O-Taxe       PIC X(2).
+               10 O-Code-Insee PIC 9(5).
+           05 O-Revenu         PIC 9(6).
+           05 O-Residence      PIC X(1).
+
+       FD  C-VERIF.
+       01  RC-ENREG.
+           05 RC-Numero-Fiscal PIC 9(13).
+           05 RC-Nom            PIC X(11).
+           05 RC-Prenom         PIC X(15).
+           05 RC-Anomalie       PIC X(40).
+
+       WORKING-STORAGE SECTION.
+
+       01  EOF-MANAGER.
+           05 FIN-ENREG PIC  X(01) VALUE SPACE.
+               88 FF VALUE HIGH-VALUE.
+
+       01  COMPTEURS-ANOMALIES.
+           05 CPT-ANOMALIES         PIC 9(6) VALUE 0.
+           05 CPT-COMMUNE           PIC 9(6) VALUE 0.
+           05 CPT-DEPARTEMENT       PIC 9(6) VALUE 0.
+           05 CPT-REGION            PIC 9(6) VALUE 0.
+           05 CPT-OCCURENCE         PIC 9(6) VALUE 0.
+
+       01  COMMUNE-TROUVEE-MANAGER.
+           05 WS-COMMUNE-TROUVEE    PIC 9(1) VALUE 0.
+               88 COMMUNE-TROUVEE-OUI        VALUE 1.
+               88 COMMUNE-TROUVEE-NON        VALUE 0.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+
+           OPEN INPUT
+               F-CONTRIBUABLES F-COMMUNES F-DEPTS F-REGIONS
+               F-OCCURRENCES
+           OPEN OUTPUT C-VERIF
+
+           PERFORM UNTIL FF
+               READ F-CONTRIBUABLES
+                   AT END
+                       SET FF TO TRUE
+                   NOT AT END
+                       PERFORM VERIFIER-CONTRIBUABLE
+               END-READ
+           END-PERFORM
+
+           DISPLAY "5-VERIF-REFERENTIELLE : " CPT-ANOMALIES
+                   " anomalie(s) avant role ("
+                   CPT-COMMUNE " commune(s), "
+                   CPT-DEPARTEMENT " departement(s), "
+                   CPT-REGION " region(s), "
+                   CPT-OCCURENCE " occurence(s))"
+
+           CLOSE
+               F-CONTRIBUABLES F-COMMUNES F-DEPTS F-REGIONS
+               F-OCCURRENCES C-VERIF
+
+           STOP RUN.
+
+      ******************************************************************
+      *        VERIFICATION D'UN CONTRIBUABLE : COMMUNE/DEPT/REGION
+      *        CONNUS ET AU MOINS UNE OCCURENCE
+
+       VERIFIER-CONTRIBUABLE.
+
+           MOVE P-Code-Insee TO C-Code-Insee
+           READ F-COMMUNES
+               INVALID KEY
+                   SET COMMUNE-TROUVEE-NON TO TRUE
+                   PERFORM ECRIRE-ANOMALIE-COMMUNE
+               NOT INVALID KEY
+                   SET COMMUNE-TROUVEE-OUI TO TRUE
+                   PERFORM VERIFIER-DEPT-REGION
+           END-READ
+
+           PERFORM VERIFIER-OCCURENCE
+           .
+
+       VERIFIER-DEPT-REGION.
+
+           MOVE C-Departement TO D-Departement
+           READ F-DEPTS
+               INVALID KEY
+                   PERFORM ECRIRE-ANOMALIE-DEPARTEMENT
+           END-READ
+
+           MOVE C-Region TO R-Region
+           READ F-REGIONS
+               INVALID KEY
+                   PERFORM ECRIRE-ANOMALIE-REGION
+           END-READ
+           .
+
+       VERIFIER-OCCURENCE.
+
+           MOVE P-Numero-Fiscal TO O-Numero-Fiscal
+           READ F-OCCURRENCES KEY IS O-Numero-Fiscal
+               INVALID KEY
+                   PERFORM ECRIRE-ANOMALIE-OCCURENCE
+           END-READ
+           .
+
+      ******************************************************************
+      *        ECRITURE DES ANOMALIES DETECTEES
+
+       ECRIRE-ANOMALIE-COMMUNE.
+
+           MOVE "commune inconnue pour code insee" TO RC-Anomalie
+           PERFORM ECRIRE-ANOMALIE
+           ADD 1 TO CPT-COMMUNE
+           .
+
+       ECRIRE-ANOMALIE-DEPARTEMENT.
+
+           MOVE "departement inconnu pour la commune" TO RC-Anomalie
+           PERFORM ECRIRE-ANOMALIE
+           ADD 1 TO CPT-DEPARTEMENT
+           .
+
+       ECRIRE-ANOMALIE-REGION.
+
+           MOVE "region inconnue pour la commune" TO RC-Anomalie
+           PERFORM ECRIRE-ANOMALIE
+           ADD 1 TO CPT-REGION
+           .
+
+       ECRIRE-ANOMALIE-OCCURENCE.
+
+           MOVE "aucune occurence pour ce contribuable" TO RC-Anomalie
+           PERFORM ECRIRE-ANOMALIE
+           ADD 1 TO CPT-OCCURENCE
+           .
+
+       ECRIRE-ANOMALIE.
+
+           MOVE P-Numero-Fiscal TO RC-Numero-Fiscal
+           MOVE P-Nom           TO RC-Nom
+           MOVE P-Prenom        TO RC-Prenom
+           WRITE RC-ENREG
+
+           ADD 1 TO CPT-ANOMALIES
+           .
+
+      ******************************************************************
+       END PROGRAM 5-VERIF-REFERENTIELLE.
