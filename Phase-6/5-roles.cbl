@@ -31,6 +31,16 @@
            SELECT  F-CONTRIBUABLES ASSIGN TO "5-contribuables.dat"
                ORGANIZATION LINE SEQUENTIAL.
 
+      *    Master des corrections d'identite/de parts appliquees hors
+      *    resupply complete (4-CONTRIBUABLES-MAJ, 4-CONTRIBUABLES-
+      *    COMPOSITION) ; consulte par numero fiscal pour surcharger
+      *    le contribuable lu dans F-CONTRIBUABLES avant calcul
+           SELECT  M-CONTRIBUABLES ASSIGN TO "5-contribuables.idx"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS M-Numero-Fiscal
+               FILE STATUS IS WS-STATUT-MAJ-IDX.
+
       *    Phase-4-file
            SELECT  F-OCCURRENCES ASSIGN TO "5-occurrences.idx"
                ORGANIZATION IS INDEXED
@@ -48,6 +58,59 @@
            SELECT  C-IMPOSABLES ASSIGN TO "6-imposables.dat"
                ORGANIZATION LINE SEQUENTIAL.
 
+      *    Totaux de controle de l'execution
+           SELECT  C-CONTROLE ASSIGN TO "6-controle.dat"
+               ORGANIZATION LINE SEQUENTIAL.
+
+      *    Reprise/checkpoint du traitement
+           SELECT  F-REPRISE ASSIGN TO "5-roles-reprise.dat"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WS-STATUT-REPRISE.
+
+      *    Seuil d'exoneration, versionne par annee
+           SELECT  F-EXO-SEUIL ASSIGN TO "0-exoneration.param"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WS-STATUT-EXO-SEUIL.
+
+      *    Bareme de l'impot sur le revenu
+           SELECT  F-BAREME-IR ASSIGN TO "0-bareme-ir.param"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WS-STATUT-BAREME.
+
+      *    Surcharge residence secondaire / seuil d'exoneration TH
+      *    residence principale
+           SELECT  F-TH-RESIDENCE ASSIGN TO "0-th-residence.param"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WS-STATUT-TH-RESIDENCE.
+
+      *    Repartition commune/departement/region de l'IR
+           SELECT  F-REPARTITION ASSIGN TO "0-repartition.param"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WS-STATUT-REPARTITION.
+
+      *    Coefficient du foncier non bati, rapporte au taux du
+      *    foncier bati
+           SELECT  F-TAUX-NON-BATI ASSIGN TO "0-taux-non-bati.param"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WS-STATUT-TAUX-NON-BATI.
+
+      *    Table de redirection des communes fusionnees (ancien code
+      *    Insee -> code Insee de la commune nouvelle)
+           SELECT  F-FUSIONS-COMMUNES
+               ASSIGN TO "0-fusions-communes.param"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WS-STATUT-FUSIONS.
+
+      *    Commutateur de trace (mise au point)
+           SELECT  F-DEBUG ASSIGN TO "0-debug.param"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WS-STATUT-DEBUG.
+
+      *    Manifeste de comptage (volumetrie inter-phases)
+           SELECT  F-MANIFESTE ASSIGN TO "0-manifest.dat"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WS-STATUT-MANIFESTE.
+
 
       ******************************************************************
        DATA DIVISION.
@@ -68,6 +131,9 @@
            05 C-Taux.
                10 C-Taux-Carbone        PIC 9(4)V99.
                10 C-Taux-Densite        PIC 9(4)V99.
+           05 C-Status                 PIC X(16).
+               88  C-STATUT-EXCLU-RAPPORT
+                       VALUE 'COMMUNE DELEGUEE' 'COMMUNE ASSOCIEE'.
 
        FD  F-DEPTS.
        01  F-DEP-ENREG.
@@ -101,30 +167,54 @@
        FD  F-CONTRIBUABLES.
        01  F-CON-ENREG.
            05 P-Identite.
-             10 P-Numero-Fiscal   PIC 9(8).
+             10 P-Numero-Fiscal   PIC 9(13).
              10 P-Prenom          PIC X(15).
              10 P-Nom             PIC X(11).
              10 P-Code-Insee      PIC 9(5).
            05 P-Parts             PIC 9v9.
 
+      *    Master des corrections d'identite/de parts (voir SELECT
+      *    ci-dessus) : meme disposition que C-CONTRIBUABLES-ENREG
+      *    dans 4-CONTRIBUABLES-MAJ.cbl et 4-CONTRIBUABLES-COMPOSITION
+      *    .cbl, qui alimentent ce fichier
+       FD  M-CONTRIBUABLES.
+       01  M-CONTRIBUABLES-ENREG.
+           05 M-Numero-Fiscal PIC 9(13).
+           05 M-Identite-Suite.
+               10 M-Prenom PIC X(15).
+               10 M-Nom PIC X(11).
+               10 M-Code-Insee PIC 9(5).
+           05 M-Parts PIC 9V9.
+
       *    Phase-4-file
        FD  F-OCCURRENCES.
        01  F-OCC-ENREG.
-           05 F-OCC-PRIMARY-KEY     PIC 9(4).
-           05 O-Numero-Fiscal  PIC 9(8).
+           05 F-OCC-PRIMARY-KEY     PIC 9(9).
+           05 O-Numero-Fiscal  PIC 9(13).
            05 O-Occurrence.
                10 O-Taxe       PIC X(2).
+      *            TF : foncier bati ; TN : foncier non bati (meme
+      *            assise, taux du bati rapporte par un coefficient
+      *            charge depuis 0-taux-non-bati.param)
                    88 O-Taxe-carbone   VALUE "TF".
                    88 O-Taxe-densite   VALUE "TH".
                    88 O-Taxe-revenu    VALUE "IR".
-               10 O-Revenu     PIC 9(6).
-           05 O-Code-Insee     PIC 9(5).
+                   88 O-Taxe-cfe       VALUE "CF".
+                   88 O-Taxe-teom      VALUE "OM".
+                   88 O-Taxe-foncier-non-bati  VALUE "TN".
+               10 O-Code-Insee PIC 9(5).
+           05 O-Revenu         PIC 9(6).
+      *    Residence principale/secondaire (TH uniquement ; espace ou
+      *    "P" = principale, "S" = secondaire)
+           05 O-Residence      PIC X(1).
+               88 O-Residence-Secondaire VALUE "S".
+               88 O-Residence-Principale VALUE "P" SPACE.
 
       *    Phase-6-return
        FD  C-EXONERES.
        01  C-EXO-ENREG.
            05 E-Identite.
-             10 E-Numero-Fiscal   PIC 9(8).
+             10 E-Numero-Fiscal   PIC 9(13).
              10 E-Prenom          PIC X(15).
              10 E-Nom             PIC X(11).
              10 E-Code-Insee      PIC 9(5).
@@ -142,7 +232,7 @@
        FD  C-ANOMALIES.
        01  C-ANO-ENREG.
            05 A-Identite.
-               10 A-Numero-Fiscal PIC 9(8).
+               10 A-Numero-Fiscal PIC 9(13).
                10 A-Prenom        PIC X(15).
                10 A-Nom           PIC X(11).
                10 A-Code-Insee    PIC 9(5).
@@ -158,7 +248,7 @@
        FD  C-IMPOSABLES.
        01  C-IMP-ENREG.
            05 I-Identite.
-             10 I-Numero-Fiscal   PIC 9(8).
+             10 I-Numero-Fiscal   PIC 9(13).
              10 I-Prenom          PIC X(15).
              10 I-Nom             PIC X(11).
              10 I-Code-Insee      PIC 9(5).
@@ -173,6 +263,96 @@
                10 I-Impot-Region  PIC 9(6).
                10 I-Occurrences   PIC 9(2).
 
+      *    Totaux de controle de l'execution, et consolidation des
+      *    parametres effectivement en vigueur pour cette execution
+      *    (les 0-*.param peuvent changer d'une execution a l'autre ;
+      *    ce record donne une trace unique de ce qui a ete applique)
+       FD  C-CONTROLE.
+       01  CTL-ENREG.
+           05 CTL-NB-CONTRIBUABLES PIC 9(6).
+           05 CTL-NB-EXONERES      PIC 9(6).
+           05 CTL-NB-IMPOSABLES    PIC 9(6).
+           05 CTL-NB-ANOMALIES     PIC 9(6).
+           05 CTL-TOTAL-IMPOT      PIC 9(10)V99.
+           05 CTL-Parametres.
+               10 CTL-Seuil-Exoneration          PIC 9(6).
+               10 CTL-Nb-Tranches-IR             PIC 9(2).
+               10 CTL-Part-Commune-IR            PIC 9(3).
+               10 CTL-Part-Dept-IR                PIC 9(3).
+               10 CTL-Part-Region-IR              PIC 9(3).
+               10 CTL-Taux-Surcharge-TH-Second    PIC 9(3).
+               10 CTL-Seuil-Exo-TH-Principale      PIC 9(6).
+               10 CTL-Coefficient-Foncier-NonBati  PIC 9(3).
+               10 CTL-Nb-Fusions-Communes           PIC 9(3).
+      *        Contenu complet du bareme IR et des fusions de
+      *        communes effectivement appliques cette execution (les
+      *        comptes ci-dessus seuls ne permettraient pas de
+      *        retrouver apres coup quelles tranches/fusions etaient
+      *        en vigueur)
+               10 CTL-Bareme-IR OCCURS 10 TIMES.
+                   15 CTL-TR-Seuil-IR  PIC 9(6).
+                   15 CTL-TR-Taux-IR   PIC 9(2).
+               10 CTL-Fusions OCCURS 200 TIMES.
+                   15 CTL-FC-Ancien-Code-Insee  PIC 9(5).
+                   15 CTL-FC-Nouveau-Code-Insee PIC 9(5).
+
+      *    Reprise/checkpoint du traitement
+       FD  F-REPRISE.
+       01  RP-ENREG.
+           05 RP-NB-TRAITES        PIC 9(6).
+
+      *    Seuil d'exoneration, versionne par annee
+       FD  F-EXO-SEUIL.
+       01  EXO-ENREG.
+           05 EXO-ANNEE            PIC 9(4).
+           05 EXO-SEUIL            PIC 9(6).
+
+      *    Bareme de l'impot sur le revenu
+       FD  F-BAREME-IR.
+       01  BAREME-ENREG.
+           05 BR-SEUIL             PIC 9(6).
+           05 BR-TAUX              PIC 9(2).
+
+      *    Repartition commune/departement/region de l'IR : une ligne
+      *    Code-Insee = 00000 porte le defaut national, une ligne par
+      *    commune porte la repartition propre a cette commune
+       FD  F-REPARTITION.
+       01  REP-ENREG.
+           05 REP-Code-Insee        PIC 9(5).
+           05 REP-PART-COMMUNE     PIC 9(3).
+           05 REP-PART-DEPT        PIC 9(3).
+           05 REP-PART-REGION      PIC 9(3).
+
+      *    Coefficient du foncier non bati, rapporte au taux du bati
+       FD  F-TAUX-NON-BATI.
+       01  TNB-ENREG.
+           05 TNB-COEFFICIENT      PIC 9(3).
+
+      *    Table de redirection des communes fusionnees
+       FD  F-FUSIONS-COMMUNES.
+       01  FUS-ENREG.
+           05 FUS-Ancien-Code-Insee    PIC 9(5).
+           05 FUS-Nouveau-Code-Insee   PIC 9(5).
+
+      *    Surcharge residence secondaire / seuil d'exoneration TH
+      *    residence principale
+       FD  F-TH-RESIDENCE.
+       01  THR-ENREG.
+           05 THR-TAUX-SURCHARGE-SECONDAIRE  PIC 9(3).
+           05 THR-SEUIL-EXO-PRINCIPALE       PIC 9(6).
+
+      *    Commutateur de trace (mise au point)
+       FD  F-DEBUG.
+       01  DEBUG-ENREG.
+           05 DBG-SWITCH            PIC X(01).
+
+      *    Manifeste de comptage (volumetrie inter-phases)
+       FD  F-MANIFESTE.
+       01  MF-ENREG.
+           05 MF-PROGRAMME             PIC X(20).
+           05 MF-NB-LUS                PIC 9(8).
+           05 MF-NB-ECRITS             PIC 9(8).
+
       ******************************************************************
        WORKING-STORAGE SECTION.
 
@@ -190,6 +370,15 @@
                88  ANOMALIES-FOUND-REGION      VALUE 3.
                88  ANOMALIES-FOUND-OCCURENCE   VALUE 4.
                88  ANOMALIES-FOUND-TYPE        VALUE 5.
+               88  ANOMALIES-FOUND-IR          VALUE 6.
+               88  ANOMALIES-FOUND-MULTI-COMMUNE VALUE 7.
+
+      *    Totaux de controle (portent sur l'execution en cours ; en
+      *    cas de reprise, ne couvrent que la portion rejouee)
+           05 CPT-EXONERES-CTL          PIC 9(6) VALUE 0.
+           05 CPT-IMPOSABLES-CTL        PIC 9(6) VALUE 0.
+           05 CPT-ANOMALIES-CTL         PIC 9(6) VALUE 0.
+           05 TOTAL-IMPOT-CTL           PIC 9(10)V99 VALUE 0.
 
            05 taxe-info.
                10 quotient             PIC 9(6).
@@ -210,17 +399,176 @@
            05  FIN-ENREG-OCC            PIC  X(01) VALUE  SPACE.
                88  FF-OCC                          VALUE  HIGH-VALUE.
 
+      *    5-contribuables.idx peut ne pas exister (aucune correction
+      *    hors resupply n'a encore ete appliquee) : dans ce cas, on
+      *    continue sans surcharge, comme pour les autres 0-*.param
+      *    optionnels
+           05  WS-STATUT-MAJ-IDX        PIC  X(02) VALUE SPACE.
+               88  STATUT-MAJ-IDX-ABSENT           VALUE "35".
+
+      *    Controle de coherence communale du groupe d'occurences : un
+      *    meme numero fiscal ne doit renvoyer que des occurences
+      *    rattachees a une seule et meme commune ; le code Insee de
+      *    la premiere occurence du groupe sert de reference pour les
+      *    occurences suivantes
+       1   OCCURENCES-WORKING-MANAGER.
+           05  PREMIERE-OCC-DU-GROUPE   PIC 9(1) VALUE 1.
+               88  PREMIERE-OCC-A-VENIR            VALUE 1.
+               88  PREMIERE-OCC-DEJA-VUE            VALUE 0.
+           05  OCC-CODE-INSEE-REFERENCE PIC 9(5).
+
+       1   REPRISE-WORKING-MANAGER.
+      *    Nombre de contribuables deja traites lors d'une execution
+      *    precedente interrompue ; permet de reprendre le traitement
+      *    sans rejouer les contribuables deja sortis sur 6-exoneres/
+      *    6-anomalies/6-imposables
+           05  NB-DEJA-TRAITES          PIC 9(6) VALUE 0.
+           05  CPT-TRAITES              PIC 9(6) VALUE 0.
+           05  CPT-A-SAUTER             PIC 9(6) VALUE 0.
+           05  WS-STATUT-REPRISE        PIC X(02) VALUE SPACE.
+               88  STATUT-REPRISE-ABSENT         VALUE "35".
+
+       1   EXONERATION-WORKING-MANAGER.
+      *    Seuil d'exoneration courant : on retient, parmi toutes les
+      *    lignes du parametre, celle de l'annee la plus recente
+           05  SEUIL-EXONERATION        PIC 9(6) VALUE 1000.
+           05  ANNEE-SEUIL-COURANTE     PIC 9(4) VALUE 0.
+           05  WS-STATUT-EXO-SEUIL      PIC X(02) VALUE SPACE.
+               88  STATUT-EXO-SEUIL-ABSENT       VALUE "35".
+           05  FIN-EXO                  PIC X(01) VALUE SPACE.
+               88  FF-EXO                         VALUE HIGH-VALUE.
+
+       1   BAREME-IR-WORKING-MANAGER.
+      *    Tranches du bareme IR, chargees depuis 0-bareme-ir.param
+      *    (triees par seuil decroissant, comme l'ancien code en dur)
+           05  NB-TRANCHES-IR           PIC 9(2) VALUE 0.
+           05  IDX-TRANCHE-IR           PIC 9(2) VALUE 0.
+           05  TRANCHE-IR OCCURS 10 TIMES.
+               10  TR-SEUIL-IR          PIC 9(6).
+               10  TR-TAUX-IR           PIC 9(2).
+           05  WS-STATUT-BAREME         PIC X(02) VALUE SPACE.
+               88  STATUT-BAREME-ABSENT          VALUE "35".
+           05  FIN-BAREME               PIC X(01) VALUE SPACE.
+               88  FF-BAREME                      VALUE HIGH-VALUE.
+
+       1   REPARTITION-WORKING-MANAGER.
+      *    Repartition (en %) de l'IR entre commune/departement/region :
+      *    defaut national, surclasse par commune via la table chargee
+      *    depuis 0-repartition.param (meme idiom de recherche
+      *    sequentielle que la table des fusions ci-dessous)
+           05  PART-COMMUNE-IR          PIC 9(3) VALUE 30.
+           05  PART-DEPT-IR             PIC 9(3) VALUE 20.
+           05  PART-REGION-IR           PIC 9(3) VALUE 50.
+           05  PART-COMMUNE-IR-EFFECTIVE PIC 9(3).
+           05  PART-DEPT-IR-EFFECTIVE    PIC 9(3).
+           05  PART-REGION-IR-EFFECTIVE  PIC 9(3).
+           05  NB-REPARTITIONS          PIC 9(3) VALUE 0.
+           05  IDX-REPARTITION          PIC 9(3) VALUE 0.
+           05  REPARTITION-COMMUNE OCCURS 200 TIMES.
+               10  RPC-Code-Insee       PIC 9(5).
+               10  RPC-Part-Commune     PIC 9(3).
+               10  RPC-Part-Dept        PIC 9(3).
+               10  RPC-Part-Region      PIC 9(3).
+           05  WS-STATUT-REPARTITION    PIC X(02) VALUE SPACE.
+               88  STATUT-REPARTITION-ABSENT     VALUE "35".
+           05  FIN-REPARTITION          PIC X(01) VALUE SPACE.
+               88  FF-REPARTITION                VALUE HIGH-VALUE.
+           05  REPARTITION-TROUVEE      PIC 9(1) VALUE 0.
+               88  REPARTITION-EST-TROUVEE        VALUE 1.
+               88  REPARTITION-EST-ABSENTE        VALUE 0.
+
+       1   TAUX-NON-BATI-WORKING-MANAGER.
+      *    Coefficient (en %) applique au taux du foncier bati pour
+      *    obtenir celui du foncier non bati
+           05  COEFFICIENT-FONCIER-NON-BATI PIC 9(3) VALUE 80.
+           05  WS-STATUT-TAUX-NON-BATI      PIC X(02) VALUE SPACE.
+               88  STATUT-TAUX-NON-BATI-ABSENT        VALUE "35".
+
+       1   FUSIONS-COMMUNES-WORKING-MANAGER.
+      *    Table chargee depuis 0-fusions-communes.param, recherchee
+      *    sequentiellement (meme idiom que les tables regions/
+      *    departements de 3-REGS-DEPTS-COMMS.cbl)
+           05  NB-FUSIONS               PIC 9(3) VALUE 0.
+           05  IDX-FUSION               PIC 9(3) VALUE 0.
+           05  FUSION-COMMUNE OCCURS 200 TIMES.
+               10  FC-ANCIEN-CODE-INSEE     PIC 9(5).
+               10  FC-NOUVEAU-CODE-INSEE    PIC 9(5).
+           05  WS-STATUT-FUSIONS        PIC X(02) VALUE SPACE.
+               88  STATUT-FUSIONS-ABSENT          VALUE "35".
+           05  FIN-FUSIONS              PIC X(01) VALUE SPACE.
+               88  FF-FUSIONS                     VALUE HIGH-VALUE.
+           05  FUSION-TROUVEE           PIC 9(1) VALUE 0.
+               88  FUSION-EST-TROUVEE             VALUE 1.
+               88  FUSION-EST-ABSENTE             VALUE 0.
+           05  CODE-INSEE-REDIRIGE      PIC 9(5).
+
+       1   TH-RESIDENCE-WORKING-MANAGER.
+      *    TH : surcharge (en %) sur une residence secondaire, et
+      *    seuil de revenu en-dessous duquel une residence principale
+      *    est exoneree de TH
+           05  TAUX-SURCHARGE-TH-SECONDAIRE  PIC 9(3) VALUE 20.
+           05  SEUIL-EXO-TH-PRINCIPALE       PIC 9(6) VALUE 5000.
+           05  TH-COEFFICIENT                PIC 9(3) VALUE 100.
+           05  WS-STATUT-TH-RESIDENCE        PIC X(02) VALUE SPACE.
+               88  STATUT-TH-RESIDENCE-ABSENT         VALUE "35".
+
+       1   TRACE-WORKING-MANAGER.
+      *    Commutateur de trace, charge depuis 0-debug.param
+      *    (absent ou different de "Y" => trace desactivee)
+           05  WS-TRACE-ACTIF           PIC X(01) VALUE "N".
+               88  TRACE-ACTIF                    VALUE "Y".
+           05  WS-STATUT-DEBUG          PIC X(02) VALUE SPACE.
+               88  STATUT-DEBUG-ABSENT            VALUE "35".
+
+       1   MANIFESTE-WORKING-MANAGER.
+           05  WS-STATUT-MANIFESTE      PIC X(02) VALUE SPACE.
+               88  STATUT-MANIFESTE-ABSENT        VALUE "35".
+
       ******************************************************************
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
 
+      *    Commutateur de trace
+           PERFORM LIRE-SWITCH-DEBUG
+
+      *    Reprise : on lit le checkpoint d'une execution precedente
+           PERFORM LIRE-REPRISE
+
+      *    Seuil d'exoneration courant
+           PERFORM LIRE-SEUIL-EXONERATION
+
+      *    Bareme de l'impot sur le revenu
+           PERFORM LIRE-BAREME-IR
+
+      *    Repartition commune/departement/region
+           PERFORM LIRE-REPARTITION
+
+      *    Surcharge/exoneration TH residence secondaire/principale
+           PERFORM LIRE-TH-RESIDENCE
+
+      *    Coefficient du foncier non bati
+           PERFORM LIRE-TAUX-NON-BATI
+
+      *    Table de redirection des communes fusionnees
+           PERFORM LIRE-FUSIONS-COMMUNES
+
       *    Open file
            OPEN INPUT
                F-COMMUNES F-DEPTS F-REGIONS
                F-CONTRIBUABLES F-OCCURRENCES
 
-           OPEN OUTPUT
-               C-EXONERES C-ANOMALIES C-IMPOSABLES
+      *    Master des corrections hors resupply : absent tant
+      *    qu'aucune correction n'a encore ete appliquee
+           OPEN INPUT M-CONTRIBUABLES
+
+           IF NB-DEJA-TRAITES > 0 THEN
+               OPEN EXTEND C-EXONERES C-ANOMALIES C-IMPOSABLES
+               PERFORM SAUTER-CONTRIBUABLES-TRAITES
+           ELSE
+               OPEN OUTPUT C-EXONERES C-ANOMALIES C-IMPOSABLES
+           END-IF
+
+           MOVE NB-DEJA-TRAITES TO CPT-TRAITES
 
       *    Read F-CONTRIBUABLE
            PERFORM UNTIL FF
@@ -232,21 +580,431 @@
                 NOT AT END
                    PERFORM INITIALIZE-DATA
                    PERFORM LOAD-DATA-CONTRIBUABLE
+                   ADD 1 TO CPT-TRAITES
+                   PERFORM ECRIRE-REPRISE
 
               END-READ
            END-PERFORM
 
+      *    Totaux de controle de l'execution
+           PERFORM ECRIRE-CONTROLE-TOTAUX
+
+      *    Manifeste de comptage (volumetrie inter-phases)
+           PERFORM ECRIRE-MANIFESTE
+
+      *    Traitement complet : le checkpoint est remis a zero pour
+      *    que la prochaine execution reparte d'un lot neuf
+           MOVE 0 TO CPT-TRAITES
+           PERFORM ECRIRE-REPRISE
 
       *    Close File
            CLOSE
                F-COMMUNES F-DEPTS F-REGIONS
-               F-CONTRIBUABLES F-OCCURRENCES
+               F-CONTRIBUABLES F-OCCURRENCES M-CONTRIBUABLES
                C-EXONERES C-ANOMALIES C-IMPOSABLES
 
       *    End Programme
            PERFORM FIN-PGM
            .
 
+      *===============================================================*
+      *                        / REPRISE DU TRAITEMENT /
+
+       LIRE-REPRISE.
+
+           OPEN INPUT F-REPRISE
+
+           IF STATUT-REPRISE-ABSENT THEN
+               MOVE 0 TO NB-DEJA-TRAITES
+           ELSE
+               READ F-REPRISE
+                   AT END
+                       MOVE 0 TO NB-DEJA-TRAITES
+                   NOT AT END
+                       MOVE RP-NB-TRAITES TO NB-DEJA-TRAITES
+               END-READ
+               CLOSE F-REPRISE
+           END-IF
+           .
+
+       SAUTER-CONTRIBUABLES-TRAITES.
+
+           MOVE 1 TO CPT-A-SAUTER
+           PERFORM UNTIL CPT-A-SAUTER > NB-DEJA-TRAITES OR FF
+               READ F-CONTRIBUABLES
+                   AT END
+                       SET FF TO TRUE
+                   NOT AT END
+                       CONTINUE
+               END-READ
+               ADD 1 TO CPT-A-SAUTER
+           END-PERFORM
+           .
+
+       ECRIRE-REPRISE.
+
+           OPEN OUTPUT F-REPRISE
+           MOVE CPT-TRAITES TO RP-NB-TRAITES
+           WRITE RP-ENREG
+           CLOSE F-REPRISE
+           .
+
+      *===============================================================*
+      *                        / TOTAUX DE CONTROLE /
+
+       ECRIRE-CONTROLE-TOTAUX.
+
+           OPEN OUTPUT C-CONTROLE
+           MOVE CPT-TRAITES TO CTL-NB-CONTRIBUABLES
+           MOVE CPT-EXONERES-CTL TO CTL-NB-EXONERES
+           MOVE CPT-IMPOSABLES-CTL TO CTL-NB-IMPOSABLES
+           MOVE CPT-ANOMALIES-CTL TO CTL-NB-ANOMALIES
+           MOVE TOTAL-IMPOT-CTL TO CTL-TOTAL-IMPOT
+
+      *    Parametres effectivement appliques (defaut ou 0-*.param)
+           MOVE SEUIL-EXONERATION TO CTL-Seuil-Exoneration
+           MOVE NB-TRANCHES-IR TO CTL-Nb-Tranches-IR
+           MOVE PART-COMMUNE-IR TO CTL-Part-Commune-IR
+           MOVE PART-DEPT-IR TO CTL-Part-Dept-IR
+           MOVE PART-REGION-IR TO CTL-Part-Region-IR
+           MOVE TAUX-SURCHARGE-TH-SECONDAIRE
+               TO CTL-Taux-Surcharge-TH-Second
+           MOVE SEUIL-EXO-TH-PRINCIPALE TO CTL-Seuil-Exo-TH-Principale
+           MOVE COEFFICIENT-FONCIER-NON-BATI
+               TO CTL-Coefficient-Foncier-NonBati
+           MOVE NB-FUSIONS TO CTL-Nb-Fusions-Communes
+
+           PERFORM COPIER-BAREME-IR-CTL
+           PERFORM COPIER-FUSIONS-CTL
+
+           WRITE CTL-ENREG
+           CLOSE C-CONTROLE
+
+           DISPLAY "5-ROLES : " CPT-TRAITES " contribuable(s), "
+               CPT-EXONERES-CTL " exonere(s), "
+               CPT-IMPOSABLES-CTL " imposable(s), "
+               CPT-ANOMALIES-CTL " anomalie(s)"
+           .
+
+      *    Recopie du bareme IR charge en memoire dans le record de
+      *    controle (cases au-dela de NB-TRANCHES-IR laissees a zero)
+       COPIER-BAREME-IR-CTL.
+
+           INITIALIZE CTL-Bareme-IR
+
+           MOVE 1 TO IDX-TRANCHE-IR
+
+           PERFORM UNTIL IDX-TRANCHE-IR > 10
+               IF IDX-TRANCHE-IR <= NB-TRANCHES-IR THEN
+                   MOVE TR-SEUIL-IR(IDX-TRANCHE-IR)
+                       TO CTL-TR-Seuil-IR(IDX-TRANCHE-IR)
+                   MOVE TR-TAUX-IR(IDX-TRANCHE-IR)
+                       TO CTL-TR-Taux-IR(IDX-TRANCHE-IR)
+               END-IF
+               ADD 1 TO IDX-TRANCHE-IR
+           END-PERFORM
+           .
+
+      *    Recopie des fusions de communes chargees en memoire dans le
+      *    record de controle (cases au-dela de NB-FUSIONS laissees a
+      *    zero)
+       COPIER-FUSIONS-CTL.
+
+           INITIALIZE CTL-Fusions
+
+           MOVE 1 TO IDX-FUSION
+
+           PERFORM UNTIL IDX-FUSION > 200
+               IF IDX-FUSION <= NB-FUSIONS THEN
+                   MOVE FC-ANCIEN-CODE-INSEE(IDX-FUSION)
+                       TO CTL-FC-Ancien-Code-Insee(IDX-FUSION)
+                   MOVE FC-NOUVEAU-CODE-INSEE(IDX-FUSION)
+                       TO CTL-FC-Nouveau-Code-Insee(IDX-FUSION)
+               END-IF
+               ADD 1 TO IDX-FUSION
+           END-PERFORM
+           .
+
+      *===============================================================*
+      *                        / MANIFESTE INTER-PHASES /
+
+       ECRIRE-MANIFESTE.
+
+           OPEN INPUT F-MANIFESTE
+           IF STATUT-MANIFESTE-ABSENT THEN
+               CLOSE F-MANIFESTE
+               OPEN OUTPUT F-MANIFESTE
+           ELSE
+               CLOSE F-MANIFESTE
+               OPEN EXTEND F-MANIFESTE
+           END-IF
+
+           MOVE "5-ROLES" TO MF-PROGRAMME
+           MOVE CPT-TRAITES TO MF-NB-LUS
+           COMPUTE MF-NB-ECRITS =
+               CPT-EXONERES-CTL + CPT-IMPOSABLES-CTL + CPT-ANOMALIES-CTL
+           WRITE MF-ENREG
+
+           CLOSE F-MANIFESTE
+           .
+
+      *===============================================================*
+      *                        / SEUIL D'EXONERATION /
+
+       LIRE-SEUIL-EXONERATION.
+
+           OPEN INPUT F-EXO-SEUIL
+
+           IF STATUT-EXO-SEUIL-ABSENT THEN
+               DISPLAY "0-exoneration.param introuvable, seuil par"
+                       " defaut conserve"
+           ELSE
+               PERFORM UNTIL FF-EXO
+                   READ F-EXO-SEUIL
+                       AT END
+                           SET FF-EXO TO TRUE
+                       NOT AT END
+                           IF EXO-ANNEE >= ANNEE-SEUIL-COURANTE
+                               MOVE EXO-ANNEE TO ANNEE-SEUIL-COURANTE
+                               MOVE EXO-SEUIL TO SEUIL-EXONERATION
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE F-EXO-SEUIL
+           END-IF
+           .
+
+      *===============================================================*
+      *                        / BAREME IR /
+
+       LIRE-BAREME-IR.
+
+           OPEN INPUT F-BAREME-IR
+
+           IF STATUT-BAREME-ABSENT THEN
+               DISPLAY "0-bareme-ir.param introuvable, bareme par"
+                       " defaut conserve"
+               PERFORM CHARGER-BAREME-IR-PAR-DEFAUT
+           ELSE
+               PERFORM UNTIL FF-BAREME
+                   READ F-BAREME-IR
+                       AT END
+                           SET FF-BAREME TO TRUE
+                       NOT AT END
+                           ADD 1 TO NB-TRANCHES-IR
+                           MOVE BR-SEUIL
+                               TO TR-SEUIL-IR(NB-TRANCHES-IR)
+                           MOVE BR-TAUX
+                               TO TR-TAUX-IR(NB-TRANCHES-IR)
+                   END-READ
+               END-PERFORM
+               CLOSE F-BAREME-IR
+           END-IF
+           .
+
+       CHARGER-BAREME-IR-PAR-DEFAUT.
+
+           MOVE 156244 TO TR-SEUIL-IR(1)
+           MOVE 45     TO TR-TAUX-IR(1)
+           MOVE 73779  TO TR-SEUIL-IR(2)
+           MOVE 41     TO TR-TAUX-IR(2)
+           MOVE 27519  TO TR-SEUIL-IR(3)
+           MOVE 30     TO TR-TAUX-IR(3)
+           MOVE 9964   TO TR-SEUIL-IR(4)
+           MOVE 14     TO TR-TAUX-IR(4)
+           MOVE 4      TO NB-TRANCHES-IR
+           .
+
+      *===============================================================*
+      *                        / REPARTITION IR /
+
+       LIRE-REPARTITION.
+
+           OPEN INPUT F-REPARTITION
+
+           IF STATUT-REPARTITION-ABSENT THEN
+               DISPLAY "0-repartition.param introuvable, repartition"
+                       " par defaut conservee"
+           ELSE
+               PERFORM UNTIL FF-REPARTITION
+                   READ F-REPARTITION
+                       AT END
+                           SET FF-REPARTITION TO TRUE
+                       NOT AT END
+                           IF REP-Code-Insee = 0 THEN
+                               MOVE REP-PART-COMMUNE TO PART-COMMUNE-IR
+                               MOVE REP-PART-DEPT    TO PART-DEPT-IR
+                               MOVE REP-PART-REGION  TO PART-REGION-IR
+                           ELSE
+                               ADD 1 TO NB-REPARTITIONS
+                               MOVE REP-Code-Insee
+                                   TO RPC-Code-Insee(NB-REPARTITIONS)
+                               MOVE REP-PART-COMMUNE
+                                   TO RPC-Part-Commune(NB-REPARTITIONS)
+                               MOVE REP-PART-DEPT
+                                   TO RPC-Part-Dept(NB-REPARTITIONS)
+                               MOVE REP-PART-REGION
+                                   TO RPC-Part-Region(NB-REPARTITIONS)
+                           END-IF
+                   END-READ
+               END-PERFORM
+               IF NB-REPARTITIONS = 0 THEN
+                   DISPLAY "0-repartition.param vide, repartition"
+                           " par defaut conservee"
+               END-IF
+               CLOSE F-REPARTITION
+           END-IF
+           .
+
+      *    Recherche sequentielle de C-Code-Insee dans la table des
+      *    repartitions par commune ; a defaut de correspondance, la
+      *    repartition nationale par defaut s'applique
+       RECHERCHER-REPARTITION-COMMUNE.
+
+           MOVE PART-COMMUNE-IR TO PART-COMMUNE-IR-EFFECTIVE
+           MOVE PART-DEPT-IR    TO PART-DEPT-IR-EFFECTIVE
+           MOVE PART-REGION-IR  TO PART-REGION-IR-EFFECTIVE
+
+           MOVE 1 TO IDX-REPARTITION
+           SET REPARTITION-EST-ABSENTE TO TRUE
+
+           PERFORM UNTIL IDX-REPARTITION > NB-REPARTITIONS
+                   OR REPARTITION-EST-TROUVEE
+
+               IF RPC-Code-Insee(IDX-REPARTITION) = C-Code-Insee THEN
+                   MOVE RPC-Part-Commune(IDX-REPARTITION)
+                       TO PART-COMMUNE-IR-EFFECTIVE
+                   MOVE RPC-Part-Dept(IDX-REPARTITION)
+                       TO PART-DEPT-IR-EFFECTIVE
+                   MOVE RPC-Part-Region(IDX-REPARTITION)
+                       TO PART-REGION-IR-EFFECTIVE
+                   SET REPARTITION-EST-TROUVEE TO TRUE
+               END-IF
+
+               ADD 1 TO IDX-REPARTITION
+           END-PERFORM
+           .
+
+      *===============================================================*
+      *                        / TAUX FONCIER NON BATI /
+
+       LIRE-TAUX-NON-BATI.
+
+           OPEN INPUT F-TAUX-NON-BATI
+
+           IF STATUT-TAUX-NON-BATI-ABSENT THEN
+               DISPLAY "0-taux-non-bati.param introuvable, coefficient"
+                       " par defaut conserve"
+           ELSE
+               READ F-TAUX-NON-BATI
+                   AT END
+                       DISPLAY "0-taux-non-bati.param vide, coefficient"
+                               " par defaut conserve"
+                   NOT AT END
+                       MOVE TNB-COEFFICIENT
+                           TO COEFFICIENT-FONCIER-NON-BATI
+               END-READ
+               CLOSE F-TAUX-NON-BATI
+           END-IF
+           .
+
+      *===============================================================*
+      *                        / FUSIONS DE COMMUNES /
+
+       LIRE-FUSIONS-COMMUNES.
+
+           OPEN INPUT F-FUSIONS-COMMUNES
+
+           IF STATUT-FUSIONS-ABSENT THEN
+               DISPLAY "0-fusions-communes.param introuvable, aucune"
+                       " redirection de commune fusionnee"
+           ELSE
+               PERFORM UNTIL FF-FUSIONS
+                   READ F-FUSIONS-COMMUNES
+                       AT END
+                           SET FF-FUSIONS TO TRUE
+                       NOT AT END
+                           ADD 1 TO NB-FUSIONS
+                           MOVE FUS-Ancien-Code-Insee
+                               TO FC-ANCIEN-CODE-INSEE(NB-FUSIONS)
+                           MOVE FUS-Nouveau-Code-Insee
+                               TO FC-NOUVEAU-CODE-INSEE(NB-FUSIONS)
+                   END-READ
+               END-PERFORM
+               CLOSE F-FUSIONS-COMMUNES
+           END-IF
+           .
+
+      *    Recherche sequentielle de P-Code-Insee dans la table des
+      *    fusions ; si trouve, CODE-INSEE-REDIRIGE porte le code de
+      *    la commune nouvelle qui a absorbe l'ancienne commune
+       RECHERCHER-FUSION-COMMUNE.
+
+           MOVE 1 TO IDX-FUSION
+           SET FUSION-EST-ABSENTE TO TRUE
+
+           PERFORM UNTIL IDX-FUSION > NB-FUSIONS
+
+               IF FC-ANCIEN-CODE-INSEE(IDX-FUSION) = P-Code-Insee THEN
+                   MOVE FC-NOUVEAU-CODE-INSEE(IDX-FUSION)
+                       TO CODE-INSEE-REDIRIGE
+                   SET FUSION-EST-TROUVEE TO TRUE
+                   MOVE NB-FUSIONS TO IDX-FUSION
+               END-IF
+
+               ADD 1 TO IDX-FUSION
+           END-PERFORM
+           .
+
+      *===============================================================*
+      *                        / TH RESIDENCE PRINCIPALE/SECONDAIRE /
+
+       LIRE-TH-RESIDENCE.
+
+           OPEN INPUT F-TH-RESIDENCE
+
+           IF STATUT-TH-RESIDENCE-ABSENT THEN
+               DISPLAY "0-th-residence.param introuvable, surcharge"
+                       "/seuil TH par defaut conserves"
+           ELSE
+               READ F-TH-RESIDENCE
+                   AT END
+                       DISPLAY "0-th-residence.param vide, surcharge"
+                               "/seuil TH par defaut conserves"
+                   NOT AT END
+                       MOVE THR-TAUX-SURCHARGE-SECONDAIRE
+                           TO TAUX-SURCHARGE-TH-SECONDAIRE
+                       MOVE THR-SEUIL-EXO-PRINCIPALE
+                           TO SEUIL-EXO-TH-PRINCIPALE
+               END-READ
+               CLOSE F-TH-RESIDENCE
+           END-IF
+           .
+
+      *===============================================================*
+      *                        / TRACE DE MISE AU POINT /
+
+       LIRE-SWITCH-DEBUG.
+
+           OPEN INPUT F-DEBUG
+
+           IF STATUT-DEBUG-ABSENT THEN
+               MOVE "N" TO WS-TRACE-ACTIF
+           ELSE
+               READ F-DEBUG
+                   AT END
+                       MOVE "N" TO WS-TRACE-ACTIF
+                   NOT AT END
+                       MOVE DBG-SWITCH TO WS-TRACE-ACTIF
+               END-READ
+               CLOSE F-DEBUG
+           END-IF
+
+           IF TRACE-ACTIF THEN
+               DISPLAY "5-ROLES : trace de mise au point activee"
+           END-IF
+           .
+
       *===============================================================*
       *    MAIN-FONCTION
 
@@ -270,26 +1028,64 @@
 
        LOAD-DATA-CONTRIBUABLE.
 
+           IF TRACE-ACTIF THEN
+               DISPLAY "TRACE 5-ROLES : contribuable "
+                   P-Numero-Fiscal " commune " P-Code-Insee
+           END-IF
+
+      *        Surcharge par une correction hors resupply, si le
+      *        numero fiscal en a une (4-CONTRIBUABLES-MAJ,
+      *        4-CONTRIBUABLES-COMPOSITION)
+               PERFORM APPLIQUER-CORRECTION-MAJ
+
       *        Lecture des informations communes-departement-region
                PERFORM READ-COMMUNES
       *        Si lecture sans anomalies
+
                IF ANOMALIES-FOUND-FALSE THEN
       *        Lecture de chaque occurences pour le contribuable
                       PERFORM READ-OCCURENCES
                END-IF
            .
 
+       APPLIQUER-CORRECTION-MAJ.
+
+           IF NOT STATUT-MAJ-IDX-ABSENT THEN
+               MOVE P-Numero-Fiscal TO M-Numero-Fiscal
+               READ M-CONTRIBUABLES
+                   INVALID KEY
+                       CONTINUE
+                   NOT INVALID KEY
+                       MOVE M-Prenom     TO P-Prenom
+                       MOVE M-Nom        TO P-Nom
+                       MOVE M-Code-Insee TO P-Code-Insee
+                       MOVE M-Parts      TO P-Parts
+               END-READ
+           END-IF
+           .
+
       *===============================================================*
       *                        / READ FILE INFO /
 
        READ-COMMUNES.
 
-           MOVE P-Code-Insee TO C-Code-Insee
+      *    Commune deleguee/associee : on redirige vers le code Insee
+      *    de la commune nouvelle qui l'a absorbee avant de chercher
+      *    le taux/lieu, plutot que de risquer un code Insee perime
+           PERFORM RECHERCHER-FUSION-COMMUNE
+           IF FUSION-EST-TROUVEE THEN
+               MOVE CODE-INSEE-REDIRIGE TO C-Code-Insee
+           ELSE
+               MOVE P-Code-Insee TO C-Code-Insee
+           END-IF
 
            READ F-COMMUNES
 
                INVALID KEY
       *            Il n'existe aucune commune pour code-insee
+      *            (le buffer garde sinon le taux de la derniere
+      *            commune trouvee avec succes)
+                   INITIALIZE C-Lieu C-Donnees C-Taux
                    PERFORM WRITE-ANOMALIES-COMMUNE
 
                NOT INVALID KEY
@@ -299,6 +1095,9 @@
                    READ F-DEPTS
                    INVALID KEY
       *                Il n'existe aucun deartement pour la clé
+      *                idem : on efface le taux du dernier departement
+      *                trouve pour ne pas le laisser perimer en place
+                       INITIALIZE D-Donnees D-Taux
                        PERFORM WRITE-ANOMALIES-DEPT
                    NOT INVALID KEY
                            CONTINUE
@@ -309,11 +1108,14 @@
                    READ F-REGIONS
                    INVALID KEY
       *                Il n'existe aucune region pour la clé
+                       INITIALIZE R-Donnees R-Taux
                        PERFORM WRITE-ANOMALIES-REGION
                    NOT INVALID KEY
                            CONTINUE
                    END-READ
 
+                   PERFORM RECHERCHER-REPARTITION-COMMUNE
+
            END-READ
        .
 
@@ -331,9 +1133,14 @@
                NOT INVALID KEY
       *            On traite chaque occurence jusqu'au prochain num
 
+               SET PREMIERE-OCC-A-VENIR TO TRUE
+
                PERFORM UNTIL (
                ( P-Numero-Fiscal NOT = O-Numero-Fiscal ) OR FF-OCC )
 
+      *                    Coherence communale du groupe d'occurences
+                           PERFORM AUDITER-COMMUNE-OCCURENCE
+
       *                    Traitement de l'impot
                            PERFORM CALCUL-OCCURENCES
 
@@ -350,25 +1157,55 @@
 
                IF ANOMALIES-FOUND-FALSE THEN
       *        Ecriture sur le fichier
-                      IF I-Impot < 1000 THEN
+                      IF I-Impot < SEUIL-EXONERATION THEN
       *            Exoneres.dat
                           WRITE C-EXO-ENREG
                           END-WRITE
+                          ADD 1 TO CPT-EXONERES-CTL
                       ELSE
       *            imposables.dat
                           WRITE C-IMP-ENREG
                           END-WRITE
+                          ADD 1 TO CPT-IMPOSABLES-CTL
                       END-IF
+                      ADD I-Impot TO TOTAL-IMPOT-CTL
                END-IF
 
            END-READ
            .
 
+      *===============================================================*
+      *                        / AUDIT OCCURENCES /
+
+       AUDITER-COMMUNE-OCCURENCE.
+
+           IF PREMIERE-OCC-A-VENIR THEN
+               MOVE O-Code-Insee TO OCC-CODE-INSEE-REFERENCE
+               SET PREMIERE-OCC-DEJA-VUE TO TRUE
+           END-IF
+
+      *    L'occurence doit se rattacher a la commune du contribuable
+      *    lui-meme (celle utilisee par READ-COMMUNES), pas seulement
+      *    rester coherente avec les autres occurences du groupe.
+           IF O-Code-Insee NOT = P-Code-Insee THEN
+               PERFORM WRITE-ANOMALIES-HORS-COMMUNE-CONTRIBUABLE
+           ELSE
+               IF O-Code-Insee NOT = OCC-CODE-INSEE-REFERENCE THEN
+                   PERFORM WRITE-ANOMALIES-MULTI-COMMUNE
+               END-IF
+           END-IF
+           .
+
       *===============================================================*
       *                        / CALCUL OCCURENCES /
 
        CALCUL-OCCURENCES.
 
+           IF TRACE-ACTIF THEN
+               DISPLAY "TRACE 5-ROLES : occurrence " O-Taxe
+                   " contribuable " P-Numero-Fiscal
+           END-IF
+
            MOVE P-Identite TO I-Identite
            MOVE P-Identite TO E-Identite
 
@@ -382,6 +1219,12 @@
                    PERFORM Calcul-TH
                WHEN O-Taxe-revenu
                    ADD O-Revenu TO Revenu
+               WHEN O-Taxe-cfe
+                   PERFORM Calcul-CFE
+               WHEN O-Taxe-teom
+                   PERFORM Calcul-TEOM
+               WHEN O-Taxe-foncier-non-bati
+                   PERFORM Calcul-TF-NonBati
                WHEN OTHER
                    PERFORM WRITE-ANOMALIES-TYPE
            END-EVALUATE
@@ -407,6 +1250,7 @@
 
            WRITE C-ANO-ENREG
            END-WRITE
+           ADD 1 TO CPT-ANOMALIES-CTL
            .
 
        WRITE-ANOMALIES-DEPT.
@@ -421,6 +1265,7 @@
 
            WRITE C-ANO-ENREG
            END-WRITE
+           ADD 1 TO CPT-ANOMALIES-CTL
            .
 
        WRITE-ANOMALIES-REGION.
@@ -435,6 +1280,7 @@
 
            WRITE C-ANO-ENREG
            END-WRITE
+           ADD 1 TO CPT-ANOMALIES-CTL
            .
 
        WRITE-ANOMALIES-OCCURENCE.
@@ -448,6 +1294,7 @@
 
            WRITE C-ANO-ENREG
            END-WRITE
+           ADD 1 TO CPT-ANOMALIES-CTL
            .
 
 
@@ -457,13 +1304,65 @@
            INITIALIZE A-Identite A-Lieu A-Occurrence A-Erreur
            MOVE P-Identite TO A-Identite
            MOVE C-Lieu TO A-Lieu
-           MOVE O-Occurrence TO A-Occurrence
+           MOVE O-Taxe TO A-Taxe
+           MOVE O-Revenu TO A-Revenu
 
            STRING "occurence de type " O-Taxe
                INTO A-Erreur.
 
            WRITE C-ANO-ENREG
            END-WRITE
+           ADD 1 TO CPT-ANOMALIES-CTL
+           .
+
+       WRITE-ANOMALIES-MULTI-COMMUNE.
+
+           MOVE 7 TO ANOMALIES-FOUND
+           INITIALIZE A-Identite A-Lieu A-Occurrence A-Erreur
+           MOVE P-Identite TO A-Identite
+           MOVE C-Lieu TO A-Lieu
+           MOVE O-Taxe TO A-Taxe
+           MOVE O-Revenu TO A-Revenu
+
+           STRING "occurence hors commune " O-Code-Insee
+               " (attendu " OCC-CODE-INSEE-REFERENCE ")"
+               INTO A-Erreur.
+
+           WRITE C-ANO-ENREG
+           END-WRITE
+           ADD 1 TO CPT-ANOMALIES-CTL
+           .
+
+       WRITE-ANOMALIES-HORS-COMMUNE-CONTRIBUABLE.
+
+           MOVE 7 TO ANOMALIES-FOUND
+           INITIALIZE A-Identite A-Lieu A-Occurrence A-Erreur
+           MOVE P-Identite TO A-Identite
+           MOVE C-Lieu TO A-Lieu
+           MOVE O-Taxe TO A-Taxe
+           MOVE O-Revenu TO A-Revenu
+
+           STRING "occurence hors commune " O-Code-Insee
+               " (contribuable " P-Code-Insee ")"
+               INTO A-Erreur.
+
+           WRITE C-ANO-ENREG
+           END-WRITE
+           ADD 1 TO CPT-ANOMALIES-CTL
+           .
+
+       WRITE-ANOMALIES-IR.
+
+           MOVE 6 TO ANOMALIES-FOUND
+           INITIALIZE A-Identite A-Lieu A-Occurrence A-Erreur
+           MOVE P-Identite TO A-Identite
+           MOVE C-Lieu TO A-Lieu
+
+           MOVE "nombre de parts nul (Calcul-IR)" TO A-Erreur.
+
+           WRITE C-ANO-ENREG
+           END-WRITE
+           ADD 1 TO CPT-ANOMALIES-CTL
            .
 
       *===============================================================*
@@ -471,71 +1370,63 @@
 
        Calcul-IR.
            MOVE 0 TO taxe
+
+      *    Pas de parts : le quotient familial est indefini, on
+      *    signale une anomalie plutot que d'abendre sur la division
+      *    par zero
+           IF P-Parts = 0
+               PERFORM WRITE-ANOMALIES-IR
+           ELSE
+               PERFORM Calcul-IR-Tranches
+           END-IF
+           .
+
+       Calcul-IR-Tranches.
            DIVIDE Revenu BY P-Parts GIVING quotient ROUNDED
            ON SIZE ERROR
                DISPLAY "Dépassement sur Revenu (Calcul-IR)"
                STOP RUN
            END-DIVIDE
 
-      *    Tranche
-           IF  quotient >  156244
-               COMPUTE  taxe =
-                   taxe + ((quotient - 156244) * P-Parts * 45 / 100)
-                   ON SIZE ERROR
-                       DISPLAY "Dépassement sur taxe (Calcul-IR):36"
-                       STOP RUN
-               END-COMPUTE
-               MOVE    156244  TO  quotient
-           END-IF
-
-           IF  quotient >   73779
-               COMPUTE  taxe =
-                   taxe + ((quotient -  73779) * P-Parts * 41 / 100)
-                   ON SIZE ERROR
-                       DISPLAY "Dépassement sur taxe (Calcul-IR):44"
-                       STOP RUN
-               END-COMPUTE
-               MOVE     73779  TO  quotient
-           END-IF
-
-           IF  quotient >   27519
-               COMPUTE  taxe =
-                   taxe + ((quotient -  27519) * P-Parts * 30 / 100)
-                   ON SIZE ERROR
-                       DISPLAY "Dépassement sur taxe (Calcul-IR):56"
-                       STOP RUN
-               END-COMPUTE
-               MOVE     27519  TO  quotient
-           END-IF
+      *    Tranche (bareme charge depuis 0-bareme-ir.param, par seuil
+      *    decroissant)
+           MOVE 1 TO IDX-TRANCHE-IR
+           PERFORM UNTIL IDX-TRANCHE-IR > NB-TRANCHES-IR
+
+               IF quotient > TR-SEUIL-IR(IDX-TRANCHE-IR)
+                   COMPUTE taxe = taxe +
+                       ((quotient - TR-SEUIL-IR(IDX-TRANCHE-IR))
+                           * P-Parts * TR-TAUX-IR(IDX-TRANCHE-IR) / 100)
+                       ON SIZE ERROR
+                           DISPLAY "Dépassement sur taxe (Calcul-IR)"
+                           STOP RUN
+                   END-COMPUTE
+                   MOVE TR-SEUIL-IR(IDX-TRANCHE-IR) TO quotient
+               END-IF
 
-           IF  quotient >   9964
-               COMPUTE  taxe =
-                   taxe + ((quotient -  9964)  * P-Parts * 14 / 100)
-                   ON SIZE ERROR
-                       DISPLAY "Dépassement sur taxe (Calcul-IR):66"
-                       STOP RUN
-               END-COMPUTE
-               MOVE     9964  TO  quotient
-           END-IF
+               ADD 1 TO IDX-TRANCHE-IR
+           END-PERFORM
 
-      *    Calcule les trois taxes
-           COMPUTE taxe-Commune = taxe * 30 / 100
+      *    Calcule les trois taxes, selon la repartition propre a la
+      *    commune du contribuable (RECHERCHER-REPARTITION-COMMUNE,
+      *    appelee depuis READ-COMMUNES) ou le defaut national a
+      *    defaut de ligne pour cette commune dans 0-repartition.param
+           COMPUTE taxe-Commune = taxe * PART-COMMUNE-IR-EFFECTIVE / 100
                ON SIZE ERROR
                    DISPLAY "Dépassement sur taxe-Commune (Calcul-IR)"
                    STOP RUN
            END-COMPUTE
-           COMPUTE taxe-Dept    = taxe * 20 / 100
+           COMPUTE taxe-Dept    = taxe * PART-DEPT-IR-EFFECTIVE / 100
                ON SIZE ERROR
                    DISPLAY "Dépassement sur taxe-Dept (Calcul-IR)"
                    STOP RUN
            END-COMPUTE
-           COMPUTE taxe-Region  = taxe * 50 / 100
+           COMPUTE taxe-Region  = taxe * PART-REGION-IR-EFFECTIVE / 100
                ON SIZE ERROR
                    DISPLAY "Dépassement sur taxe-Region (Calcul-IR)"
                    STOP RUN
            END-COMPUTE
 
-
            IF debug-full THEN
                DISPLAY "IR Revenu=" Revenu ", Parts=" P-Parts
                    WITH NO ADVANCING
@@ -572,28 +1463,133 @@
            .
 
        Calcul-TH.
+      *    Residence secondaire : surchargee de TAUX-SURCHARGE-TH-
+      *    SECONDAIRE (%) ; residence principale : taux plein
+           MOVE 100 TO TH-COEFFICIENT
+           IF O-Residence-Secondaire THEN
+               ADD TAUX-SURCHARGE-TH-SECONDAIRE TO TH-COEFFICIENT
+           END-IF
+
+      *    Residence principale a faible revenu : exoneree de TH
+           IF O-Residence-Principale
+                   AND O-Revenu < SEUIL-EXO-TH-PRINCIPALE THEN
+               MOVE 0 TO taxe-Commune
+               MOVE 0 TO taxe-Dept
+               MOVE 0 TO taxe-Region
+           ELSE
+               COMPUTE taxe-Commune =
+                       (O-Revenu * C-Taux-Densite / 100)
+                       * TH-COEFFICIENT / 100
+                   ON SIZE ERROR
+                       DISPLAY "Dépassement sur taxe-Commune (TH)"
+                       STOP RUN
+               END-COMPUTE
+               COMPUTE taxe-Dept =
+                       (O-Revenu * D-Taux-Densite / 100)
+                       * TH-COEFFICIENT / 100
+                   ON SIZE ERROR
+                       DISPLAY "Dépassement sur taxe-Dept (TH)"
+                       STOP RUN
+               END-COMPUTE
+               COMPUTE taxe-Region =
+                       (O-Revenu * R-Taux-Densite / 100)
+                       * TH-COEFFICIENT / 100
+                   ON SIZE ERROR
+                       DISPLAY "Dépassement sur taxe-Region (TH)"
+                       STOP RUN
+               END-COMPUTE
+           END-IF
+
+           IF debug-full THEN
+               DISPLAY "TH R=" O-Revenu
+                       ", Residence=" O-Residence
+                       ", TxComm=" C-Taux-Densite
+                       ", TxDept=" D-Taux-Densite
+                       ", TxReg=" R-Taux-Densite
+                   WITH NO ADVANCING
+           END-IF
+           PERFORM Calcul-Impot
+           .
+
+      *    Foncier non bati : meme assise et meme taux voté que le
+      *    foncier bati (Calcul-TF), rapporte par le coefficient
+      *    charge depuis 0-taux-non-bati.param
+       Calcul-TF-NonBati.
       *    Calcule les trois taxes
-           COMPUTE taxe-Commune = (O-Revenu * C-Taux-Densite / 100)
+           COMPUTE taxe-Commune = (O-Revenu * C-Taux-Carbone / 100)
+                   * COEFFICIENT-FONCIER-NON-BATI / 100
                ON SIZE ERROR
-                   DISPLAY "Dépassement sur taxe-Commune (Calcul-TH)"
+                   DISPLAY "Dépassement sur taxe-Commune (TF-NonBati)"
                    STOP RUN
            END-COMPUTE
-           COMPUTE taxe-Dept    = (O-Revenu * D-Taux-Densite / 100)
+           COMPUTE taxe-Dept    = (O-Revenu * D-Taux-Carbone / 100)
+                   * COEFFICIENT-FONCIER-NON-BATI / 100
                ON SIZE ERROR
-                   DISPLAY "Dépassement sur taxe-Dept (Calcul-TH)"
+                   DISPLAY "Dépassement sur taxe-Dept (TF-NonBati)"
                    STOP RUN
            END-COMPUTE
-           COMPUTE taxe-Region  = (O-Revenu * R-Taux-Densite / 100)
+           COMPUTE taxe-Region  = (O-Revenu * R-Taux-Carbone / 100)
+                   * COEFFICIENT-FONCIER-NON-BATI / 100
                ON SIZE ERROR
-                   DISPLAY "Dépassement sur taxe-Region (Calcul-TH)"
+                   DISPLAY "Dépassement sur taxe-Region (TF-NonBati)"
                    STOP RUN
            END-COMPUTE
 
            IF debug-full THEN
-               DISPLAY "TH R=" O-Revenu
+               DISPLAY "TN R=" O-Revenu
+                       ", Coeff=" COEFFICIENT-FONCIER-NON-BATI
+                       ", TxComm=" C-Taux-Carbone
+                       ", TxDept=" D-Taux-Carbone
+                       ", TxReg=" R-Taux-Carbone
+                   WITH NO ADVANCING
+           END-IF
+           PERFORM Calcul-Impot
+           .
+
+      *    CFE (Cotisation Fonciere des Entreprises) : assise sur le
+      *    foncier bati comme TF, donc calculee sur le meme taux
+       Calcul-CFE.
+      *    Calcule les trois taxes
+           COMPUTE taxe-Commune = (O-Revenu * C-Taux-Carbone / 100)
+               ON SIZE ERROR
+                   DISPLAY "Dépassement sur taxe-Commune (Calcul-CFE)"
+                   STOP RUN
+           END-COMPUTE
+           COMPUTE taxe-Dept    = (O-Revenu * D-Taux-Carbone / 100)
+               ON SIZE ERROR
+                   DISPLAY "Dépassement sur taxe-Dept (Calcul-CFE)"
+                   STOP RUN
+           END-COMPUTE
+           COMPUTE taxe-Region  = (O-Revenu * R-Taux-Carbone / 100)
+               ON SIZE ERROR
+                   DISPLAY "Dépassement sur taxe-Region (Calcul-CFE)"
+                   STOP RUN
+           END-COMPUTE
+
+           IF debug-full THEN
+               DISPLAY "CF R=" O-Revenu
+                       ", TxComm=" C-Taux-Carbone
+                       ", TxDept=" D-Taux-Carbone
+                       ", TxReg=" R-Taux-Carbone
+                   WITH NO ADVANCING
+           END-IF
+           PERFORM Calcul-Impot
+           .
+
+      *    TEOM (Taxe d'Enlevement des Ordures Menageres) : taxe
+      *    purement communale, sans quote-part departement/region
+       Calcul-TEOM.
+           COMPUTE taxe-Commune = (O-Revenu * C-Taux-Densite / 100)
+               ON SIZE ERROR
+                   DISPLAY "Dépassement sur taxe-Commune (Calcul-TEOM)"
+                   STOP RUN
+           END-COMPUTE
+           MOVE 0 TO taxe-Dept
+           MOVE 0 TO taxe-Region
+
+           IF debug-full THEN
+               DISPLAY "OM R=" O-Revenu
                        ", TxComm=" C-Taux-Densite
-                       ", TxDept=" D-Taux-Densite
-                       ", TxReg=" R-Taux-Densite
                    WITH NO ADVANCING
            END-IF
            PERFORM Calcul-Impot
