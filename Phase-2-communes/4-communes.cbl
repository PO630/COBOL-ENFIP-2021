@@ -12,6 +12,11 @@
                    ACCESS MODE IS RANDOM
                    RECORD KEY C-Code-Insee.
 
+      *    Manifeste de comptage (volumetrie inter-phases)
+           SELECT F-MANIFESTE ASSIGN TO "0-manifest.dat"
+                   ORGANIZATION LINE SEQUENTIAL
+                   FILE STATUS IS WS-STATUT-MANIFESTE.
+
        DATA DIVISION.
        FILE SECTION.
 
@@ -29,6 +34,8 @@
            05 E-Taux.
                10 E-Taux-Carbone PIC 9(4)V99.
                10 E-Taux-Densite PIC 9(4)V99.
+           05 E-Status PIC X(16).
+           05 E-Code-Dept-Calcule PIC 9(3).
 
        FD  FS.
        01  FS-DATA.
@@ -44,6 +51,14 @@
            05 C-Taux.
                10 C-Taux-Carbone PIC 9(4)V99.
                10 C-Taux-Densite PIC 9(4)V99.
+           05 C-Status PIC X(16).
+
+      *    Manifeste de comptage (volumetrie inter-phases)
+       FD  F-MANIFESTE.
+       01  MF-ENREG.
+           05 MF-PROGRAMME             PIC X(20).
+           05 MF-NB-LUS                PIC 9(8).
+           05 MF-NB-ECRITS             PIC 9(8).
 
        WORKING-STORAGE SECTION.
 
@@ -51,6 +66,12 @@
            05 FIN-ENREG PIC  X(01) VALUE SPACE.
                88 FF VALUE HIGH-VALUE.
 
+       01  MANIFESTE-WORKING-MANAGER.
+           05  CPT-LUS-MANIFESTE        PIC 9(8) VALUE 0.
+           05  CPT-ECRITS-MANIFESTE     PIC 9(8) VALUE 0.
+           05  WS-STATUT-MANIFESTE      PIC X(02) VALUE SPACE.
+               88  STATUT-MANIFESTE-ABSENT       VALUE "35".
+
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
 
@@ -63,16 +84,19 @@
                        SET FF TO TRUE
                    NOT AT END
 
+                   ADD 1 TO CPT-LUS-MANIFESTE
+
                    MOVE E-Code-Insee TO C-Code-Insee
                    MOVE E-Lieu TO C-Lieu
                    MOVE E-Donnees TO C-Donnees
                    MOVE E-Taux TO C-Taux
+                   MOVE E-Status TO C-Status
 
                    WRITE FS-DATA
                            INVALID KEY
                                      DISPLAY "Key error"
                            NOT INVALID KEY
-                                     CONTINUE
+                                     ADD 1 TO CPT-ECRITS-MANIFESTE
                    END-WRITE
 
                END-READ
@@ -80,6 +104,28 @@
 
            CLOSE FE FS
 
+           PERFORM ECRIRE-MANIFESTE
+
+           PERFORM FIN-PGM
+           .
+
+       ECRIRE-MANIFESTE.
+
+           OPEN INPUT F-MANIFESTE
+           IF STATUT-MANIFESTE-ABSENT THEN
+               CLOSE F-MANIFESTE
+               OPEN OUTPUT F-MANIFESTE
+           ELSE
+               CLOSE F-MANIFESTE
+               OPEN EXTEND F-MANIFESTE
+           END-IF
+
+           MOVE "4-COMMUNES" TO MF-PROGRAMME
+           MOVE CPT-LUS-MANIFESTE TO MF-NB-LUS
+           MOVE CPT-ECRITS-MANIFESTE TO MF-NB-ECRITS
+           WRITE MF-ENREG
+
+           CLOSE F-MANIFESTE
            .
 
        FIN-PGM.
