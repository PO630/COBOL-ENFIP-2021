@@ -16,6 +16,16 @@
            SELECT FS ASSIGN TO "4-communes.dat"
                    ORGANIZATION LINE SEQUENTIAL.
 
+      *    Table de reference des taux carbone/densite (source unique,
+      *    partagee avec 3-REGS-DEPTS-COMMS et 3-DEPTS)
+           SELECT F-TAUX-REF ASSIGN TO "0-taux-ref.param"
+                   ORGANIZATION LINE SEQUENTIAL.
+
+      *    Manifeste de comptage (volumetrie inter-phases)
+           SELECT F-MANIFESTE ASSIGN TO "0-manifest.dat"
+                   ORGANIZATION LINE SEQUENTIAL
+                   FILE STATUS IS WS-STATUT-MANIFESTE.
+
        DATA DIVISION.
        FILE SECTION.
 
@@ -33,6 +43,8 @@
            05 E-Taux.
                10 E-Taux-Carbone PIC 9(4)V99.
                10 E-Taux-Densite PIC 9(4)V99.
+           05 E-Status PIC X(16).
+           05 E-Code-Dept-Calcule PIC 9(3).
 
        FD  FS.
        01  FS-DATA.
@@ -48,6 +60,21 @@
            05 C-Taux.
                10 C-Taux-Carbone PIC 9(4)V99.
                10 C-Taux-Densite PIC 9(4)V99.
+           05 C-Status PIC X(16).
+           05 C-Code-Dept-Calcule PIC 9(3).
+
+       FD  F-TAUX-REF.
+       01  TR-ENREG.
+           05 TR-CARBONE-MULT       PIC 9V9999.
+           05 TR-DENSITE-FACTEUR    PIC 9(4).
+           05 TR-DENSITE-DIVISEUR   PIC 9(3).
+
+      *    Manifeste de comptage (volumetrie inter-phases)
+       FD  F-MANIFESTE.
+       01  MF-ENREG.
+           05 MF-PROGRAMME             PIC X(20).
+           05 MF-NB-LUS                PIC 9(8).
+           05 MF-NB-ECRITS             PIC 9(8).
 
        WORKING-STORAGE SECTION.
 
@@ -55,9 +82,26 @@
            05 FIN-ENREG PIC  X(01) VALUE SPACE.
                88 FF VALUE HIGH-VALUE.
 
+       01  MANIFESTE-WORKING-MANAGER.
+           05  CPT-LUS-MANIFESTE        PIC 9(8) VALUE 0.
+           05  CPT-ECRITS-MANIFESTE     PIC 9(8) VALUE 0.
+           05  WS-STATUT-MANIFESTE      PIC X(02) VALUE SPACE.
+               88  STATUT-MANIFESTE-ABSENT       VALUE "35".
+
+       01  TAUX-WORKING-MANAGER.
+      *    Taux plafonne a 9999.99 plutot que d'abendre le COMPUTE
+           05  CPT-TAUX-DEPASSEMENT     PIC 9(6) VALUE 0.
+
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
 
+           OPEN INPUT F-TAUX-REF
+           READ F-TAUX-REF
+               AT END
+                   DISPLAY "0-taux-ref.param introuvable ou vide"
+           END-READ
+           CLOSE F-TAUX-REF
+
            OPEN INPUT FE
            OPEN OUTPUT FS
 
@@ -66,19 +110,61 @@
                    AT END
                        SET FF TO TRUE
                    NOT AT END
+                       ADD 1 TO CPT-LUS-MANIFESTE
                        MOVE E-Code-Insee TO C-Code-Insee
                        MOVE E-Lieu TO C-Lieu
                        MOVE E-Donnees TO C-Donnees
                        COMPUTE
-                           C-Taux-Carbone = (3000 - E-Altitude) * 0.005
+                           C-Taux-Carbone =
+                               (3000 - E-Altitude) * TR-CARBONE-MULT
+                           ON SIZE ERROR
+                               MOVE 9999.99 TO C-Taux-Carbone
+                               ADD 1 TO CPT-TAUX-DEPASSEMENT
+                       END-COMPUTE
                        COMPUTE C-Taux-Densite =
-                           1 + ((E-Population*1000 /E-Superficie)/100)
+                           1 + ((E-Population * TR-DENSITE-FACTEUR
+                               / E-Superficie) / TR-DENSITE-DIVISEUR)
+                           ON SIZE ERROR
+                               MOVE 9999.99 TO C-Taux-Densite
+                               ADD 1 TO CPT-TAUX-DEPASSEMENT
+                       END-COMPUTE
+                       MOVE E-Status TO C-Status
+                       MOVE E-Code-Dept-Calcule TO C-Code-Dept-Calcule
                        WRITE FS-DATA
+                       ADD 1 TO CPT-ECRITS-MANIFESTE
                END-READ
            END-PERFORM
 
+           IF CPT-TAUX-DEPASSEMENT > 0 THEN
+               DISPLAY "3-COMMUNES : " CPT-TAUX-DEPASSEMENT
+                       " taux plafonne(s) a 9999.99"
+           END-IF
+
            CLOSE FE FS
+
+           PERFORM ECRIRE-MANIFESTE
+
+           PERFORM FIN-PGM
+           .
+
+       ECRIRE-MANIFESTE.
+
+           OPEN INPUT F-MANIFESTE
+           IF STATUT-MANIFESTE-ABSENT THEN
+               CLOSE F-MANIFESTE
+               OPEN OUTPUT F-MANIFESTE
+           ELSE
+               CLOSE F-MANIFESTE
+               OPEN EXTEND F-MANIFESTE
+           END-IF
+
+           MOVE "3-COMMUNES" TO MF-PROGRAMME
+           MOVE CPT-LUS-MANIFESTE TO MF-NB-LUS
+           MOVE CPT-ECRITS-MANIFESTE TO MF-NB-ECRITS
+           WRITE MF-ENREG
+
+           CLOSE F-MANIFESTE
            .
 
-           FIN-PGM.
+       FIN-PGM.
             STOP RUN.
