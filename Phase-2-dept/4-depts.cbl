@@ -1,38 +1,43 @@
       ******************************************************************
       * Author:
       * Date:
-      * Purpose:
+      * Purpose: convertit le fichier plat 4-dept.dat (produit par
+      *          3-DEPTS.cbl) en fichier indexe, de la meme maniere que
+      *          4-COMMUNES.cbl convertit 4-communes.dat en
+      *          5-communes.idx.
       * Tectonics: cobc
       ******************************************************************
        IDENTIFICATION DIVISION.
-       PROGRAM-ID. YOUR-PROGRAM-NAME.
+       PROGRAM-ID. 4-DEPTS.
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-       SELECT F-COMMUNES ASSIGN TO "3-communes.dat"
-           ORGANIZATION LINE SEQUENTIAL.
-       SELECT FS-DEPTS ASSIGN TO "4-dept.dat"
+       SELECT F-DEPT ASSIGN TO "4-dept.dat"
            ORGANIZATION LINE SEQUENTIAL.
+       SELECT FS-DEPTS ASSIGN TO "5-dept-communes.idx"
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS RANDOM
+           RECORD KEY IS D-CODE-INSEE.
 
        DATA DIVISION.
        FILE SECTION.
-       FD  F-COMMUNES.
-           01 F-ART-COM.
-              05 C-CODE-INSEE PIC 9(5).
-              05 C-LIEU.
-                  10 C-COMMUNE PIC X(50).
-                  10 C-DEPARTEMENT PIC X(28).
-                  10 C-REGION PIC X(30).
-              05 C-DONNEES.
-                  10 C-ALTITUDE PIC 9(6)V99.
-                  10 C-SUPERFICIE PIC 9(6)V99.
-                  10 C-POPULATION PIC 9(6)V99.
-              05 C-TAUX.
-                  10 C-TAUX-CARBONE PIC 9(4)V99.
-                  10 C-TAUX-DENSITE PIC 9(4)V99.
+       FD  F-DEPT.
+           01 F-ART-DEPT.
+              05 E-CODE-INSEE PIC 9(5).
+              05 E-LIEU.
+                  10 E-COMMUNE PIC X(50).
+                  10 E-DEPARTEMENT PIC X(28).
+                  10 E-REGION PIC X(30).
+              05 E-DONNEES.
+                  10 E-ALTITUDE PIC 9(6)V99.
+                  10 E-SUPERFICIE PIC 9(6)V99.
+                  10 E-POPULATION PIC 9(6)V99.
+              05 E-TAUX.
+                  10 E-TAUX-CARBONE PIC 9(4)V99.
+                  10 E-TAUX-DENSITE PIC 9(4)V99.
 
        FD  FS-DEPTS.
-           01 F-ART-DEPT.
+           01 F-ART-IDX.
               05 D-CODE-INSEE PIC 9(5).
               05 D-LIEU.
                   10 D-COMMUNE PIC X(50).
@@ -55,22 +60,30 @@
 
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
-            OPEN INPUT F-COMMUNES
+            OPEN INPUT F-DEPT
             OPEN OUTPUT FS-DEPTS
 
             PERFORM UNTIL FF
 
-                READ F-COMMUNES
+                READ F-DEPT
                    AT END
                        SET FF TO TRUE
                    NOT AT END
-                       DISPLAY F-ART-COM
-
-      ******************** CALCUL TAUX CARBONE *************************
-
+                       MOVE E-CODE-INSEE TO D-CODE-INSEE
+                       MOVE E-LIEU       TO D-LIEU
+                       MOVE E-DONNEES    TO D-DONNEES
+                       MOVE E-TAUX       TO D-TAUX
 
+                       WRITE F-ART-IDX
+                           INVALID KEY
+                               DISPLAY "Problème d'écriture de clé"
+                           NOT INVALID KEY
+                               CONTINUE
+                       END-WRITE
 
             END-PERFORM
 
+            CLOSE F-DEPT FS-DEPTS
+
             STOP RUN.
-       END PROGRAM YOUR-PROGRAM-NAME.
+       END PROGRAM 4-DEPTS.
