@@ -18,6 +18,11 @@
            SELECT FS-DEPTS ASSIGN TO "4-dept.dat"
                ORGANIZATION LINE SEQUENTIAL.
 
+      *    Table de reference des taux carbone/densite (source unique,
+      *    partagee avec 3-REGS-DEPTS-COMMS et 3-COMMUNES)
+           SELECT F-TAUX-REF ASSIGN TO "0-taux-ref.param"
+               ORGANIZATION LINE SEQUENTIAL.
+
       ******************************************************************
 
        DATA DIVISION.
@@ -36,6 +41,10 @@
               05 C-TAUX.
                   10 C-TAUX-CARBONE PIC 9(4)V99.
                   10 C-TAUX-DENSITE PIC 9(4)V99.
+              05 C-STATUT PIC X(16).
+                  88  C-STATUT-EXCLU-AGREGATION
+                          VALUE 'COMMUNE DELEGUEE' 'COMMUNE ASSOCIEE'.
+              05 C-CODE-DEPT-CALCULE PIC 9(3).
 
        FD  FS-DEPTS.
            01 F-ART-DEPT.
@@ -52,6 +61,12 @@
                   10 D-TAUX-CARBONE PIC 9(4)V99.
                   10 D-TAUX-DENSITE PIC 9(4)V99.
 
+       FD  F-TAUX-REF.
+           01 TR-ENREG.
+              05 TR-CARBONE-MULT       PIC 9V9999.
+              05 TR-DENSITE-FACTEUR    PIC 9(4).
+              05 TR-DENSITE-DIVISEUR   PIC 9(3).
+
       ******************************************************************
 
        WORKING-STORAGE SECTION.
@@ -63,18 +78,14 @@
 
        01  WSS-DATA.
            05 IND PIC 9(03).
-           05 CODE-INSEE.
-               10 CODE-TEMP PIC 9(3).
-                   88 CODE-OUTREMER-SIMPLE     VALUE 971 THRU 974.
-                   88 CODE-OUTREMER-COMPLEXE   VALUE 976.
-               10 CODE-TEMP-COMPLEXE REDEFINES CODE-TEMP.
-                   15 CODE-DEPT PIC 99.
-                   15 CODE-OUTREMER PIC 9.
-
-               10 RESTE PIC 99.
 
+      *    Le numero de departement canonique (mainland/Corse/DOM)
+      *    est desormais resolu une seule fois en Phase-1 et transmis
+      *    par C-CODE-DEPT-CALCULE : plus de recalcul local ici.
        77  CODE-DEPT-CALCULE PIC 999.
        77  CPT PIC 999 VALUE 1.
+      *    Taux plafonne a 9999.99 plutot que d'abendre le COMPUTE
+       77  CPT-TAUX-DEPASSEMENT PIC 9(3) VALUE 0.
        77  NOM-COMMUNE PIC X(50).
        77  NOM-DEPT PIC X(30).
        77  NOM-REGION PIC X(30).
@@ -92,6 +103,7 @@
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
 
+           PERFORM READ-TAUX-REF
            PERFORM READ-ALL-COMMUNES
            PERFORM CALCUL-TAUX
            PERFORM WRITE-DEPT
@@ -101,20 +113,20 @@
 
       ******************************************************************
 
+       READ-TAUX-REF.
+
+           OPEN INPUT F-TAUX-REF
+           READ F-TAUX-REF
+               AT END
+                   DISPLAY "0-taux-ref.param introuvable ou vide"
+           END-READ
+           CLOSE F-TAUX-REF
+           .
 
        FIND-NUMERO-DEPARTEMENT.
-      *    Trouve le numero du departement concerne
-      *    Return : CODE-DEPT-CALCULE
-           INITIALIZE CODE-DEPT-CALCULE
-           EVALUATE TRUE
-               WHEN CODE-OUTREMER-SIMPLE
-                   COMPUTE CODE-DEPT-CALCULE =
-                           CODE-DEPT + CODE-OUTREMER - 1
-               WHEN CODE-OUTREMER-COMPLEXE
-                   MOVE 101 TO CODE-DEPT-CALCULE
-               WHEN OTHER
-                   MOVE CODE-DEPT TO CODE-DEPT-CALCULE
-               END-EVALUATE
+      *    Le numero de departement a deja ete resolu en Phase-1
+      *    (cf. C-CODE-DEPT-CALCULE) ; on se contente de le reprendre.
+           MOVE C-CODE-DEPT-CALCULE TO CODE-DEPT-CALCULE
            .
 
        READ-ALL-COMMUNES.
@@ -128,24 +140,28 @@
                        SET FF TO TRUE
                    NOT AT END
                        MOVE C-COMMUNE TO NOM-COMMUNE
-                       MOVE C-CODE-INSEE TO CODE-INSEE
 
                        PERFORM FIND-NUMERO-DEPARTEMENT
-                           
-                       ADD 1 TO NB-COMMUNES(CODE-DEPT-CALCULE)
-                           
-                       COMPUTE
+
+      *                Les communes deleguees/associees sont deja
+      *                comptees dans la commune nouvelle qui les a
+      *                absorbees : on ne les agrege pas une 2e fois
+                       IF NOT C-STATUT-EXCLU-AGREGATION THEN
+                           ADD 1 TO NB-COMMUNES(CODE-DEPT-CALCULE)
+
+                           COMPUTE
                                    ALTITUDE-DEPT(CODE-DEPT-CALCULE) =
                                    ALTITUDE-DEPT(CODE-DEPT-CALCULE)
                                    + C-ALTITUDE
-                       COMPUTE
+                           COMPUTE
                                    SUPERFICIE-DEPT(CODE-DEPT-CALCULE) =
                                    SUPERFICIE-DEPT(CODE-DEPT-CALCULE)
                                    + C-SUPERFICIE
-                       COMPUTE
+                           COMPUTE
                                    POPULATION-DEPT(CODE-DEPT-CALCULE) =
                                    POPULATION-DEPT(CODE-DEPT-CALCULE)
                                    + C-POPULATION
+                       END-IF
 
            END-PERFORM
 
@@ -166,16 +182,29 @@
                    SUPERFICIE-DEPT(CPT) / NB-COMMUNES(CPT)
 
                COMPUTE TAUX-CARBONE(CPT) =
-                   (3000 - ALTITUDE-DEPT(CPT)) * 0.0005
+                   (3000 - ALTITUDE-DEPT(CPT)) * TR-CARBONE-MULT
+                   ON SIZE ERROR
+                       MOVE 9999.99 TO TAUX-CARBONE(CPT)
+                       ADD 1 TO CPT-TAUX-DEPASSEMENT
+               END-COMPUTE
 
                COMPUTE TAUX-DENSITE(CPT) =
                    1 +
-                   (POPULATION-DEPT(CPT)*1000/SUPERFICIE-DEPT(CPT))/100
+                   (POPULATION-DEPT(CPT) * TR-DENSITE-FACTEUR
+                       / SUPERFICIE-DEPT(CPT)) / TR-DENSITE-DIVISEUR
+                   ON SIZE ERROR
+                       MOVE 9999.99 TO TAUX-DENSITE(CPT)
+                       ADD 1 TO CPT-TAUX-DEPASSEMENT
+               END-COMPUTE
 
                ADD 1 TO CPT
 
            END-PERFORM
 
+           IF CPT-TAUX-DEPASSEMENT > 0 THEN
+               DISPLAY "3-DEPTS : " CPT-TAUX-DEPASSEMENT
+                       " taux plafonne(s) a 9999.99"
+           END-IF
            .
 
 
@@ -193,7 +222,7 @@
 
                    NOT AT END
 
-                       MOVE C-CODE-INSEE TO D-CODE-INSEE CODE-INSEE
+                       MOVE C-CODE-INSEE TO D-CODE-INSEE
                        MOVE C-LIEU TO D-LIEU
 
                        PERFORM FIND-NUMERO-DEPARTEMENT
