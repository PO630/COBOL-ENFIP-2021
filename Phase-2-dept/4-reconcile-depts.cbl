@@ -0,0 +1,227 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose: compare les moyennes/taux par departement publies par
+      *          les deux filieres independantes : 3-REGS-DEPTS-COMMS
+      *          (5-depts.idx, utilise par 5-ROLES) et Phase-2-dept/
+      *          3-DEPTS.cbl (4-dept.dat, qui n'alimente rien en aval).
+      *          Tout ecart est signale pour qu'on sache laquelle des
+      *          deux filieres est correcte avant que cela n'atteigne
+      *          le role d'imposition.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. 4-RECONCILE-DEPTS.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+           SELECT F-DEPT    ASSIGN TO "4-dept.dat"
+                   ORGANIZATION LINE SEQUENTIAL.
+
+           SELECT C-DEPTS   ASSIGN TO "5-depts.idx"
+                   ORGANIZATION IS INDEXED
+                   ACCESS MODE IS RANDOM
+                   RECORD KEY IS D-Departement.
+
+           SELECT C-RECON   ASSIGN TO "4-5-depts-reconciliation.dat"
+                   ORGANIZATION LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD  F-DEPT.
+       01  F-ART-DEPT.
+           05 E-CODE-INSEE PIC 9(5).
+           05 E-LIEU.
+               10 E-COMMUNE PIC X(50).
+               10 E-DEPARTEMENT PIC X(28).
+               10 E-REGION PIC X(30).
+           05 E-DONNEES.
+               10 E-ALTITUDE PIC 9(6)V99.
+               10 E-SUPERFICIE PIC 9(6)V99.
+               10 E-POPULATION PIC 9(6)V99.
+           05 E-TAUX.
+               10 E-TAUX-CARBONE PIC 9(4)V99.
+               10 E-TAUX-DENSITE PIC 9(4)V99.
+
+       FD  C-DEPTS.
+       01  C-DEP-ENREG.
+           05 D-Lieu.
+               10 D-Communes            PIC 9(6).
+               10 D-Departement         PIC X(28).
+               10 D-Region              PIC X(30).
+           05 D-Donnees.
+               10 D-Altitude            PIC 9(6)V99.
+               10 D-Superficie          PIC 9(6)V99.
+               10 D-Population          PIC 9(6)V99.
+           05 D-Taux.
+               10 D-Taux-Carbone        PIC 9(4)V99.
+               10 D-Taux-Densite        PIC 9(4)V99.
+
+       FD  C-RECON.
+       01  RC-ENREG.
+           05 RC-Departement        PIC X(28).
+           05 RC-Champ              PIC X(15).
+           05 RC-Valeur-4-Dept      PIC 9(6)V99.
+           05 RC-Valeur-5-Depts     PIC 9(6)V99.
+
+       WORKING-STORAGE SECTION.
+
+       77  FIN-ENREG PIC X VALUE SPACE.
+           88 FF VALUE HIGH-VALUE.
+
+       1   TABLE-WORKING-MANAGER.
+           5 TABLE-INDEX         PIC 9(3) VALUE 1.
+               88 TABLE-INDEX-END        VALUE 102.
+           5 NOMBRE-DEPTS        PIC 9(3) VALUE 101.
+
+           5 TABLE-4-DEPT OCCURS 101.
+               10 T4-CONNU           PIC 9(1) VALUE 0.
+                   88 T4-CONNU-OUI        VALUE 1.
+                   88 T4-CONNU-NON        VALUE 0.
+               10 T4-DEPARTEMENT     PIC X(28).
+               10 T4-ALTITUDE        PIC 9(6)V99.
+               10 T4-SUPERFICIE      PIC 9(6)V99.
+               10 T4-POPULATION      PIC 9(6)V99.
+               10 T4-TAUX-CARBONE    PIC 9(4)V99.
+               10 T4-TAUX-DENSITE    PIC 9(4)V99.
+
+       77  CPT-ECARTS PIC 9(6) VALUE 0.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+
+           OPEN INPUT F-DEPT
+           PERFORM UNTIL FF
+               READ F-DEPT
+                   AT END
+                       SET FF TO TRUE
+                   NOT AT END
+                       PERFORM ENREGISTRER-4-DEPT
+               END-READ
+           END-PERFORM
+           CLOSE F-DEPT
+
+           OPEN INPUT C-DEPTS
+           OPEN OUTPUT C-RECON
+
+           PERFORM COMPARER-DEPTS
+
+           CLOSE C-DEPTS C-RECON
+
+           DISPLAY "4-RECONCILE-DEPTS : " CPT-ECARTS
+                   " ecart(s) detecte(s)"
+
+           STOP RUN.
+
+      ******************************************************************
+      *        MEMORISATION D'UNE SEULE LIGNE PAR DEPARTEMENT
+      *        (toutes les communes d'un meme departement portent la
+      *        meme moyenne/taux dans 4-dept.dat)
+
+       ENREGISTRER-4-DEPT.
+
+           MOVE 1 TO TABLE-INDEX
+
+           PERFORM UNTIL TABLE-INDEX-END
+
+               IF T4-DEPARTEMENT(TABLE-INDEX) = E-DEPARTEMENT THEN
+                   MOVE NOMBRE-DEPTS TO TABLE-INDEX
+               ELSE
+                   IF T4-CONNU-NON(TABLE-INDEX) THEN
+                       MOVE E-DEPARTEMENT TO T4-DEPARTEMENT(TABLE-INDEX)
+                       SET T4-CONNU-OUI(TABLE-INDEX) TO TRUE
+                       MOVE E-ALTITUDE    TO T4-ALTITUDE(TABLE-INDEX)
+                       MOVE E-SUPERFICIE  TO T4-SUPERFICIE(TABLE-INDEX)
+                       MOVE E-POPULATION  TO T4-POPULATION(TABLE-INDEX)
+                       MOVE E-TAUX-CARBONE
+                           TO T4-TAUX-CARBONE(TABLE-INDEX)
+                       MOVE E-TAUX-DENSITE
+                           TO T4-TAUX-DENSITE(TABLE-INDEX)
+                       MOVE NOMBRE-DEPTS TO TABLE-INDEX
+                   END-IF
+               END-IF
+               ADD 1 TO TABLE-INDEX
+           END-PERFORM
+           .
+
+      ******************************************************************
+      *        COMPARAISON AVEC 5-DEPTS.IDX
+
+       COMPARER-DEPTS.
+
+           MOVE 1 TO TABLE-INDEX
+
+           PERFORM UNTIL TABLE-INDEX-END
+
+               IF T4-CONNU-OUI(TABLE-INDEX) THEN
+                   MOVE T4-DEPARTEMENT(TABLE-INDEX) TO D-Departement
+                   READ C-DEPTS
+                       INVALID KEY
+                           PERFORM ECRIRE-ECART-ABSENT
+                       NOT INVALID KEY
+                           PERFORM VERIFIER-DEPT
+                   END-READ
+               END-IF
+               ADD 1 TO TABLE-INDEX
+           END-PERFORM
+           .
+
+       VERIFIER-DEPT.
+
+           IF T4-ALTITUDE(TABLE-INDEX) NOT = D-Altitude THEN
+               MOVE "ALTITUDE" TO RC-Champ
+               MOVE T4-ALTITUDE(TABLE-INDEX) TO RC-Valeur-4-Dept
+               MOVE D-Altitude TO RC-Valeur-5-Depts
+               PERFORM ECRIRE-ECART
+           END-IF
+
+           IF T4-SUPERFICIE(TABLE-INDEX) NOT = D-Superficie THEN
+               MOVE "SUPERFICIE" TO RC-Champ
+               MOVE T4-SUPERFICIE(TABLE-INDEX) TO RC-Valeur-4-Dept
+               MOVE D-Superficie TO RC-Valeur-5-Depts
+               PERFORM ECRIRE-ECART
+           END-IF
+
+           IF T4-POPULATION(TABLE-INDEX) NOT = D-Population THEN
+               MOVE "POPULATION" TO RC-Champ
+               MOVE T4-POPULATION(TABLE-INDEX) TO RC-Valeur-4-Dept
+               MOVE D-Population TO RC-Valeur-5-Depts
+               PERFORM ECRIRE-ECART
+           END-IF
+
+           IF T4-TAUX-CARBONE(TABLE-INDEX) NOT = D-Taux-Carbone THEN
+               MOVE "TAUX-CARBONE" TO RC-Champ
+               MOVE T4-TAUX-CARBONE(TABLE-INDEX) TO RC-Valeur-4-Dept
+               MOVE D-Taux-Carbone TO RC-Valeur-5-Depts
+               PERFORM ECRIRE-ECART
+           END-IF
+
+           IF T4-TAUX-DENSITE(TABLE-INDEX) NOT = D-Taux-Densite THEN
+               MOVE "TAUX-DENSITE" TO RC-Champ
+               MOVE T4-TAUX-DENSITE(TABLE-INDEX) TO RC-Valeur-4-Dept
+               MOVE D-Taux-Densite TO RC-Valeur-5-Depts
+               PERFORM ECRIRE-ECART
+           END-IF
+           .
+
+       ECRIRE-ECART.
+
+           ADD 1 TO CPT-ECARTS
+           MOVE T4-DEPARTEMENT(TABLE-INDEX) TO RC-Departement
+           WRITE RC-ENREG
+           .
+
+       ECRIRE-ECART-ABSENT.
+
+           ADD 1 TO CPT-ECARTS
+           MOVE T4-DEPARTEMENT(TABLE-INDEX) TO RC-Departement
+           MOVE "ABSENT-5-DEPTS" TO RC-Champ
+           MOVE ZERO TO RC-Valeur-4-Dept
+           MOVE ZERO TO RC-Valeur-5-Depts
+           WRITE RC-ENREG
+           .
+
+      ******************************************************************
+       END PROGRAM 4-RECONCILE-DEPTS.
