@@ -16,13 +16,46 @@
            SELECT FS ASSIGN TO "7-imposables.txt"
                    ORGANIZATION LINE SEQUENTIAL.
 
+      *    Extrait CSV, meme contenu que FS mais sans mise en page
+      *    (une ligne par imposable, pas de sous-totaux ni d'entetes
+      *    de page) pour reprise par un tableur ou un autre systeme
+           SELECT FS-CSV ASSIGN TO "7-imposables.csv"
+                   ORGANIZATION LINE SEQUENTIAL.
+
+      *    Historique cumule de toutes les executions (une execution
+      *    par listing, separee par ECRIRE-SEPARATEUR-ARCHIVE)
+           SELECT F-ARCHIVE ASSIGN TO "7-imposables-archive.txt"
+                   ORGANIZATION LINE SEQUENTIAL.
+
+      *    Numero de la derniere execution (pour savoir si l'archive
+      *    doit etre creee ou complete)
+           SELECT F-EXECUTION ASSIGN TO "7-imposables-execution.dat"
+                   ORGANIZATION LINE SEQUENTIAL
+                   FILE STATUS IS WS-STATUT-EXECUTION.
+
+      *    Historique des totaux par execution (un enregistrement par
+      *    execution), pour comparaison d'une execution a l'autre par
+      *    7-VARIANCE-ANNUELLE
+           SELECT F-TOTAUX ASSIGN TO "7-imposables-totaux.dat"
+                   ORGANIZATION LINE SEQUENTIAL.
+
+           SELECT TRI ASSIGN TO DISK.
+
+      *    Referentiel des communes (taux/population/superficie actuels)
+      *    pour la reconciliation par commune (Impot-Commune reel vs
+      *    taux en vigueur)
+           SELECT F-COMMUNES ASSIGN TO "5-communes.idx"
+                   ORGANIZATION IS INDEXED
+                   ACCESS MODE IS RANDOM
+                   RECORD KEY IS C-Code-Insee.
+
        DATA DIVISION.
        FILE SECTION.
 
        FD  FE.
        01  FE-DATA.
            05 E-Identite.
-               10 E-Numero-Fiscal PIC 9(8).
+               10 E-Numero-Fiscal PIC 9(13).
                10 E-Prenom PIC X(15).
                10 E-Nom PIC X(11).
                10 E-Code-Insee PIC 9(5).
@@ -38,23 +71,78 @@
                10 E-Occurences PIC 9(2).
 
        FD  FS.
-       01  FS-DATA PIC X(121).
+       01  FS-DATA PIC X(126).
+
+       FD  FS-CSV.
+       01  FS-CSV-DATA PIC X(200).
+
+       FD  F-ARCHIVE.
+       01  FA-DATA PIC X(126).
+
+       FD  F-EXECUTION.
+       01  EX-ENREG.
+           05 EX-Numero-Execution PIC 9(6).
+
+      *    Totaux d'une execution (historise pour comparaison d'une
+      *    annee sur l'autre)
+       FD  F-TOTAUX.
+       01  TX-ENREG.
+           05 TX-Numero-Execution  PIC 9(6).
+           05 TX-Total              PIC 9(10)V99.
+           05 TX-Total-Commune      PIC 9(10)V99.
+           05 TX-Total-Dept         PIC 9(10)V99.
+           05 TX-Total-Region       PIC 9(10)V99.
+
+      *    Tri par region/departement pour les ruptures de sous-totaux
+       SD  TRI.
+       01  T-DATA.
+           05 T-Identite.
+               10 T-Numero-Fiscal PIC 9(13).
+               10 T-Prenom PIC X(15).
+               10 T-Nom PIC X(11).
+               10 T-Code-Insee PIC 9(5).
+           05 T-Lieu.
+               10 T-Commune PIC X(50).
+               10 T-Departement PIC X(28).
+               10 T-Region PIC X(30).
+           05 T-Imposition.
+               10 T-Impot PIC 9(6).
+               10 T-Impot-Commune PIC 9(6).
+               10 T-Impot-Dept PIC 9(6).
+               10 T-Impot-Region PIC 9(6).
+               10 T-Occurences PIC 9(2).
+
+       FD  F-COMMUNES.
+       01  C-DATA.
+           05 C-Code-Insee  PIC 9(5).
+           05 C-Lieu.
+               10 C-Commune PIC X(50).
+               10 C-Departement PIC X(28).
+               10 C-Region PIC X(30).
+           05 C-Donnees.
+               10 C-Altitude PIC 9(6)V99.
+               10 C-Superficie PIC 9(6)V99.
+               10 C-Population PIC 9(6)V99.
+           05 C-Taux.
+               10 C-Taux-Carbone PIC 9(4)V99.
+               10 C-Taux-Densite PIC 9(4)V99.
+           05 C-Status PIC X(16).
 
        WORKING-STORAGE SECTION.
 
        01  WSS-DATA.
-           05 CPT PIC 9999.
-           05 WSS-TOTAL PIC 9(10)V99.
-           05 WSS-TOTAL-C PIC 9(10)V99.
-           05 WSS-TOTAL-D PIC 9(10)V99.
-           05 WSS-TOTAL-R PIC 9(10)V99.
+           05 CPT PIC 9999 VALUE 0.
+           05 WSS-TOTAL PIC 9(10)V99 VALUE 0.
+           05 WSS-TOTAL-C PIC 9(10)V99 VALUE 0.
+           05 WSS-TOTAL-D PIC 9(10)V99 VALUE 0.
+           05 WSS-TOTAL-R PIC 9(10)V99 VALUE 0.
 
        01  Affichage.
 
            05 ARTICLE-INDIV.
                10 COLONNE-NUM.
                    15 FILLER PIC X.
-                   15 Contribuable PIC 9(8).
+                   15 Contribuable PIC 9(13).
                    15 FILLER PIC X.
                10 COLONNE-INDIV.
                    15 Nom-Prenom PIC X(20).
@@ -74,11 +162,20 @@
                    15 Occurences PIC Z(5)9.
                    15 FILLER PIC X VALUE '|'.
 
-           05 ARTICLE-TITRE PIC X(30) VALUE 'Liste des imposables :'.
+           05 ARTICLE-TITRE.
+               10 FILLER PIC X(30) VALUE 'Liste des imposables :'.
+               10 FILLER PIC X(6) VALUE ' Page '.
+               10 TITRE-PAGE PIC ZZZ9.
+
+      *    Separateur d'execution ecrit uniquement dans l'archive
+           05 ARTICLE-EXECUTION.
+               10 FILLER PIC X(20) VALUE '=== Execution num. '.
+               10 AE-NUMERO PIC Z(5)9.
+               10 FILLER PIC X(100) VALUE SPACE.
 
            05 ARTICLE-LIGNE.
                10 FILLER PIC X VALUE '+'.
-               10 FILLER PIC X(8) VALUE '--------'.
+               10 FILLER PIC X(13) VALUE '-------------'.
                10 FILLER PIC X VALUE '+'.
                10 FILLER PIC X(20) VALUE '--------------------'.
                10 FILLER PIC X VALUE '+'.
@@ -98,7 +195,7 @@
 
            05 ARTICLE-ENTETE.
                10 FILLER PIC X VALUE '|'.
-               10 FILLER PIC X(8) VALUE 'Contrib.'.
+               10 FILLER PIC X(13) VALUE 'Contrib.'.
                10 FILLER PIC X VALUE '|'.
                10 FILLER PIC X(20) VALUE 'Nom Prenom '.
                10 FILLER PIC X VALUE '|'.
@@ -115,6 +212,87 @@
                10 FILLER PIC X(6) VALUE 'Occs'.
                10 FILLER PIC X VALUE '|'.
 
+           05 ARTICLE-SOUS-TOTAL-DEPT.
+               10 FILLER PIC X(16) VALUE 'Sous-total Dept.'.
+               10 FILLER PIC X VALUE ':'.
+               10 ST-DEPT-NOM PIC X(28).
+               10 FILLER PIC X VALUE '='.
+               10 ST-DEPT-VALEUR PIC Z(9)9.99.
+
+           05 ARTICLE-SOUS-TOTAL-REGION.
+               10 FILLER PIC X(18) VALUE 'Sous-total Region'.
+               10 FILLER PIC X VALUE ':'.
+               10 ST-REGION-NOM PIC X(30).
+               10 FILLER PIC X VALUE '='.
+               10 ST-REGION-VALEUR PIC Z(9)9.99.
+
+           05 ARTICLE-TITRE-RECONC.
+               10 FILLER PIC X(44) VALUE
+                  'Reconciliation par commune (taux actuels) :'.
+
+           05 ARTICLE-LIGNE-RECONC.
+               10 FILLER PIC X VALUE '+'.
+               10 FILLER PIC X(5) VALUE ALL '-'.
+               10 FILLER PIC X VALUE '+'.
+               10 FILLER PIC X(50) VALUE ALL '-'.
+               10 FILLER PIC X VALUE '+'.
+               10 FILLER PIC X(12) VALUE ALL '-'.
+               10 FILLER PIC X VALUE '+'.
+               10 FILLER PIC X(12) VALUE ALL '-'.
+               10 FILLER PIC X VALUE '+'.
+               10 FILLER PIC X(12) VALUE ALL '-'.
+               10 FILLER PIC X VALUE '+'.
+
+           05 ARTICLE-ENTETE-RECONC.
+               10 FILLER PIC X VALUE '|'.
+               10 FILLER PIC X(5) VALUE 'Insee'.
+               10 FILLER PIC X VALUE '|'.
+               10 FILLER PIC X(50) VALUE 'Commune'.
+               10 FILLER PIC X VALUE '|'.
+               10 FILLER PIC X(12) VALUE 'Attendu'.
+               10 FILLER PIC X VALUE '|'.
+               10 FILLER PIC X(12) VALUE 'Reel'.
+               10 FILLER PIC X VALUE '|'.
+               10 FILLER PIC X(12) VALUE 'Ecart'.
+               10 FILLER PIC X VALUE '|'.
+
+           05 ARTICLE-RECONC-LIGNE.
+               10 FILLER PIC X VALUE '|'.
+               10 RC-CODE-AFF PIC 9(5).
+               10 FILLER PIC X VALUE '|'.
+               10 RC-COMMUNE-AFF PIC X(50).
+               10 FILLER PIC X VALUE '|'.
+               10 RC-ATTENDU-AFF PIC ZBZZZBZZ9.99.
+               10 FILLER PIC X VALUE '|'.
+               10 RC-REEL-AFF PIC ZBZZZBZZ9.99.
+               10 FILLER PIC X VALUE '|'.
+               10 RC-ECART-AFF PIC -Z(7)9.99.
+               10 FILLER PIC X VALUE '|'.
+
+           05 ARTICLE-RECONC-INTROUVABLE.
+               10 FILLER PIC X VALUE '|'.
+               10 RCI-CODE-AFF PIC 9(5).
+               10 FILLER PIC X VALUE '|'.
+               10 FILLER PIC X(39)
+                  VALUE 'Commune introuvable dans 5-communes.idx'.
+               10 FILLER PIC X(51) VALUE SPACE.
+               10 FILLER PIC X VALUE '|'.
+
+           05 ARTICLE-RECONC-FIN.
+               10 FILLER PIC X(16) VALUE 'Debordement RC'.
+               10 FILLER PIC X VALUE ':'.
+               10 RC-DEBORDEMENT-FIN PIC Z(3)9.
+               10 FILLER PIC X(5) VALUE SPACE.
+               10 FILLER PIC X(16) VALUE 'Depassements RC'.
+               10 FILLER PIC X VALUE ':'.
+               10 RC-DEPASSEMENT-FIN PIC Z(3)9.
+
+           05 ARTICLE-ENTETE-CSV.
+               10 FILLER PIC X(51) VALUE
+                  'Contribuable,Nom,Prenom,Commune,Departement,Region,'.
+               10 FILLER PIC X(36) VALUE
+                  'Total,Commune,Dept,Region,Occurences'.
+
            05 ARTICLE-FIN.
                10 Nombre.
                    15 FILLER PIC X(16) VALUE 'Nombre'.
@@ -137,82 +315,445 @@
                    15 FILLER PIC X VALUE ':'.
                    15 Regions-fin PIC Z(11)9.99.
 
-       01  EOF-MANAGER.
-           05 FIN-ENREG PIC  X(01) VALUE SPACE.
-               88 FF VALUE HIGH-VALUE.
+       01  PAGINATION-MANAGER.
+           05 WS-LIGNES-PAGE    PIC 9(4) VALUE 0.
+           05 WS-PAGE-COURANTE  PIC 9(4) VALUE 1.
+           05 PAGE-MAX-LIGNES   PIC 9(4) VALUE 50.
+
+       01  TRI-WORKING-MANAGER.
+           05  FIN-TRI              PIC X(01) VALUE SPACE.
+               88  FIN-TRI-OUI               VALUE HIGH-VALUE.
+
+       01  EXECUTION-WORKING-MANAGER.
+           05  WS-STATUT-EXECUTION   PIC X(02) VALUE SPACE.
+               88  STATUT-EXECUTION-ABSENT     VALUE "35".
+           05  WS-NUMERO-EXECUTION   PIC 9(6) VALUE 0.
+
+       01  RUPTURE-WORKING-MANAGER.
+           05  DEPT-COURANT          PIC X(28) VALUE SPACE.
+           05  REGION-COURANT        PIC X(30) VALUE SPACE.
+           05  SOUS-TOTAL-DEPT       PIC 9(10)V99 VALUE 0.
+           05  SOUS-TOTAL-REGION     PIC 9(10)V99 VALUE 0.
+
+      *    Cumul de l'Impot-Commune reel par commune, en vue de la
+      *    reconciliation contre taux x base declaree (Superficie pour
+      *    Carbone, Population pour Densite) issus de 5-communes.idx
+       01  RECONCILIATION-WORKING-MANAGER.
+           05  RC-INDEX              PIC 9(4) VALUE 1.
+               88  RC-INDEX-FIN               VALUE 501.
+           05  NOMBRE-RC             PIC 9(4) VALUE 0.
+           05  RC-TABLE-MAX          PIC 9(4) VALUE 500.
+           05  RC-PLACE-TROUVEE      PIC 9(1) VALUE 0.
+               88  RC-PLACE-TROUVEE-OUI       VALUE 1.
+               88  RC-PLACE-TROUVEE-NON       VALUE 0.
+           05  CPT-RC-DEBORDEMENT     PIC 9(4) VALUE 0.
+           05  WS-ATTENDU-CARBONE     PIC 9(10)V99 VALUE 0.
+           05  WS-ATTENDU-DENSITE     PIC 9(10)V99 VALUE 0.
+           05  WS-ATTENDU-TOTAL       PIC 9(10)V99 VALUE 0.
+           05  WS-ECART               PIC S9(10)V99 VALUE 0.
+           05  CPT-RC-TAUX-DEPASSEMENT PIC 9(4) VALUE 0.
+
+       01  RC-TABLE-RECONC.
+           05  RC-ENTREE OCCURS 500.
+               10  RC-INDEXED-COMPLETE   PIC 9(1) VALUE 0.
+                   88  RC-INDEXED-COMPLETE-TRUE      VALUE 1.
+                   88  RC-INDEXED-COMPLETE-FALSE     VALUE 0.
+               10  RC-Code-Insee         PIC 9(5).
+               10  RC-Impot-Commune-Reel PIC 9(10)V99 VALUE 0.
 
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
 
-           OPEN INPUT FE
+           PERFORM LIRE-NUMERO-EXECUTION
+
+           SORT TRI
+               ON ASCENDING KEY T-Region T-Departement T-Numero-Fiscal
+               USING FE
+               OUTPUT PROCEDURE ECRIRE-RAPPORT
+
+           PERFORM FIN-PGM
+           .
+
+      ******************************************************************
+      *        NUMERO D'EXECUTION (POUR L'ARCHIVE CUMULEE)
+
+       LIRE-NUMERO-EXECUTION.
+
+           OPEN INPUT F-EXECUTION
+           IF STATUT-EXECUTION-ABSENT THEN
+               MOVE 0 TO WS-NUMERO-EXECUTION
+           ELSE
+               READ F-EXECUTION
+                   AT END
+                       MOVE 0 TO WS-NUMERO-EXECUTION
+                   NOT AT END
+                       MOVE EX-Numero-Execution TO WS-NUMERO-EXECUTION
+               END-READ
+               CLOSE F-EXECUTION
+           END-IF
+
+           ADD 1 TO WS-NUMERO-EXECUTION
+
+           OPEN OUTPUT F-EXECUTION
+           MOVE WS-NUMERO-EXECUTION TO EX-Numero-Execution
+           WRITE EX-ENREG
+           CLOSE F-EXECUTION
+           .
+
+      ******************************************************************
+      *        IMPRESSION TRIEE PAR REGION/DEPARTEMENT AVEC SOUS-TOTAUX
+
+       ECRIRE-RAPPORT.
+
            OPEN OUTPUT FS
+           OPEN OUTPUT FS-CSV
+           MOVE ARTICLE-ENTETE-CSV TO FS-CSV-DATA
+           WRITE FS-CSV-DATA
 
-           MOVE ARTICLE-TITRE TO FS-DATA
-           WRITE FS-DATA
-           MOVE ARTICLE-LIGNE TO FS-DATA
-           WRITE FS-DATA
-           MOVE ARTICLE-ENTETE TO FS-DATA
-           WRITE FS-DATA
-           MOVE ARTICLE-LIGNE TO FS-DATA
-           WRITE FS-DATA
+           IF WS-NUMERO-EXECUTION = 1 THEN
+               OPEN OUTPUT F-ARCHIVE
+           ELSE
+               OPEN EXTEND F-ARCHIVE
+           END-IF
+           PERFORM ECRIRE-SEPARATEUR-ARCHIVE
 
-           PERFORM UNTIL FF
-               READ FE
+           PERFORM ECRIRE-ENTETE
+
+           PERFORM UNTIL FIN-TRI-OUI
+               RETURN TRI
                    AT END
-                       SET FF TO TRUE
+                       SET FIN-TRI-OUI TO TRUE
                    NOT AT END
                    INITIALIZE Nom-Prenom
                    INITIALIZE Lieu
+
+                       IF CPT > 0
+                          AND T-Departement NOT = DEPT-COURANT THEN
+                           PERFORM ECRIRE-SOUS-TOTAL-DEPT
+                       END-IF
+                       IF CPT > 0
+                          AND T-Region NOT = REGION-COURANT THEN
+                           PERFORM ECRIRE-SOUS-TOTAL-REGION
+                       END-IF
+
+                       MOVE T-Departement TO DEPT-COURANT
+                       MOVE T-Region      TO REGION-COURANT
+
                        ADD 1 TO CPT
                        COMPUTE WSS-TOTAL =
-                               WSS-TOTAL + E-Impot
+                               WSS-TOTAL + T-Impot
                        COMPUTE WSS-TOTAL-C =
-                               WSS-TOTAL-C + E-Impot-Commune
+                               WSS-TOTAL-C + T-Impot-Commune
                        COMPUTE WSS-TOTAL-D =
-                               WSS-TOTAL-D + E-Impot-Dept
+                               WSS-TOTAL-D + T-Impot-Dept
                        COMPUTE WSS-TOTAL-R =
-                               WSS-TOTAL-R + E-Impot-Region
-                       STRING '|' E-Numero-Fiscal '|'
+                               WSS-TOTAL-R + T-Impot-Region
+                       PERFORM CUMULER-RECONCILIATION-COMMUNE
+                       COMPUTE SOUS-TOTAL-DEPT =
+                               SOUS-TOTAL-DEPT + T-Impot
+                       COMPUTE SOUS-TOTAL-REGION =
+                               SOUS-TOTAL-REGION + T-Impot
+                       STRING '|' T-Numero-Fiscal '|'
                        INTO COLONNE-NUM
-                       STRING FUNCTION TRIM(E-Nom) DELIMITED BY SIZE
+                       STRING FUNCTION TRIM(T-Nom) DELIMITED BY SIZE
                               ', ' DELIMITED BY SIZE
-                              E-Prenom DELIMITED BY SPACE
+                              T-Prenom DELIMITED BY SPACE
                        INTO Nom-Prenom
-                       STRING FUNCTION TRIM(E-Commune) DELIMITED BY SIZE
+                       STRING FUNCTION TRIM(T-Commune) DELIMITED BY SIZE
                               ', ' DELIMITED BY SIZE
-                              E-Departement DELIMITED BY SPACE
+                              T-Departement DELIMITED BY SPACE
                               ', ' DELIMITED BY SIZE
-                              E-Region DELIMITED BY SPACE
+                              T-Region DELIMITED BY SPACE
                        INTO Lieu
-                       MOVE E-Impot TO Valeur-tot
-                       MOVE E-Impot-Commune TO Valeur-c
-                       MOVE E-Impot-Dept TO Valeur-d
-                       MOVE E-Impot-Region TO Valeur-r
-                       MOVE E-Occurences TO Occurences
+                       MOVE T-Impot TO Valeur-tot
+                       MOVE T-Impot-Commune TO Valeur-c
+                       MOVE T-Impot-Dept TO Valeur-d
+                       MOVE T-Impot-Region TO Valeur-r
+                       MOVE T-Occurences TO Occurences
                        MOVE ARTICLE-INDIV TO FS-DATA
-                       WRITE FS-DATA
-               END-READ
+                       PERFORM ECRIRE-LIGNE-RAPPORT
+                       PERFORM ECRIRE-LIGNE-CSV
+                       ADD 1 TO WS-LIGNES-PAGE
+                       IF WS-LIGNES-PAGE >= PAGE-MAX-LIGNES THEN
+                           ADD 1 TO WS-PAGE-COURANTE
+                           PERFORM ECRIRE-ENTETE
+                       END-IF
+               END-RETURN
            END-PERFORM
 
+           IF CPT > 0 THEN
+               PERFORM ECRIRE-SOUS-TOTAL-DEPT
+               PERFORM ECRIRE-SOUS-TOTAL-REGION
+           END-IF
+
            MOVE ARTICLE-LIGNE TO FS-DATA
-           WRITE FS-DATA
+           PERFORM ECRIRE-LIGNE-RAPPORT
            MOVE CPT TO Nombre-fin
            MOVE Nombre TO FS-DATA
-           WRITE FS-DATA
+           PERFORM ECRIRE-LIGNE-RAPPORT
            MOVE WSS-TOTAL TO Total-fin
            MOVE Total TO FS-DATA
-           WRITE FS-DATA
+           PERFORM ECRIRE-LIGNE-RAPPORT
            MOVE WSS-TOTAL-C TO Communes-fin
            MOVE Communes TO FS-DATA
-           WRITE FS-DATA
+           PERFORM ECRIRE-LIGNE-RAPPORT
            MOVE WSS-TOTAL-D TO Departements-fin
            MOVE Departements TO FS-DATA
-           WRITE FS-DATA
+           PERFORM ECRIRE-LIGNE-RAPPORT
            MOVE WSS-TOTAL-R TO Regions-fin
            MOVE Regions TO FS-DATA
+           PERFORM ECRIRE-LIGNE-RAPPORT
+
+           PERFORM ECRIRE-RECONCILIATION-COMMUNES
+
+           PERFORM ECRIRE-TOTAUX-EXECUTION
+
+           CLOSE FS FS-CSV F-ARCHIVE
+           .
+
+      ******************************************************************
+      *        CUMUL DE L'IMPOT-COMMUNE REEL PAR COMMUNE (TABLE EN
+      *        MEMOIRE, RECHERCHE LINEAIRE / PREMIERE PLACE LIBRE)
+
+       CUMULER-RECONCILIATION-COMMUNE.
+
+           MOVE 1 TO RC-INDEX
+           SET RC-PLACE-TROUVEE-NON TO TRUE
+
+           PERFORM UNTIL RC-INDEX-FIN
+
+               IF RC-Code-Insee(RC-INDEX) = T-Code-Insee
+                  AND RC-INDEXED-COMPLETE-TRUE(RC-INDEX) THEN
+
+                   COMPUTE RC-Impot-Commune-Reel(RC-INDEX) =
+                           RC-Impot-Commune-Reel(RC-INDEX)
+                           + T-Impot-Commune
+
+                   SET RC-PLACE-TROUVEE-OUI TO TRUE
+                   MOVE RC-TABLE-MAX TO RC-INDEX
+
+               ELSE
+                   IF RC-INDEXED-COMPLETE-FALSE(RC-INDEX) THEN
+
+                       MOVE T-Code-Insee TO RC-Code-Insee(RC-INDEX)
+                       SET RC-INDEXED-COMPLETE-TRUE(RC-INDEX) TO TRUE
+                       MOVE T-Impot-Commune TO
+                               RC-Impot-Commune-Reel(RC-INDEX)
+                       ADD 1 TO NOMBRE-RC
+
+                       SET RC-PLACE-TROUVEE-OUI TO TRUE
+                       MOVE RC-TABLE-MAX TO RC-INDEX
+                   END-IF
+               END-IF
+
+               ADD 1 TO RC-INDEX
+
+           END-PERFORM
+
+           IF RC-PLACE-TROUVEE-NON THEN
+               ADD 1 TO CPT-RC-DEBORDEMENT
+           END-IF
+           .
+
+      ******************************************************************
+      *        RECONCILIATION PAR COMMUNE : IMPOT-COMMUNE REEL (CUMULE
+      *        CI-DESSUS) CONTRE TAUX ACTUELS x BASE DECLAREE (5-
+      *        COMMUNES.IDX), POUR REPERER LA DERIVE SI LES TAUX ONT
+      *        CHANGE DEPUIS LE CALCUL DU ROLE
+
+       ECRIRE-RECONCILIATION-COMMUNES.
+
+           OPEN INPUT F-COMMUNES
+
+           MOVE ARTICLE-TITRE-RECONC TO FS-DATA
+           PERFORM ECRIRE-LIGNE-RAPPORT
+           MOVE ARTICLE-LIGNE-RECONC TO FS-DATA
+           PERFORM ECRIRE-LIGNE-RAPPORT
+           MOVE ARTICLE-ENTETE-RECONC TO FS-DATA
+           PERFORM ECRIRE-LIGNE-RAPPORT
+           MOVE ARTICLE-LIGNE-RECONC TO FS-DATA
+           PERFORM ECRIRE-LIGNE-RAPPORT
+
+           MOVE 1 TO RC-INDEX
+           PERFORM UNTIL RC-INDEX-FIN
+               IF RC-INDEXED-COMPLETE-TRUE(RC-INDEX) THEN
+                   PERFORM ECRIRE-LIGNE-RECONCILIATION
+               END-IF
+               ADD 1 TO RC-INDEX
+           END-PERFORM
+
+           MOVE ARTICLE-LIGNE-RECONC TO FS-DATA
+           PERFORM ECRIRE-LIGNE-RAPPORT
+           MOVE CPT-RC-DEBORDEMENT TO RC-DEBORDEMENT-FIN
+           MOVE CPT-RC-TAUX-DEPASSEMENT TO RC-DEPASSEMENT-FIN
+           MOVE ARTICLE-RECONC-FIN TO FS-DATA
+           PERFORM ECRIRE-LIGNE-RAPPORT
+
+           CLOSE F-COMMUNES
+           .
+
+       ECRIRE-LIGNE-RECONCILIATION.
+
+           MOVE RC-Code-Insee(RC-INDEX) TO C-Code-Insee
+
+           READ F-COMMUNES
+               INVALID KEY
+                   MOVE RC-Code-Insee(RC-INDEX) TO RCI-CODE-AFF
+                   MOVE ARTICLE-RECONC-INTROUVABLE TO FS-DATA
+                   PERFORM ECRIRE-LIGNE-RAPPORT
+               NOT INVALID KEY
+                   COMPUTE WS-ATTENDU-CARBONE =
+                           C-Taux-Carbone * C-Superficie / 100
+                       ON SIZE ERROR
+                           MOVE 9999999.99 TO WS-ATTENDU-CARBONE
+                           ADD 1 TO CPT-RC-TAUX-DEPASSEMENT
+                   END-COMPUTE
+                   COMPUTE WS-ATTENDU-DENSITE =
+                           C-Taux-Densite * C-Population / 100
+                       ON SIZE ERROR
+                           MOVE 9999999.99 TO WS-ATTENDU-DENSITE
+                           ADD 1 TO CPT-RC-TAUX-DEPASSEMENT
+                   END-COMPUTE
+                   COMPUTE WS-ATTENDU-TOTAL =
+                           WS-ATTENDU-CARBONE + WS-ATTENDU-DENSITE
+                       ON SIZE ERROR
+                           MOVE 9999999.99 TO WS-ATTENDU-TOTAL
+                           ADD 1 TO CPT-RC-TAUX-DEPASSEMENT
+                   END-COMPUTE
+                   COMPUTE WS-ECART =
+                           RC-Impot-Commune-Reel(RC-INDEX)
+                           - WS-ATTENDU-TOTAL
+                       ON SIZE ERROR
+                           MOVE 0 TO WS-ECART
+                           ADD 1 TO CPT-RC-TAUX-DEPASSEMENT
+                   END-COMPUTE
+
+                   MOVE C-Code-Insee TO RC-CODE-AFF
+                   MOVE C-Commune TO RC-COMMUNE-AFF
+                   MOVE WS-ATTENDU-TOTAL TO RC-ATTENDU-AFF
+                   MOVE RC-Impot-Commune-Reel(RC-INDEX) TO RC-REEL-AFF
+                   MOVE WS-ECART TO RC-ECART-AFF
+                   MOVE ARTICLE-RECONC-LIGNE TO FS-DATA
+                   PERFORM ECRIRE-LIGNE-RAPPORT
+           END-READ
+           .
+
+      ******************************************************************
+      *        ECRITURE D'UNE LIGNE DANS LE RAPPORT ET DANS L'ARCHIVE
+      *        CUMULEE (MEME CONTENU, DEUX FICHIERS)
+
+       ECRIRE-LIGNE-RAPPORT.
+
            WRITE FS-DATA
+           MOVE FS-DATA TO FA-DATA
+           WRITE FA-DATA
+           .
+
+      ******************************************************************
+      *        ECRITURE DE LA LIGNE CSV CORRESPONDANTE (UNIQUEMENT
+      *        POUR LES LIGNES DE DETAIL, PAS LES SOUS-TOTAUX)
+
+       ECRIRE-LIGNE-CSV.
+
+           INITIALIZE FS-CSV-DATA
+           STRING T-Numero-Fiscal        DELIMITED BY SIZE
+                  ','                    DELIMITED BY SIZE
+                  FUNCTION TRIM(T-Nom)   DELIMITED BY SIZE
+                  ','                    DELIMITED BY SIZE
+                  FUNCTION TRIM(T-Prenom) DELIMITED BY SIZE
+                  ','                    DELIMITED BY SIZE
+                  FUNCTION TRIM(T-Commune) DELIMITED BY SIZE
+                  ','                    DELIMITED BY SIZE
+                  FUNCTION TRIM(T-Departement) DELIMITED BY SIZE
+                  ','                    DELIMITED BY SIZE
+                  FUNCTION TRIM(T-Region) DELIMITED BY SIZE
+                  ','                    DELIMITED BY SIZE
+                  T-Impot                DELIMITED BY SIZE
+                  ','                    DELIMITED BY SIZE
+                  T-Impot-Commune        DELIMITED BY SIZE
+                  ','                    DELIMITED BY SIZE
+                  T-Impot-Dept           DELIMITED BY SIZE
+                  ','                    DELIMITED BY SIZE
+                  T-Impot-Region         DELIMITED BY SIZE
+                  ','                    DELIMITED BY SIZE
+                  T-Occurences           DELIMITED BY SIZE
+             INTO FS-CSV-DATA
+           WRITE FS-CSV-DATA
+           .
+
+      ******************************************************************
+      *        SEPARATEUR D'EXECUTION (ARCHIVE UNIQUEMENT)
+
+       ECRIRE-SEPARATEUR-ARCHIVE.
+
+           MOVE WS-NUMERO-EXECUTION TO AE-NUMERO
+           MOVE ARTICLE-EXECUTION TO FA-DATA
+           WRITE FA-DATA
+           .
+
+      ******************************************************************
+      *        RUPTURE DE DEPARTEMENT / DE REGION
+
+       ECRIRE-SOUS-TOTAL-DEPT.
+
+           MOVE DEPT-COURANT TO ST-DEPT-NOM
+           MOVE SOUS-TOTAL-DEPT TO ST-DEPT-VALEUR
+           MOVE ARTICLE-SOUS-TOTAL-DEPT TO FS-DATA
+           PERFORM ECRIRE-LIGNE-RAPPORT
+
+           MOVE 0 TO SOUS-TOTAL-DEPT
+           ADD 1 TO WS-LIGNES-PAGE
+           .
+
+       ECRIRE-SOUS-TOTAL-REGION.
+
+           MOVE REGION-COURANT TO ST-REGION-NOM
+           MOVE SOUS-TOTAL-REGION TO ST-REGION-VALEUR
+           MOVE ARTICLE-SOUS-TOTAL-REGION TO FS-DATA
+           PERFORM ECRIRE-LIGNE-RAPPORT
+
+           MOVE 0 TO SOUS-TOTAL-REGION
+           ADD 1 TO WS-LIGNES-PAGE
+           .
+
+      ******************************************************************
+      *        EN-TETE DE PAGE (TITRE + ENTETE DE COLONNES)
+
+       ECRIRE-ENTETE.
+
+           MOVE WS-PAGE-COURANTE TO TITRE-PAGE
+           MOVE ARTICLE-TITRE TO FS-DATA
+           PERFORM ECRIRE-LIGNE-RAPPORT
+           MOVE ARTICLE-LIGNE TO FS-DATA
+           PERFORM ECRIRE-LIGNE-RAPPORT
+           MOVE ARTICLE-ENTETE TO FS-DATA
+           PERFORM ECRIRE-LIGNE-RAPPORT
+           MOVE ARTICLE-LIGNE TO FS-DATA
+           PERFORM ECRIRE-LIGNE-RAPPORT
+
+           MOVE 0 TO WS-LIGNES-PAGE
+           .
+
+      ******************************************************************
+      *        HISTORISATION DES TOTAUX DE L'EXECUTION (POUR
+      *        COMPARAISON D'UNE EXECUTION A L'AUTRE)
+
+       ECRIRE-TOTAUX-EXECUTION.
+
+           IF WS-NUMERO-EXECUTION = 1 THEN
+               OPEN OUTPUT F-TOTAUX
+           ELSE
+               OPEN EXTEND F-TOTAUX
+           END-IF
+
+           MOVE WS-NUMERO-EXECUTION TO TX-Numero-Execution
+           MOVE WSS-TOTAL           TO TX-Total
+           MOVE WSS-TOTAL-C         TO TX-Total-Commune
+           MOVE WSS-TOTAL-D         TO TX-Total-Dept
+           MOVE WSS-TOTAL-R         TO TX-Total-Region
+           WRITE TX-ENREG
 
-           CLOSE FE FS
+           CLOSE F-TOTAUX
            .
 
        FIN-PGM.
