@@ -0,0 +1,349 @@
+      ******************************************************************
+      * Author: Kevin Ropital
+      * Date: 26/03/2021
+      * Purpose: comparaison des totaux Commune/Departement/Region de
+      *          l'execution la plus recente avec l'execution
+      *          immediatement precedente (7-imposables-totaux.dat,
+      *          historise par 6-IMPOSABLES), afin de detecter une
+      *          variation anormale (mauvais rechargement de
+      *          3-communes.dat, erreur de taux, etc.) directement a
+      *          l'issue du traitement plutot qu'au bilan budgetaire.
+      *          Seuil d'alerte (en %) lu dans 0-seuil-variance.param
+      *          (defaut 15 si absent ou vide).
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. 7-VARIANCE-ANNUELLE.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+      *    Historique des totaux, une ligne par execution (ecrit par
+      *    6-IMPOSABLES)
+           SELECT F-TOTAUX ASSIGN TO "7-imposables-totaux.dat"
+                   ORGANIZATION LINE SEQUENTIAL
+                   FILE STATUS IS WS-STATUT-TOTAUX.
+
+      *    Seuil d'alerte (pourcentage d'ecart au-dela duquel une
+      *    variation est signalee)
+           SELECT F-SEUIL ASSIGN TO "0-seuil-variance.param"
+                   ORGANIZATION LINE SEQUENTIAL
+                   FILE STATUS IS WS-STATUT-SEUIL.
+
+           SELECT FS ASSIGN TO "7-variance-annuelle.txt"
+                   ORGANIZATION LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD  F-TOTAUX.
+       01  TX-ENREG.
+           05 TX-Numero-Execution  PIC 9(6).
+           05 TX-Total              PIC 9(10)V99.
+           05 TX-Total-Commune      PIC 9(10)V99.
+           05 TX-Total-Dept         PIC 9(10)V99.
+           05 TX-Total-Region       PIC 9(10)V99.
+
+       FD  F-SEUIL.
+       01  SV-ENREG.
+           05 SV-Seuil              PIC 9(3).
+
+       FD  FS.
+       01  FS-DATA PIC X(90).
+
+       WORKING-STORAGE SECTION.
+
+       1   FILE-WORKING-MANAGER.
+           05  FIN-ENREG                PIC X(01) VALUE SPACE.
+               88  FF                              VALUE HIGH-VALUE.
+           05  NB-ENREGS-LUS             PIC 9(6) VALUE 0.
+
+      *    Les deux dernieres executions lues dans F-TOTAUX (glissement
+      *    a chaque lecture : CURR devient PREV, la ligne lue devient
+      *    la nouvelle CURR)
+       1   COMPARAISON-WORKING-MANAGER.
+           05  PREV-ENREG.
+               10 PREV-Numero-Execution PIC 9(6).
+               10 PREV-Total             PIC 9(10)V99.
+               10 PREV-Total-Commune     PIC 9(10)V99.
+               10 PREV-Total-Dept        PIC 9(10)V99.
+               10 PREV-Total-Region      PIC 9(10)V99.
+           05  CURR-ENREG.
+               10 CURR-Numero-Execution PIC 9(6).
+               10 CURR-Total             PIC 9(10)V99.
+               10 CURR-Total-Commune     PIC 9(10)V99.
+               10 CURR-Total-Dept        PIC 9(10)V99.
+               10 CURR-Total-Region      PIC 9(10)V99.
+
+       1   SEUIL-WORKING-MANAGER.
+           05  WS-STATUT-SEUIL           PIC X(02) VALUE SPACE.
+               88  STATUT-SEUIL-ABSENT             VALUE "35".
+           05  SEUIL-VARIANCE            PIC 9(3) VALUE 15.
+
+       1   VARIANCE-WORKING-MANAGER.
+           05  EC-Total                  PIC S9(10)V99.
+           05  EC-Commune                PIC S9(10)V99.
+           05  EC-Dept                   PIC S9(10)V99.
+           05  EC-Region                 PIC S9(10)V99.
+           05  PCT-Total                 PIC S9(5)V99.
+           05  PCT-Commune               PIC S9(5)V99.
+           05  PCT-Dept                  PIC S9(5)V99.
+           05  PCT-Region                PIC S9(5)V99.
+      *    Pourcentage de la ligne en cours d'impression (la
+      *    comparaison au seuil se fait sur ce champ numerique, pas
+      *    sur VL-POURCENT qui est un champ d'edition)
+           05  PCT-COURANT               PIC S9(5)V99.
+
+       1   WS-STATUT-TOTAUX              PIC X(02) VALUE SPACE.
+           88  STATUT-TOTAUX-ABSENT                VALUE "35".
+
+       01  Affichage.
+
+           05 ARTICLE-TITRE.
+               10 FILLER PIC X(50) VALUE
+                  'Variation par rapport a l''execution precedente :'.
+
+           05 ARTICLE-SEUIL.
+               10 FILLER PIC X(24) VALUE 'Seuil d''alerte retenu : '.
+               10 AS-SEUIL PIC ZZ9.
+               10 FILLER PIC X(3) VALUE ' % '.
+
+           05 ARTICLE-LIGNE.
+               10 FILLER PIC X VALUE '+'.
+               10 FILLER PIC X(14) VALUE ALL '-'.
+               10 FILLER PIC X VALUE '+'.
+               10 FILLER PIC X(14) VALUE ALL '-'.
+               10 FILLER PIC X VALUE '+'.
+               10 FILLER PIC X(14) VALUE ALL '-'.
+               10 FILLER PIC X VALUE '+'.
+               10 FILLER PIC X(14) VALUE ALL '-'.
+               10 FILLER PIC X VALUE '+'.
+               10 FILLER PIC X(9) VALUE ALL '-'.
+               10 FILLER PIC X VALUE '+'.
+               10 FILLER PIC X(8) VALUE ALL '-'.
+               10 FILLER PIC X VALUE '+'.
+
+           05 ARTICLE-ENTETE.
+               10 FILLER PIC X VALUE '|'.
+               10 FILLER PIC X(14) VALUE 'Totaux'.
+               10 FILLER PIC X VALUE '|'.
+               10 FILLER PIC X(14) VALUE 'Exec. preced.'.
+               10 FILLER PIC X VALUE '|'.
+               10 FILLER PIC X(14) VALUE 'Exec. actuelle'.
+               10 FILLER PIC X VALUE '|'.
+               10 FILLER PIC X(14) VALUE 'Ecart'.
+               10 FILLER PIC X VALUE '|'.
+               10 FILLER PIC X(9) VALUE 'Ecart %'.
+               10 FILLER PIC X VALUE '|'.
+               10 FILLER PIC X(8) VALUE 'Alerte'.
+               10 FILLER PIC X VALUE '|'.
+
+           05 ARTICLE-VARIANCE-LIGNE.
+               10 FILLER PIC X VALUE '|'.
+               10 VL-LIBELLE PIC X(14).
+               10 FILLER PIC X VALUE '|'.
+               10 VL-PRECEDENT PIC Z(9)9.99.
+               10 FILLER PIC X VALUE '|'.
+               10 VL-ACTUEL PIC Z(9)9.99.
+               10 FILLER PIC X VALUE '|'.
+               10 VL-ECART PIC -Z(8)9.99.
+               10 FILLER PIC X VALUE '|'.
+               10 VL-POURCENT PIC -ZZZ9.99.
+               10 FILLER PIC X VALUE '|'.
+               10 VL-ALERTE PIC X(8).
+               10 FILLER PIC X VALUE '|'.
+
+           05 ARTICLE-EXECUTIONS.
+               10 FILLER PIC X(20) VALUE 'Execution precedente'.
+               10 FILLER PIC X VALUE ':'.
+               10 AE-PRECEDENTE PIC Z(5)9.
+               10 FILLER PIC X(5) VALUE SPACE.
+               10 FILLER PIC X(18) VALUE 'Execution actuelle'.
+               10 FILLER PIC X VALUE ':'.
+               10 AE-ACTUELLE PIC Z(5)9.
+
+           05 ARTICLE-INSUFFISANT.
+               10 FILLER PIC X(80) VALUE
+                  'Pas assez d''executions historisees pour comparer.'.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+
+           PERFORM LIRE-SEUIL
+           PERFORM LIRE-TOTAUX
+
+           OPEN OUTPUT FS
+
+           MOVE ARTICLE-TITRE TO FS-DATA
+           WRITE FS-DATA
+           MOVE SEUIL-VARIANCE TO AS-SEUIL
+           MOVE ARTICLE-SEUIL TO FS-DATA
+           WRITE FS-DATA
+
+           IF NB-ENREGS-LUS < 2 THEN
+               MOVE ARTICLE-INSUFFISANT TO FS-DATA
+               WRITE FS-DATA
+           ELSE
+               MOVE PREV-Numero-Execution TO AE-PRECEDENTE
+               MOVE CURR-Numero-Execution TO AE-ACTUELLE
+               MOVE ARTICLE-EXECUTIONS TO FS-DATA
+               WRITE FS-DATA
+
+               MOVE ARTICLE-LIGNE TO FS-DATA
+               WRITE FS-DATA
+               MOVE ARTICLE-ENTETE TO FS-DATA
+               WRITE FS-DATA
+               MOVE ARTICLE-LIGNE TO FS-DATA
+               WRITE FS-DATA
+
+               PERFORM CALCULER-VARIANCES
+
+               MOVE 'Total'       TO VL-LIBELLE
+               MOVE PREV-Total    TO VL-PRECEDENT
+               MOVE CURR-Total    TO VL-ACTUEL
+               MOVE EC-Total      TO VL-ECART
+               MOVE PCT-Total     TO PCT-COURANT
+               PERFORM MARQUER-ALERTE
+               MOVE PCT-COURANT   TO VL-POURCENT
+               MOVE ARTICLE-VARIANCE-LIGNE TO FS-DATA
+               WRITE FS-DATA
+
+               MOVE 'Communes'        TO VL-LIBELLE
+               MOVE PREV-Total-Commune TO VL-PRECEDENT
+               MOVE CURR-Total-Commune TO VL-ACTUEL
+               MOVE EC-Commune         TO VL-ECART
+               MOVE PCT-Commune        TO PCT-COURANT
+               PERFORM MARQUER-ALERTE
+               MOVE PCT-COURANT        TO VL-POURCENT
+               MOVE ARTICLE-VARIANCE-LIGNE TO FS-DATA
+               WRITE FS-DATA
+
+               MOVE 'Departements'    TO VL-LIBELLE
+               MOVE PREV-Total-Dept    TO VL-PRECEDENT
+               MOVE CURR-Total-Dept    TO VL-ACTUEL
+               MOVE EC-Dept            TO VL-ECART
+               MOVE PCT-Dept           TO PCT-COURANT
+               PERFORM MARQUER-ALERTE
+               MOVE PCT-COURANT        TO VL-POURCENT
+               MOVE ARTICLE-VARIANCE-LIGNE TO FS-DATA
+               WRITE FS-DATA
+
+               MOVE 'Regions'         TO VL-LIBELLE
+               MOVE PREV-Total-Region  TO VL-PRECEDENT
+               MOVE CURR-Total-Region  TO VL-ACTUEL
+               MOVE EC-Region          TO VL-ECART
+               MOVE PCT-Region         TO PCT-COURANT
+               PERFORM MARQUER-ALERTE
+               MOVE PCT-COURANT        TO VL-POURCENT
+               MOVE ARTICLE-VARIANCE-LIGNE TO FS-DATA
+               WRITE FS-DATA
+
+               MOVE ARTICLE-LIGNE TO FS-DATA
+               WRITE FS-DATA
+           END-IF
+
+           CLOSE FS
+
+           PERFORM FIN-PGM
+           .
+
+      ******************************************************************
+      *        SEUIL D'ALERTE (POURCENTAGE)
+
+       LIRE-SEUIL.
+
+           OPEN INPUT F-SEUIL
+           IF STATUT-SEUIL-ABSENT THEN
+               DISPLAY "0-seuil-variance.param introuvable, seuil "
+                       "par defaut conserve"
+           ELSE
+               READ F-SEUIL
+                   AT END
+                       DISPLAY "0-seuil-variance.param vide, seuil "
+                               "par defaut conserve"
+                   NOT AT END
+                       MOVE SV-Seuil TO SEUIL-VARIANCE
+               END-READ
+               CLOSE F-SEUIL
+           END-IF
+           .
+
+      ******************************************************************
+      *        LECTURE DE L'HISTORIQUE DES TOTAUX : ON NE GARDE QUE
+      *        LES DEUX DERNIERES EXECUTIONS (GLISSEMENT A CHAQUE
+      *        LECTURE)
+
+       LIRE-TOTAUX.
+
+           OPEN INPUT F-TOTAUX
+           IF STATUT-TOTAUX-ABSENT THEN
+               DISPLAY "7-imposables-totaux.dat introuvable, aucune "
+                       "comparaison possible"
+           ELSE
+               PERFORM UNTIL FF
+                   READ F-TOTAUX
+                       AT END
+                           SET FF TO TRUE
+                       NOT AT END
+                           MOVE CURR-ENREG TO PREV-ENREG
+                           MOVE TX-ENREG   TO CURR-ENREG
+                           ADD 1 TO NB-ENREGS-LUS
+                   END-READ
+               END-PERFORM
+               CLOSE F-TOTAUX
+           END-IF
+           .
+
+      ******************************************************************
+      *        ECARTS ABSOLUS ET RELATIFS (EXECUTION ACTUELLE MOINS
+      *        EXECUTION PRECEDENTE)
+
+       CALCULER-VARIANCES.
+
+           COMPUTE EC-Total   = CURR-Total   - PREV-Total
+           COMPUTE EC-Commune = CURR-Total-Commune - PREV-Total-Commune
+           COMPUTE EC-Dept    = CURR-Total-Dept    - PREV-Total-Dept
+           COMPUTE EC-Region  = CURR-Total-Region  - PREV-Total-Region
+
+           IF PREV-Total = 0 THEN
+               MOVE 0 TO PCT-Total
+           ELSE
+               COMPUTE PCT-Total = (EC-Total / PREV-Total) * 100
+           END-IF
+
+           IF PREV-Total-Commune = 0 THEN
+               MOVE 0 TO PCT-Commune
+           ELSE
+               COMPUTE PCT-Commune =
+                       (EC-Commune / PREV-Total-Commune) * 100
+           END-IF
+
+           IF PREV-Total-Dept = 0 THEN
+               MOVE 0 TO PCT-Dept
+           ELSE
+               COMPUTE PCT-Dept = (EC-Dept / PREV-Total-Dept) * 100
+           END-IF
+
+           IF PREV-Total-Region = 0 THEN
+               MOVE 0 TO PCT-Region
+           ELSE
+               COMPUTE PCT-Region =
+                       (EC-Region / PREV-Total-Region) * 100
+           END-IF
+           .
+
+      ******************************************************************
+      *        MARQUAGE D'UNE LIGNE COMME ALERTE SI LE POURCENTAGE
+      *        D'ECART DEPASSE LE SEUIL (DANS UN SENS OU DANS L'AUTRE)
+
+       MARQUER-ALERTE.
+
+           MOVE SPACE TO VL-ALERTE
+           IF PCT-COURANT > SEUIL-VARIANCE
+              OR PCT-COURANT < (0 - SEUIL-VARIANCE) THEN
+               MOVE "ALERTE" TO VL-ALERTE
+           END-IF
+           .
+
+       FIN-PGM.
+           STOP RUN.
