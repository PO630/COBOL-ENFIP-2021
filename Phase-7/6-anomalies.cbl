@@ -16,13 +16,19 @@
            SELECT FS ASSIGN TO "7-anomalies.txt"
                    ORGANIZATION LINE SEQUENTIAL.
 
+      *    Extrait CSV, meme contenu que FS mais sans mise en page
+      *    (une ligne par anomalie, pas de recapitulatif) pour
+      *    reprise par un tableur ou un autre systeme
+           SELECT FS-CSV ASSIGN TO "7-anomalies.csv"
+                   ORGANIZATION LINE SEQUENTIAL.
+
        DATA DIVISION.
        FILE SECTION.
 
        FD  FE.
        01  FE-DATA.
            05 E-Identite.
-               10 E-Numero-Fiscal PIC 9(8).
+               10 E-Numero-Fiscal PIC 9(13).
                10 E-Prenom PIC X(15).
                10 E-Nom PIC X(11).
                10 E-Code-Insee PIC 9(5).
@@ -37,19 +43,33 @@
            05 E-Erreur PIC X(50).
 
        FD  FS.
-       01  FS-DATA PIC X(112).
+       01  FS-DATA PIC X(118).
+
+       FD  FS-CSV.
+       01  FS-CSV-DATA PIC X(150).
 
        WORKING-STORAGE SECTION.
 
        01  WSS-DATA.
-           05 CPT PIC 99.
+           05 CPT PIC 99 VALUE 0.
+
+      *    Repartition des anomalies par type (cf. 5-ROLES,
+      *    WRITE-ANOMALIES-xxx, seul A-Erreur distingue le type)
+       01  REPARTITION-DATA.
+           05 CPT-TYPE-COMMUNE       PIC 9(4) VALUE 0.
+           05 CPT-TYPE-DEPARTEMENT   PIC 9(4) VALUE 0.
+           05 CPT-TYPE-REGION        PIC 9(4) VALUE 0.
+           05 CPT-TYPE-OCCURENCE     PIC 9(4) VALUE 0.
+           05 CPT-TYPE-IR            PIC 9(4) VALUE 0.
+           05 CPT-TYPE-MULTI-COMMUNE PIC 9(4) VALUE 0.
+           05 CPT-TYPE-AUTRE         PIC 9(4) VALUE 0.
 
        01  Affichage.
 
            05 ARTICLE-INDIV.
                10 COLONNE-NUM.
                    15 FILLER PIC X.
-                   15 Contribuable PIC 9(8).
+                   15 Contribuable PIC 9(13).
                    15 FILLER PIC X.
                10 COLONNE-INDIV.
                    15 Nom-Prenom PIC X(20).
@@ -67,11 +87,14 @@
                    15 Erreur PIC X(31).
                    15 FILLER PIC X VALUE '|'.
 
-           05 ARTICLE-TITRE PIC X(30) VALUE 'Liste des anomalies :'.
+           05 ARTICLE-TITRE.
+               10 FILLER PIC X(30) VALUE 'Liste des anomalies :'.
+               10 FILLER PIC X(6) VALUE ' Page '.
+               10 TITRE-PAGE PIC ZZZ9.
 
            05 ARTICLE-LIGNE.
                10 FILLER PIC X VALUE '+'.
-               10 FILLER PIC X(8) VALUE '--------'.
+               10 FILLER PIC X(13) VALUE '-------------'.
                10 FILLER PIC X VALUE '+'.
                10 FILLER PIC X(20) VALUE '--------------------'.
                10 FILLER PIC X VALUE '+'.
@@ -88,7 +111,7 @@
 
            05 ARTICLE-ENTETE.
                10 FILLER PIC X VALUE '|'.
-               10 FILLER PIC X(8) VALUE 'Contrib.'.
+               10 FILLER PIC X(13) VALUE 'Contrib.'.
                10 FILLER PIC X VALUE '|'.
                10 FILLER PIC X(20) VALUE 'Nom Prenom '.
                10 FILLER PIC X VALUE '|'.
@@ -101,29 +124,65 @@
                10 FILLER PIC X(31) VALUE 'Erreur'.
                10 FILLER PIC X VALUE '|'.
 
+           05 ARTICLE-ENTETE-CSV.
+               10 FILLER PIC X(51) VALUE
+                  'Contribuable,Nom,Prenom,Commune,Departement,Region,'.
+               10 FILLER PIC X(18) VALUE 'Taxe,Revenu,Erreur'.
+
            05 ARTICLE-FIN.
                10 FILLER PIC X(16) VALUE 'Nombre'.
                10 FILLER PIC X VALUE ':'.
                10 Nombre-fin PIC Z(11)9.
 
+           05 ARTICLE-REPARTITION.
+               10 Repart-Commune.
+                   15 FILLER PIC X(16) VALUE 'Communes'.
+                   15 FILLER PIC X VALUE ':'.
+                   15 Repart-Commune-fin PIC Z(5)9.
+               10 Repart-Departement.
+                   15 FILLER PIC X(16) VALUE 'Departements'.
+                   15 FILLER PIC X VALUE ':'.
+                   15 Repart-Departement-fin PIC Z(5)9.
+               10 Repart-Region.
+                   15 FILLER PIC X(16) VALUE 'Regions'.
+                   15 FILLER PIC X VALUE ':'.
+                   15 Repart-Region-fin PIC Z(5)9.
+               10 Repart-Occurence.
+                   15 FILLER PIC X(16) VALUE 'Occurences'.
+                   15 FILLER PIC X VALUE ':'.
+                   15 Repart-Occurence-fin PIC Z(5)9.
+               10 Repart-IR.
+                   15 FILLER PIC X(16) VALUE 'Parts nulles'.
+                   15 FILLER PIC X VALUE ':'.
+                   15 Repart-IR-fin PIC Z(5)9.
+               10 Repart-MultiCommune.
+                   15 FILLER PIC X(16) VALUE 'Multi-commune'.
+                   15 FILLER PIC X VALUE ':'.
+                   15 Repart-MultiCommune-fin PIC Z(5)9.
+               10 Repart-Autre.
+                   15 FILLER PIC X(16) VALUE 'Types inconnus'.
+                   15 FILLER PIC X VALUE ':'.
+                   15 Repart-Autre-fin PIC Z(5)9.
+
        01  EOF-MANAGER.
            05 FIN-ENREG PIC  X(01) VALUE SPACE.
                88 FF VALUE HIGH-VALUE.
 
+       01  PAGINATION-MANAGER.
+           05 WS-LIGNES-PAGE    PIC 9(4) VALUE 0.
+           05 WS-PAGE-COURANTE  PIC 9(4) VALUE 1.
+           05 PAGE-MAX-LIGNES   PIC 9(4) VALUE 50.
+
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
 
            OPEN INPUT FE
            OPEN OUTPUT FS
+           OPEN OUTPUT FS-CSV
+           MOVE ARTICLE-ENTETE-CSV TO FS-CSV-DATA
+           WRITE FS-CSV-DATA
 
-           MOVE ARTICLE-TITRE TO FS-DATA
-           WRITE FS-DATA
-           MOVE ARTICLE-LIGNE TO FS-DATA
-           WRITE FS-DATA
-           MOVE ARTICLE-ENTETE TO FS-DATA
-           WRITE FS-DATA
-           MOVE ARTICLE-LIGNE TO FS-DATA
-           WRITE FS-DATA
+           PERFORM ECRIRE-ENTETE
 
            PERFORM UNTIL FF
                READ FE
@@ -153,8 +212,15 @@
                        MOVE E-Taxe TO Taxe
                        MOVE E-Revenu TO Revenu
                        MOVE E-Erreur TO Erreur
+                       PERFORM COMPTER-REPARTITION
                        MOVE ARTICLE-INDIV TO FS-DATA
                        WRITE FS-DATA
+                       PERFORM ECRIRE-LIGNE-CSV
+                       ADD 1 TO WS-LIGNES-PAGE
+                       IF WS-LIGNES-PAGE >= PAGE-MAX-LIGNES THEN
+                           ADD 1 TO WS-PAGE-COURANTE
+                           PERFORM ECRIRE-ENTETE
+                       END-IF
                END-READ
            END-PERFORM
 
@@ -163,10 +229,104 @@
            MOVE CPT TO Nombre-fin
            MOVE ARTICLE-FIN TO FS-DATA
            WRITE FS-DATA
+           MOVE CPT-TYPE-COMMUNE TO Repart-Commune-fin
+           MOVE Repart-Commune TO FS-DATA
+           WRITE FS-DATA
+           MOVE CPT-TYPE-DEPARTEMENT TO Repart-Departement-fin
+           MOVE Repart-Departement TO FS-DATA
+           WRITE FS-DATA
+           MOVE CPT-TYPE-REGION TO Repart-Region-fin
+           MOVE Repart-Region TO FS-DATA
+           WRITE FS-DATA
+           MOVE CPT-TYPE-OCCURENCE TO Repart-Occurence-fin
+           MOVE Repart-Occurence TO FS-DATA
+           WRITE FS-DATA
+           MOVE CPT-TYPE-IR TO Repart-IR-fin
+           MOVE Repart-IR TO FS-DATA
+           WRITE FS-DATA
+           MOVE CPT-TYPE-MULTI-COMMUNE TO Repart-MultiCommune-fin
+           MOVE Repart-MultiCommune TO FS-DATA
+           WRITE FS-DATA
+           MOVE CPT-TYPE-AUTRE TO Repart-Autre-fin
+           MOVE Repart-Autre TO FS-DATA
+           WRITE FS-DATA
+
+           CLOSE FE FS FS-CSV
 
-           CLOSE FE FS
+           PERFORM FIN-PGM
            .
 
+      ******************************************************************
+      *        ECRITURE DE LA LIGNE CSV CORRESPONDANTE
+
+       ECRIRE-LIGNE-CSV.
+
+           INITIALIZE FS-CSV-DATA
+           STRING E-Numero-Fiscal        DELIMITED BY SIZE
+                  ','                    DELIMITED BY SIZE
+                  FUNCTION TRIM(E-Nom)   DELIMITED BY SIZE
+                  ','                    DELIMITED BY SIZE
+                  FUNCTION TRIM(E-Prenom) DELIMITED BY SIZE
+                  ','                    DELIMITED BY SIZE
+                  FUNCTION TRIM(E-Commune) DELIMITED BY SIZE
+                  ','                    DELIMITED BY SIZE
+                  FUNCTION TRIM(E-Departement) DELIMITED BY SIZE
+                  ','                    DELIMITED BY SIZE
+                  FUNCTION TRIM(E-Region) DELIMITED BY SIZE
+                  ','                    DELIMITED BY SIZE
+                  E-Taxe                 DELIMITED BY SIZE
+                  ','                    DELIMITED BY SIZE
+                  E-Revenu               DELIMITED BY SIZE
+                  ','                    DELIMITED BY SIZE
+                  FUNCTION TRIM(E-Erreur) DELIMITED BY SIZE
+             INTO FS-CSV-DATA
+           WRITE FS-CSV-DATA
+           .
+
+      ******************************************************************
+      *        REPARTITION DES ANOMALIES PAR TYPE (D'APRES LE LIBELLE
+      *        ECRIT PAR 5-ROLES DANS A-ERREUR/E-ERREUR)
+
+       COMPTER-REPARTITION.
+
+           EVALUATE TRUE
+               WHEN E-Erreur(1:9) = 'communes '
+                   ADD 1 TO CPT-TYPE-COMMUNE
+               WHEN E-Erreur(1:9) = 'departeme'
+                   ADD 1 TO CPT-TYPE-DEPARTEMENT
+               WHEN E-Erreur(1:9) = 'region in'
+                   ADD 1 TO CPT-TYPE-REGION
+               WHEN E-Erreur(1:9) = 'aucun occ'
+                   ADD 1 TO CPT-TYPE-OCCURENCE
+               WHEN E-Erreur(1:9) = 'nombre de'
+                   ADD 1 TO CPT-TYPE-IR
+      *            Distingue de 'occurence de type ' (anomalie type,
+      *            comptee dans Types inconnus) par les 14 premiers
+      *            caracteres, pas seulement les 9 premiers
+               WHEN E-Erreur(1:14) = 'occurence hors'
+                   ADD 1 TO CPT-TYPE-MULTI-COMMUNE
+               WHEN OTHER
+                   ADD 1 TO CPT-TYPE-AUTRE
+           END-EVALUATE
+           .
+
+      ******************************************************************
+      *        EN-TETE DE PAGE (TITRE + ENTETE DE COLONNES)
+
+       ECRIRE-ENTETE.
+
+           MOVE WS-PAGE-COURANTE TO TITRE-PAGE
+           MOVE ARTICLE-TITRE TO FS-DATA
+           WRITE FS-DATA
+           MOVE ARTICLE-LIGNE TO FS-DATA
+           WRITE FS-DATA
+           MOVE ARTICLE-ENTETE TO FS-DATA
+           WRITE FS-DATA
+           MOVE ARTICLE-LIGNE TO FS-DATA
+           WRITE FS-DATA
+
+           MOVE 0 TO WS-LIGNES-PAGE
+           .
 
        FIN-PGM.
            STOP RUN.
