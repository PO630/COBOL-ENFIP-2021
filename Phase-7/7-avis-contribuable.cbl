@@ -0,0 +1,242 @@
+      ******************************************************************
+      * Author: Kevin Ropital
+      * Date: 25/03/2021
+      * Purpose: impression de l'avis d'imposition d'un seul
+      *          contribuable (demande au guichet), a partir du
+      *          numero fiscal fourni dans 0-avis-demande.param, sans
+      *          repasser par le listing complet de 6-IMPOSABLES.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. 7-AVIS-CONTRIBUABLE.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+           SELECT F-DEMANDE ASSIGN TO "0-avis-demande.param"
+                   ORGANIZATION LINE SEQUENTIAL
+                   FILE STATUS IS WS-STATUT-DEMANDE.
+
+           SELECT FE ASSIGN TO "6-imposables.dat"
+                   ORGANIZATION LINE SEQUENTIAL.
+
+           SELECT FS ASSIGN TO "7-avis-contribuable.txt"
+                   ORGANIZATION LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD  F-DEMANDE.
+       01  DEM-ENREG.
+           05 DEM-Numero-Fiscal PIC 9(13).
+
+       FD  FE.
+       01  FE-DATA.
+           05 E-Identite.
+               10 E-Numero-Fiscal PIC 9(13).
+               10 E-Prenom PIC X(15).
+               10 E-Nom PIC X(11).
+               10 E-Code-Insee PIC 9(5).
+           05 E-Lieu.
+               10 E-Commune PIC X(50).
+               10 E-Departement PIC X(28).
+               10 E-Region PIC X(30).
+           05 E-Imposition.
+               10 E-Impot PIC 9(6).
+               10 E-Impot-Commune PIC 9(6).
+               10 E-Impot-Dept PIC 9(6).
+               10 E-Impot-Region PIC 9(6).
+               10 E-Occurences PIC 9(2).
+
+       FD  FS.
+       01  FS-DATA PIC X(80).
+
+       WORKING-STORAGE SECTION.
+
+       01  Affichage.
+
+           05 ARTICLE-AVIS-TITRE PIC X(40)
+              VALUE 'AVIS D''IMPOSITION'.
+
+           05 ARTICLE-AVIS-LIGNE PIC X(40) VALUE ALL '-'.
+
+           05 ARTICLE-AVIS-NUMERO.
+               10 FILLER PIC X(20) VALUE 'Numero fiscal'.
+               10 FILLER PIC X VALUE ':'.
+               10 AV-Numero-Fiscal PIC 9(13).
+
+           05 ARTICLE-AVIS-IDENTITE.
+               10 FILLER PIC X(20) VALUE 'Nom, Prenom'.
+               10 FILLER PIC X VALUE ':'.
+               10 AV-Nom-Prenom PIC X(30).
+
+           05 ARTICLE-AVIS-LIEU.
+               10 FILLER PIC X(20) VALUE 'Commune'.
+               10 FILLER PIC X VALUE ':'.
+               10 AV-Lieu PIC X(50).
+
+           05 ARTICLE-AVIS-TOTAL.
+               10 FILLER PIC X(20) VALUE 'Montant total'.
+               10 FILLER PIC X VALUE ':'.
+               10 AV-Total PIC Z(9)9.99.
+
+           05 ARTICLE-AVIS-COMMUNE.
+               10 FILLER PIC X(20) VALUE 'Part commune'.
+               10 FILLER PIC X VALUE ':'.
+               10 AV-Commune PIC Z(9)9.99.
+
+           05 ARTICLE-AVIS-DEPT.
+               10 FILLER PIC X(20) VALUE 'Part departement'.
+               10 FILLER PIC X VALUE ':'.
+               10 AV-Dept PIC Z(9)9.99.
+
+           05 ARTICLE-AVIS-REGION.
+               10 FILLER PIC X(20) VALUE 'Part region'.
+               10 FILLER PIC X VALUE ':'.
+               10 AV-Region PIC Z(9)9.99.
+
+           05 ARTICLE-AVIS-OCCURENCES.
+               10 FILLER PIC X(20) VALUE 'Nombre de lignes'.
+               10 FILLER PIC X VALUE ':'.
+               10 AV-Occurences PIC Z(5)9.
+
+           05 ARTICLE-AVIS-INTROUVABLE.
+               10 FILLER PIC X(20) VALUE 'Numero fiscal'.
+               10 FILLER PIC X VALUE ':'.
+               10 AVI-Numero-Fiscal PIC 9(13).
+               10 FILLER PIC X(1) VALUE SPACE.
+               10 FILLER PIC X(35)
+                  VALUE 'introuvable parmi les imposables'.
+
+       01  DEMANDE-WORKING-MANAGER.
+           05  WS-STATUT-DEMANDE        PIC X(02) VALUE SPACE.
+               88  STATUT-DEMANDE-ABSENT         VALUE "35".
+
+       01  EOF-MANAGER.
+           05 FIN-ENREG PIC  X(01) VALUE SPACE.
+               88 FF VALUE HIGH-VALUE.
+
+       01  RECHERCHE-MANAGER.
+           05 WS-TROUVE PIC 9(1) VALUE 0.
+               88 TROUVE-OUI VALUE 1.
+               88 TROUVE-NON VALUE 0.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+
+           PERFORM LIRE-DEMANDE
+
+           OPEN INPUT FE
+           OPEN OUTPUT FS
+
+           PERFORM UNTIL FF OR TROUVE-OUI
+               READ FE
+                   AT END
+                       SET FF TO TRUE
+                   NOT AT END
+                       IF E-Numero-Fiscal = DEM-Numero-Fiscal THEN
+                           SET TROUVE-OUI TO TRUE
+                           PERFORM ECRIRE-AVIS
+                       END-IF
+               END-READ
+           END-PERFORM
+
+           IF TROUVE-NON THEN
+               PERFORM ECRIRE-AVIS-INTROUVABLE
+           END-IF
+
+           CLOSE FE FS
+
+           PERFORM FIN-PGM
+           .
+
+      ******************************************************************
+      *        NUMERO FISCAL DEMANDE AU GUICHET
+
+       LIRE-DEMANDE.
+
+           OPEN INPUT F-DEMANDE
+           IF STATUT-DEMANDE-ABSENT THEN
+               DISPLAY "7-AVIS-CONTRIBUABLE : "
+                       "0-avis-demande.param introuvable"
+               MOVE 0 TO DEM-Numero-Fiscal
+           ELSE
+               READ F-DEMANDE
+                   AT END
+                       MOVE 0 TO DEM-Numero-Fiscal
+               END-READ
+               CLOSE F-DEMANDE
+           END-IF
+           .
+
+      ******************************************************************
+      *        IMPRESSION DE L'AVIS D'UN CONTRIBUABLE TROUVE
+
+       ECRIRE-AVIS.
+
+           INITIALIZE AV-Nom-Prenom
+           INITIALIZE AV-Lieu
+
+           MOVE ARTICLE-AVIS-TITRE TO FS-DATA
+           WRITE FS-DATA
+           MOVE ARTICLE-AVIS-LIGNE TO FS-DATA
+           WRITE FS-DATA
+
+           MOVE E-Numero-Fiscal TO AV-Numero-Fiscal
+           MOVE ARTICLE-AVIS-NUMERO TO FS-DATA
+           WRITE FS-DATA
+
+           STRING FUNCTION TRIM(E-Nom) DELIMITED BY SIZE
+                  ', ' DELIMITED BY SIZE
+                  E-Prenom DELIMITED BY SPACE
+           INTO AV-Nom-Prenom
+           MOVE ARTICLE-AVIS-IDENTITE TO FS-DATA
+           WRITE FS-DATA
+
+           STRING FUNCTION TRIM(E-Commune) DELIMITED BY SIZE
+                  ', ' DELIMITED BY SIZE
+                  E-Departement DELIMITED BY SPACE
+                  ', ' DELIMITED BY SIZE
+                  E-Region DELIMITED BY SPACE
+           INTO AV-Lieu
+           MOVE ARTICLE-AVIS-LIEU TO FS-DATA
+           WRITE FS-DATA
+
+           MOVE E-Impot TO AV-Total
+           MOVE ARTICLE-AVIS-TOTAL TO FS-DATA
+           WRITE FS-DATA
+
+           MOVE E-Impot-Commune TO AV-Commune
+           MOVE ARTICLE-AVIS-COMMUNE TO FS-DATA
+           WRITE FS-DATA
+
+           MOVE E-Impot-Dept TO AV-Dept
+           MOVE ARTICLE-AVIS-DEPT TO FS-DATA
+           WRITE FS-DATA
+
+           MOVE E-Impot-Region TO AV-Region
+           MOVE ARTICLE-AVIS-REGION TO FS-DATA
+           WRITE FS-DATA
+
+           MOVE E-Occurences TO AV-Occurences
+           MOVE ARTICLE-AVIS-OCCURENCES TO FS-DATA
+           WRITE FS-DATA
+           .
+
+      ******************************************************************
+      *        CONTRIBUABLE NON TROUVE PARMI LES IMPOSABLES
+
+       ECRIRE-AVIS-INTROUVABLE.
+
+           MOVE ARTICLE-AVIS-TITRE TO FS-DATA
+           WRITE FS-DATA
+           MOVE ARTICLE-AVIS-LIGNE TO FS-DATA
+           WRITE FS-DATA
+
+           MOVE DEM-Numero-Fiscal TO AVI-Numero-Fiscal
+           MOVE ARTICLE-AVIS-INTROUVABLE TO FS-DATA
+           WRITE FS-DATA
+           .
+
+       FIN-PGM.
+            STOP RUN.
