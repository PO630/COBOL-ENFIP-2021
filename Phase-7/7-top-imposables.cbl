@@ -0,0 +1,227 @@
+      ******************************************************************
+      * Author: Kevin Ropital
+      * Date: 26/03/2021
+      * Purpose: classement des N plus gros imposables (6-imposables.dat
+      *          trie par ordre decroissant d'impot total), N etant lu
+      *          dans 0-top-n.param (defaut 10 si absent ou vide)
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. 7-TOP-IMPOSABLES.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+           SELECT FE ASSIGN TO "6-imposables.dat"
+                   ORGANIZATION LINE SEQUENTIAL.
+
+      *    Nombre de contribuables a classer (defaut 10)
+           SELECT F-TOP-N ASSIGN TO "0-top-n.param"
+                   ORGANIZATION LINE SEQUENTIAL
+                   FILE STATUS IS WS-STATUT-TOP-N.
+
+           SELECT FS ASSIGN TO "7-top-imposables.txt"
+                   ORGANIZATION LINE SEQUENTIAL.
+
+           SELECT TRI ASSIGN TO DISK.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD  FE.
+       01  FE-DATA.
+           05 E-Identite.
+               10 E-Numero-Fiscal PIC 9(13).
+               10 E-Prenom PIC X(15).
+               10 E-Nom PIC X(11).
+               10 E-Code-Insee PIC 9(5).
+           05 E-Lieu.
+               10 E-Commune PIC X(50).
+               10 E-Departement PIC X(28).
+               10 E-Region PIC X(30).
+           05 E-Imposition.
+               10 E-Impot PIC 9(6).
+               10 E-Impot-Commune PIC 9(6).
+               10 E-Impot-Dept PIC 9(6).
+               10 E-Impot-Region PIC 9(6).
+               10 E-Occurences PIC 9(2).
+
+       FD  F-TOP-N.
+       01  TN-ENREG.
+           05 TN-NOMBRE PIC 9(4).
+
+       FD  FS.
+       01  FS-DATA PIC X(126).
+
+      *    Tri decroissant sur l'impot total
+       SD  TRI.
+       01  T-DATA.
+           05 T-Identite.
+               10 T-Numero-Fiscal PIC 9(13).
+               10 T-Prenom PIC X(15).
+               10 T-Nom PIC X(11).
+               10 T-Code-Insee PIC 9(5).
+           05 T-Lieu.
+               10 T-Commune PIC X(50).
+               10 T-Departement PIC X(28).
+               10 T-Region PIC X(30).
+           05 T-Imposition.
+               10 T-Impot PIC 9(6).
+               10 T-Impot-Commune PIC 9(6).
+               10 T-Impot-Dept PIC 9(6).
+               10 T-Impot-Region PIC 9(6).
+               10 T-Occurences PIC 9(2).
+
+       WORKING-STORAGE SECTION.
+
+       01  WSS-DATA.
+           05 CPT PIC 9(6) VALUE 0.
+
+       01  Affichage.
+
+           05 ARTICLE-INDIV.
+               10 COLONNE-RANG.
+                   15 FILLER PIC X VALUE '|'.
+                   15 Rang PIC ZZZZ9.
+                   15 FILLER PIC X VALUE '|'.
+               10 COLONNE-NUM.
+                   15 Contribuable PIC 9(13).
+                   15 FILLER PIC X VALUE '|'.
+               10 COLONNE-INDIV.
+                   15 Nom-Prenom PIC X(20).
+                   15 FILLER PIC X VALUE '|'.
+               10 COLONNE-LIEU.
+                   15 Lieu PIC X(30).
+                   15 FILLER PIC X VALUE '|'.
+               10 COLONNE-VALEUR.
+                   15 Valeur-tot PIC ZBZZZBZZ9.99.
+                   15 FILLER PIC X VALUE '|'.
+
+           05 ARTICLE-TITRE.
+               10 FILLER PIC X(40) VALUE
+                  'Classement des plus gros imposables :'.
+
+           05 ARTICLE-LIGNE.
+               10 FILLER PIC X VALUE '+'.
+               10 FILLER PIC X(7) VALUE '-------'.
+               10 FILLER PIC X VALUE '+'.
+               10 FILLER PIC X(13) VALUE '-------------'.
+               10 FILLER PIC X VALUE '+'.
+               10 FILLER PIC X(20) VALUE '--------------------'.
+               10 FILLER PIC X VALUE '+'.
+               10 FILLER PIC X(30)
+                  VALUE '------------------------------'.
+               10 FILLER PIC X VALUE '+'.
+               10 FILLER PIC X(12) VALUE '------------'.
+               10 FILLER PIC X VALUE '+'.
+
+           05 ARTICLE-ENTETE.
+               10 FILLER PIC X VALUE '|'.
+               10 FILLER PIC X(7) VALUE 'Rang'.
+               10 FILLER PIC X VALUE '|'.
+               10 FILLER PIC X(13) VALUE 'Contrib.'.
+               10 FILLER PIC X VALUE '|'.
+               10 FILLER PIC X(20) VALUE 'Nom Prenom '.
+               10 FILLER PIC X VALUE '|'.
+               10 FILLER PIC X(30) VALUE 'Lieu'.
+               10 FILLER PIC X VALUE '|'.
+               10 FILLER PIC X(12) VALUE 'Total'.
+               10 FILLER PIC X VALUE '|'.
+
+           05 ARTICLE-FIN.
+               10 FILLER PIC X(16) VALUE 'Contribuables'.
+               10 FILLER PIC X VALUE ':'.
+               10 Nombre-fin PIC Z(5)9.
+
+       01  TOP-N-WORKING-MANAGER.
+           05  WS-STATUT-TOP-N   PIC X(02) VALUE SPACE.
+               88  STATUT-TOP-N-ABSENT     VALUE "35".
+
+       01  TRI-WORKING-MANAGER.
+           05  FIN-TRI              PIC X(01) VALUE SPACE.
+               88  FIN-TRI-OUI               VALUE HIGH-VALUE.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+
+           PERFORM LIRE-TOP-N
+
+           SORT TRI
+               ON DESCENDING KEY T-Impot
+               USING FE
+               OUTPUT PROCEDURE ECRIRE-CLASSEMENT
+
+           PERFORM FIN-PGM
+           .
+
+      ******************************************************************
+      *        NOMBRE DE CONTRIBUABLES A CLASSER
+
+       LIRE-TOP-N.
+
+           OPEN INPUT F-TOP-N
+           IF STATUT-TOP-N-ABSENT THEN
+               MOVE 10 TO TN-NOMBRE
+           ELSE
+               READ F-TOP-N
+                   AT END
+                       MOVE 10 TO TN-NOMBRE
+               END-READ
+               CLOSE F-TOP-N
+           END-IF
+           .
+
+      ******************************************************************
+      *        IMPRESSION DES TN-NOMBRE PREMIERS (TRI DEJA DECROISSANT)
+
+       ECRIRE-CLASSEMENT.
+
+           OPEN OUTPUT FS
+
+           MOVE ARTICLE-TITRE TO FS-DATA
+           WRITE FS-DATA
+           MOVE ARTICLE-LIGNE TO FS-DATA
+           WRITE FS-DATA
+           MOVE ARTICLE-ENTETE TO FS-DATA
+           WRITE FS-DATA
+           MOVE ARTICLE-LIGNE TO FS-DATA
+           WRITE FS-DATA
+
+           PERFORM UNTIL FIN-TRI-OUI OR CPT >= TN-NOMBRE
+               RETURN TRI
+                   AT END
+                       SET FIN-TRI-OUI TO TRUE
+                   NOT AT END
+                   INITIALIZE Nom-Prenom
+                   INITIALIZE Lieu
+
+                       ADD 1 TO CPT
+                       MOVE CPT TO Rang
+                       MOVE T-Numero-Fiscal TO Contribuable
+                       STRING FUNCTION TRIM(T-Nom) DELIMITED BY SIZE
+                              ', ' DELIMITED BY SIZE
+                              T-Prenom DELIMITED BY SPACE
+                       INTO Nom-Prenom
+                       STRING FUNCTION TRIM(T-Commune) DELIMITED BY SIZE
+                              ', ' DELIMITED BY SIZE
+                              T-Departement DELIMITED BY SPACE
+                              ', ' DELIMITED BY SIZE
+                              T-Region DELIMITED BY SPACE
+                       INTO Lieu
+                       MOVE T-Impot TO Valeur-tot
+                       MOVE ARTICLE-INDIV TO FS-DATA
+                       WRITE FS-DATA
+               END-RETURN
+           END-PERFORM
+
+           MOVE ARTICLE-LIGNE TO FS-DATA
+           WRITE FS-DATA
+           MOVE CPT TO Nombre-fin
+           MOVE ARTICLE-FIN TO FS-DATA
+           WRITE FS-DATA
+
+           CLOSE FS
+           .
+
+       FIN-PGM.
+           STOP RUN.
