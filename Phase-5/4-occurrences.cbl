@@ -5,7 +5,7 @@
       * Tectonics: cobc
       ******************************************************************
        IDENTIFICATION DIVISION.
-       PROGRAM-ID. YOUR-PROGRAM-NAME.
+       PROGRAM-ID. 4-OCCURRENCES.
       ******************************************************************
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
@@ -17,8 +17,27 @@
 
            SELECT  C-OCCURRENCES ASSIGN TO "5-occurrences.idx"
                ORGANIZATION IS INDEXED
-               ACCESS MODE IS RANDOM
-               RECORD KEY IS C-PRIMARY-KEY.
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS C-PRIMARY-KEY
+      *        Cle d'amendement : une nouvelle declaration pour un
+      *        meme contribuable/impot/commune amende l'occurrence
+      *        existante au lieu de la dupliquer
+               ALTERNATE RECORD KEY IS C-CLE-AMENDEMENT
+      *        Cle de regroupement par contribuable : 5-ROLES et
+      *        5-VERIF-REFERENTIELLE parcourent toutes les occurences
+      *        d'un numero fiscal via cette cle (plusieurs occurences,
+      *        une par impot/commune, partagent le meme numero fiscal)
+               ALTERNATE RECORD KEY IS C-NUMERO-FISCAL WITH DUPLICATES
+               FILE STATUS IS WS-STATUT-IDX.
+
+      *    Occurrences rejetees (cle primaire deja utilisee)
+           SELECT  C-REJETS ASSIGN TO "4-occurrences-rejets.dat"
+               ORGANIZATION LINE SEQUENTIAL.
+
+      *    Manifeste de comptage (volumetrie inter-phases)
+           SELECT  F-MANIFESTE ASSIGN TO "0-manifest.dat"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WS-STATUT-MANIFESTE.
 
       ******************************************************************
        DATA DIVISION.
@@ -26,42 +45,94 @@
 
        FD  F-OCCURRENCES.
        01  F-OCCURRENCES-ENREG.
-           05 F-NUMERO-FISCAL  PIC 9(8).
+           05 F-NUMERO-FISCAL  PIC 9(13).
            05 F-VALUE.
                10 F-TAXE       PIC X(2).
                10 F-REVENU     PIC 9(6).
                10 F-CODE-INSEE PIC 9(5).
+      *        Residence principale/secondaire (TH uniquement ;
+      *        espace ou "P" = principale, "S" = secondaire, pour ne
+      *        pas casser les flux qui n'alimentent pas encore ce
+      *        champ)
+               10 F-RESIDENCE  PIC X(1).
 
 
        FD  C-OCCURRENCES.
        01  C-OCCURRENCES-ENREG.
-      *    Primary Key
-           05 C-PRIMARY-KEY            PIC 9(4).
+      *    Primary Key (elargie pour ne plus se heurter a 9999
+      *    declarations/an ; l'ancienne PIC 9(4) faisait abend des
+      *    qu'on depassait ce volume)
+           05 C-PRIMARY-KEY            PIC 9(9).
+      *    Cle d'amendement (numero fiscal + impot + commune) : une
+      *    occurrence existante portant cette cle est amendee sur
+      *    place plutot que dupliquee lorsqu'une nouvelle declaration
+      *    du meme impot arrive pour le meme contribuable
+           05 C-CLE-AMENDEMENT.
+               10 C-NUMERO-FISCAL   PIC 9(13).
+               10 C-TAXE            PIC X(2).
+               10 C-CODE-INSEE      PIC 9(5).
       *    Value
-           05 C-NUMERO-FISCAL   PIC 9(8).
-           05 C-VALUE.
-               10 C-TAXE        PIC X(2).
-               10 C-REVENU      PIC 9(6).
-               10 C-CODE-INSEE  PIC 9(5).
+           05 C-REVENU          PIC 9(6).
+      *    Residence principale/secondaire (TH uniquement)
+           05 C-RESIDENCE       PIC X(1).
+
+       FD  C-REJETS.
+       01  C-REJETS-ENREG.
+           05 CR-Numero-Fiscal  PIC 9(13).
+           05 CR-Value.
+               10 CR-Taxe       PIC X(2).
+               10 CR-Revenu     PIC 9(6).
+               10 CR-Code-Insee PIC 9(5).
+               10 CR-Residence  PIC X(1).
+           05 CR-Motif          PIC X(40).
+
+      *    Manifeste de comptage (volumetrie inter-phases)
+       FD  F-MANIFESTE.
+       01  MF-ENREG.
+           05 MF-PROGRAMME             PIC X(20).
+           05 MF-NB-LUS                PIC 9(8).
+           05 MF-NB-ECRITS             PIC 9(8).
 
       ******************************************************************
        WORKING-STORAGE SECTION.
 
        1   WORKING-DATA-MANAGER.
 
-           05 NEW-PRIMARY-KEY           PIC 9(4) VALUE 1.
+           05 NEW-PRIMARY-KEY           PIC 9(9) VALUE 1.
+           05 MAX-PRIMARY-KEY-TROUVEE   PIC 9(9) VALUE 0.
+           05 WS-STATUT-IDX             PIC X(02) VALUE SPACE.
+               88  STATUT-IDX-OK                 VALUE "00".
+               88  STATUT-IDX-ABSENT             VALUE "35".
+           05 CPT-REJETS                PIC 9(6) VALUE 0.
+           05 CPT-AMENDEES              PIC 9(6) VALUE 0.
 
        1   FILE-WORKING-MANAGER.
       * ++===                                fin article rencontre ===++
            05  FIN-ENREG                PIC  X(01) VALUE  SPACE.
                88  FF                              VALUE  HIGH-VALUE.
+           05  FIN-IDX                  PIC  X(01) VALUE  SPACE.
+               88  FF-IDX                          VALUE  HIGH-VALUE.
+
+       1   MANIFESTE-WORKING-MANAGER.
+           05  CPT-LUS-MANIFESTE        PIC 9(8) VALUE 0.
+           05  CPT-ECRITS-MANIFESTE     PIC 9(8) VALUE 0.
+           05  WS-STATUT-MANIFESTE      PIC X(02) VALUE SPACE.
+               88  STATUT-MANIFESTE-ABSENT       VALUE "35".
 
       ******************************************************************
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
 
+           PERFORM DETERMINER-CLE-DEPART
+
            OPEN INPUT F-OCCURRENCES
-           OPEN OUTPUT C-OCCURRENCES
+           OPEN OUTPUT C-REJETS
+
+           IF STATUT-IDX-ABSENT THEN
+               OPEN OUTPUT C-OCCURRENCES
+           ELSE
+               OPEN I-O C-OCCURRENCES
+           END-IF
 
            PERFORM UNTIL FF
 
@@ -70,24 +141,135 @@
                    SET FF TO TRUE
                 NOT AT END
 
+                   ADD 1 TO CPT-LUS-MANIFESTE
 
-                   MOVE NEW-PRIMARY-KEY TO C-PRIMARY-KEY
-                   MOVE F-VALUE TO C-VALUE
-
-                   WRITE C-OCCURRENCES-ENREG
-                       INVALID KEY
-                           DISPLAY NEW-PRIMARY-KEY" IS USED"
-                       NOT INVALID KEY
-                           DISPLAY C-OCCURRENCES-ENREG
-                   END-WRITE
-
-                   ADD 1 TO NEW-PRIMARY-KEY
+                   PERFORM ENREGISTRER-OCCURRENCE
 
               END-READ
            END-PERFORM
 
-           CLOSE F-OCCURRENCES C-OCCURRENCES
+           DISPLAY "4-OCCURRENCES : " CPT-REJETS
+                   " enregistrement(s) rejete(s)"
+           DISPLAY "4-OCCURRENCES : " CPT-AMENDEES
+                   " occurrence(s) amendee(s)"
+
+           CLOSE F-OCCURRENCES C-OCCURRENCES C-REJETS
+
+           PERFORM ECRIRE-MANIFESTE
+
+           PERFORM FIN-PGM
+           .
+
+      ******************************************************************
+      *        ENREGISTREMENT D'UNE OCCURRENCE : AMENDEMENT D'UNE
+      *        OCCURRENCE EXISTANTE (MEME CONTRIBUABLE/IMPOT/COMMUNE)
+      *        OU CREATION D'UNE NOUVELLE OCCURRENCE
+
+       ENREGISTRER-OCCURRENCE.
+
+           MOVE F-NUMERO-FISCAL TO C-NUMERO-FISCAL
+           MOVE F-TAXE          TO C-TAXE
+           MOVE F-CODE-INSEE    TO C-CODE-INSEE
+
+           READ C-OCCURRENCES KEY IS C-CLE-AMENDEMENT
+               INVALID KEY
+                   PERFORM CREER-OCCURRENCE
+               NOT INVALID KEY
+                   PERFORM AMENDER-OCCURRENCE
+           END-READ
+           .
+
+       AMENDER-OCCURRENCE.
+
+           MOVE F-REVENU     TO C-REVENU
+           MOVE F-RESIDENCE  TO C-RESIDENCE
+
+           REWRITE C-OCCURRENCES-ENREG
+
+           DISPLAY C-OCCURRENCES-ENREG
+           ADD 1 TO CPT-AMENDEES
+           ADD 1 TO CPT-ECRITS-MANIFESTE
+           .
+
+       CREER-OCCURRENCE.
+
+           MOVE NEW-PRIMARY-KEY TO C-PRIMARY-KEY
+           MOVE F-REVENU        TO C-REVENU
+           MOVE F-RESIDENCE     TO C-RESIDENCE
+
+           WRITE C-OCCURRENCES-ENREG
+               INVALID KEY
+                   PERFORM ECRIRE-REJET
+               NOT INVALID KEY
+                   DISPLAY C-OCCURRENCES-ENREG
+                   ADD 1 TO CPT-ECRITS-MANIFESTE
+           END-WRITE
+
+           ADD 1 TO NEW-PRIMARY-KEY
+           .
+
+      ******************************************************************
+      *        OCCURRENCE REJETEE (CLE PRIMAIRE DEJA UTILISEE)
+
+       ECRIRE-REJET.
+
+           DISPLAY NEW-PRIMARY-KEY " IS USED"
+
+           MOVE F-NUMERO-FISCAL TO CR-Numero-Fiscal
+           MOVE F-VALUE         TO CR-Value
+           MOVE "cle primaire deja utilisee" TO CR-Motif
+
+           WRITE C-REJETS-ENREG
+
+           ADD 1 TO CPT-REJETS
+           .
+
+      ******************************************************************
+      *        REDEMARRAGE : ON REPART DE LA CLE MAX DEJA UTILISEE
+
+       DETERMINER-CLE-DEPART.
+
+           OPEN INPUT C-OCCURRENCES
+
+           IF STATUT-IDX-ABSENT THEN
+               MOVE 1 TO NEW-PRIMARY-KEY
+           ELSE
+               PERFORM UNTIL FF-IDX
+                   READ C-OCCURRENCES NEXT RECORD
+                       AT END
+                           SET FF-IDX TO TRUE
+                       NOT AT END
+                           IF C-PRIMARY-KEY > MAX-PRIMARY-KEY-TROUVEE
+                               MOVE C-PRIMARY-KEY
+                                   TO MAX-PRIMARY-KEY-TROUVEE
+                           END-IF
+                   END-READ
+               END-PERFORM
+               COMPUTE NEW-PRIMARY-KEY = MAX-PRIMARY-KEY-TROUVEE + 1
+               CLOSE C-OCCURRENCES
+           END-IF
+           .
+
+      ******************************************************************
+      *        MANIFESTE DE COMPTAGE (VOLUMETRIE INTER-PHASES)
+
+       ECRIRE-MANIFESTE.
+
+           OPEN INPUT F-MANIFESTE
+           IF STATUT-MANIFESTE-ABSENT THEN
+               CLOSE F-MANIFESTE
+               OPEN OUTPUT F-MANIFESTE
+           ELSE
+               CLOSE F-MANIFESTE
+               OPEN EXTEND F-MANIFESTE
+           END-IF
+
+           MOVE "4-OCCURRENCES" TO MF-PROGRAMME
+           MOVE CPT-LUS-MANIFESTE TO MF-NB-LUS
+           MOVE CPT-ECRITS-MANIFESTE TO MF-NB-ECRITS
+           WRITE MF-ENREG
 
+           CLOSE F-MANIFESTE
            .
 
        FIN-PGM.
