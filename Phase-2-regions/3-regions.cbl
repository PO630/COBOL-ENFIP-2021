@@ -12,6 +12,11 @@
            SELECT C-REGIONS ASSIGN TO "4-regions.dat"
                    ORGANIZATION LINE SEQUENTIAL.
 
+      *    Table de reference des taux carbone/densite (source unique,
+      *    partagee avec 3-REGS-DEPTS-COMMS, 3-COMMUNES et 3-DEPTS)
+           SELECT F-TAUX-REF ASSIGN TO "0-taux-ref.param"
+                   ORGANIZATION LINE SEQUENTIAL.
+
       ******************************************************************
        DATA DIVISION.
        FILE SECTION.
@@ -34,6 +39,11 @@
                10 E-Taux-Carbone PIC 9(4)V99.
                10 E-Taux-Densite PIC 9(4)V99.
 
+           05 E-Status PIC X(16).
+               88  E-STATUT-EXCLU-AGREGATION
+                       VALUE 'COMMUNE DELEGUEE' 'COMMUNE ASSOCIEE'.
+           05 E-Code-Dept-Calcule PIC 9(3).
+
 
        FD  C-REGIONS.
        01  C-REGIONS-DATA.
@@ -50,6 +60,11 @@
                10 C-Taux-Carbone        PIC 9(4)V99.
                10 C-Taux-Densite        PIC 9(4)V99.
 
+       FD  F-TAUX-REF.
+       01  TR-ENREG.
+           05 TR-CARBONE-MULT       PIC 9V9999.
+           05 TR-DENSITE-FACTEUR    PIC 9(4).
+           05 TR-DENSITE-DIVISEUR   PIC 9(3).
 
       ******************************************************************
        WORKING-STORAGE SECTION.
@@ -82,10 +97,19 @@
            05  FIN-ENREG                PIC  X(01) VALUE  SPACE.
                88  FF                              VALUE  HIGH-VALUE.
 
+       1   TAUX-WORKING-MANAGER.
+           5 AVG-ALTITUDE-REG    PIC 9(6)V99 VALUE 0.
+           5 AVG-SUPERFICIE-REG  PIC 9(6)V99 VALUE 0.
+           5 AVG-POPULATION-REG  PIC 9(6)V99 VALUE 0.
+      *    Taux plafonne a 9999.99 plutot que d'abendre le COMPUTE
+           5 CPT-TAUX-DEPASSEMENT PIC 9(3) VALUE 0.
+
       ******************************************************************
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
 
+           PERFORM READ-TAUX-REF
+
            OPEN INPUT F-COMMUNES
 
            PERFORM UNTIL FF
@@ -93,7 +117,12 @@
                    AT END
                        SET FF TO TRUE
                    NOT AT END
-                       PERFORM COMPLETE-TABLE
+      *                Les communes deleguees/associees sont deja
+      *                comptees dans la commune nouvelle qui les a
+      *                absorbees : on ne les agrege pas une 2e fois
+                       IF NOT E-STATUT-EXCLU-AGREGATION THEN
+                           PERFORM COMPLETE-TABLE
+                       END-IF
                END-READ
            END-PERFORM
 
@@ -106,6 +135,18 @@
            CLOSE F-COMMUNES
            PERFORM FIN-PGM
            .
+      ******************************************************************
+
+       READ-TAUX-REF.
+
+           OPEN INPUT F-TAUX-REF
+           READ F-TAUX-REF
+               AT END
+                   DISPLAY "0-taux-ref.param introuvable ou vide"
+           END-READ
+           CLOSE F-TAUX-REF
+           .
+
       ******************************************************************
       *        FONCTION FX
 
@@ -126,8 +167,8 @@
                    COMPUTE SOMME-SUPERFICIE(TABLE-INDEX) =
                            SOMME-SUPERFICIE(TABLE-INDEX) + E-Superficie
 
-                   COMPUTE SOMME-SUPERFICIE(TABLE-INDEX) =
-                           SOMME-SUPERFICIE(TABLE-INDEX) + E-Population
+                   COMPUTE SOMME-POPULATION(TABLE-INDEX) =
+                           SOMME-POPULATION(TABLE-INDEX) + E-Population
 
       *            END PERFORM => 18
                    MOVE NOMBRE-REGION TO TABLE-INDEX
@@ -149,8 +190,8 @@
                    COMPUTE SOMME-SUPERFICIE(TABLE-INDEX) =
                            SOMME-SUPERFICIE(TABLE-INDEX) + E-Superficie
 
-                   COMPUTE SOMME-SUPERFICIE(TABLE-INDEX) =
-                           SOMME-SUPERFICIE(TABLE-INDEX) + E-Population
+                   COMPUTE SOMME-POPULATION(TABLE-INDEX) =
+                           SOMME-POPULATION(TABLE-INDEX) + E-Population
 
       *            END PERFORM => 18
                    MOVE NOMBRE-REGION TO TABLE-INDEX
@@ -183,13 +224,41 @@
 
            PERFORM UNTIL TABLE-INDEX-END
 
-      *        COMPUTE TAUX-CARBONE(TABLE-INDEX) = 
-               
-      *        COMPUTE TAUX-DENSITE(TABLE-INDEX) = 
+               COMPUTE AVG-ALTITUDE-REG =
+                   SOMME-ALTITUDE(TABLE-INDEX)
+                       / NOMBRE-COMMUNES(TABLE-INDEX)
+
+               COMPUTE AVG-SUPERFICIE-REG =
+                   SOMME-SUPERFICIE(TABLE-INDEX)
+                       / NOMBRE-COMMUNES(TABLE-INDEX)
+
+               COMPUTE AVG-POPULATION-REG =
+                   SOMME-POPULATION(TABLE-INDEX)
+                       / NOMBRE-COMMUNES(TABLE-INDEX)
+
+               COMPUTE TAUX-CARBONE(TABLE-INDEX) =
+                   (3000 - AVG-ALTITUDE-REG) * TR-CARBONE-MULT
+                   ON SIZE ERROR
+                       MOVE 9999.99 TO TAUX-CARBONE(TABLE-INDEX)
+                       ADD 1 TO CPT-TAUX-DEPASSEMENT
+               END-COMPUTE
+
+               COMPUTE TAUX-DENSITE(TABLE-INDEX) =
+                   1 + ((AVG-POPULATION-REG * TR-DENSITE-FACTEUR
+                       / AVG-SUPERFICIE-REG) / TR-DENSITE-DIVISEUR)
+                   ON SIZE ERROR
+                       MOVE 9999.99 TO TAUX-DENSITE(TABLE-INDEX)
+                       ADD 1 TO CPT-TAUX-DEPASSEMENT
+               END-COMPUTE
 
                ADD 1 TO TABLE-INDEX
 
            END-PERFORM
+
+           IF CPT-TAUX-DEPASSEMENT > 0 THEN
+               DISPLAY "3-REGIONS : " CPT-TAUX-DEPASSEMENT
+                       " taux plafonne(s) a 9999.99"
+           END-IF
            .
 
        WRITE-REGIONS.
@@ -211,6 +280,8 @@
       *            SEARCH TAUX IN TABLE
                    PERFORM SEARCH-TAUX-TABLE
 
+                   WRITE C-REGIONS-DATA
+
                END-READ
            END-PERFORM
            CLOSE F-COMMUNES C-REGIONS
@@ -223,12 +294,12 @@
            PERFORM UNTIL TABLE-INDEX-END
 
                IF NOM-REGION(TABLE-INDEX) = E-Region THEN
-               
-      *        MOVE TAUX IN C-TAUX ...
-      *        ?
 
-      *        BREAK PERFOM WITH 18
-               MOVE NOMBRE-REGION TO TABLE-INDEX
+                   MOVE TAUX-CARBONE(TABLE-INDEX) TO C-Taux-Carbone
+                   MOVE TAUX-DENSITE(TABLE-INDEX) TO C-Taux-Densite
+
+      *            BREAK PERFOM WITH 18
+                   MOVE NOMBRE-REGION TO TABLE-INDEX
                END-IF
 
                ADD 1 TO TABLE-INDEX
