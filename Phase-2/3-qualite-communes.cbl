@@ -0,0 +1,119 @@
+      ******************************************************************
+      * Purpose: controle qualite de 3-communes.dat avant agregation
+      *          region/departement (altitude/superficie/population
+      *          nulles ou manquantes)
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. 3-QUALITE-COMMUNES.
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+           SELECT F-COMMUNES   ASSIGN TO "3-communes.dat"
+                   ORGANIZATION LINE SEQUENTIAL.
+
+           SELECT C-QUALITE    ASSIGN TO "3-communes-qualite.dat"
+                   ORGANIZATION LINE SEQUENTIAL.
+
+      ******************************************************************
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD  F-COMMUNES.
+       01  F-COMMUNES-DATA.
+           05 E-Code-Insee  PIC 9(5).
+
+           05 E-Lieu.
+               10 E-Commune PIC X(50).
+               10 E-Departement PIC X(28).
+               10 E-Region PIC X(30).
+
+           05 E-Donnees.
+               10 E-Altitude         PIC 9(6)V99.
+               10 E-Superficie       PIC 9(6)V99.
+               10 E-Population       PIC 9(6)V99.
+
+           05 E-Taux.
+               10 E-Taux-Carbone PIC 9(4)V99.
+               10 E-Taux-Densite PIC 9(4)V99.
+
+           05 E-Status PIC X(16).
+           05 E-Code-Dept-Calcule PIC 9(3).
+
+       FD  C-QUALITE.
+       01  CQ-ENREG.
+           05 CQ-Code-Insee        PIC 9(5).
+           05 CQ-Commune           PIC X(50).
+           05 CQ-Motif             PIC X(40).
+
+      ******************************************************************
+       WORKING-STORAGE SECTION.
+
+       1   FILE-WORKING-MANAGER.
+           05  FIN-ENREG               PIC  X(01) VALUE  SPACE.
+               88  FF                             VALUE  HIGH-VALUE.
+
+       1   CPT-MANAGER.
+           05  CPT-LUES                PIC 9(6) VALUE 0.
+           05  CPT-ANOMALIES           PIC 9(6) VALUE 0.
+
+      ******************************************************************
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+
+           OPEN INPUT F-COMMUNES
+           OPEN OUTPUT C-QUALITE
+
+           PERFORM UNTIL FF
+               READ F-COMMUNES
+                   AT END
+                       SET FF TO TRUE
+                   NOT AT END
+                       ADD 1 TO CPT-LUES
+                       PERFORM CONTROLE-COMMUNE
+               END-READ
+           END-PERFORM
+
+           DISPLAY "3-QUALITE-COMMUNES : " CPT-LUES " lues, "
+                   CPT-ANOMALIES " anomalies"
+
+           CLOSE F-COMMUNES C-QUALITE
+           PERFORM FIN-PGM
+           .
+
+      ******************************************************************
+      *        CONTROLES DE QUALITE
+
+       CONTROLE-COMMUNE.
+
+           IF E-Altitude = ZERO THEN
+               MOVE "altitude nulle ou manquante" TO CQ-Motif
+               PERFORM ECRIRE-ANOMALIE-QUALITE
+           END-IF
+
+           IF E-Superficie = ZERO THEN
+               MOVE "superficie nulle ou manquante" TO CQ-Motif
+               PERFORM ECRIRE-ANOMALIE-QUALITE
+           END-IF
+
+           IF E-Population = ZERO THEN
+               MOVE "population nulle ou manquante" TO CQ-Motif
+               PERFORM ECRIRE-ANOMALIE-QUALITE
+           END-IF
+           .
+
+       ECRIRE-ANOMALIE-QUALITE.
+
+           ADD 1 TO CPT-ANOMALIES
+           MOVE E-Code-Insee TO CQ-Code-Insee
+           MOVE E-Commune    TO CQ-Commune
+           WRITE CQ-ENREG
+           .
+
+      ******************************************************************
+       FIN-PGM.
+           STOP RUN
+           .
+      ******************************************************************
