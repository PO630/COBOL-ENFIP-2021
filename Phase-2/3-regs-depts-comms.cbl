@@ -26,6 +26,22 @@
                    ACCESS MODE IS RANDOM
                    RECORD KEY IS R-Region.
 
+      *    Communes dont la region/departement n'a pas pu etre placee
+      *    dans les tables (table pleine : region/departement nouveau
+      *    ou renomme non prevu par TABLE-REGION/TABLE-DEPTS)
+           SELECT C-ANOMALIES  ASSIGN TO "5-regs-depts-anomalies.dat"
+                   ORGANIZATION LINE SEQUENTIAL.
+
+      *    Table de reference des taux carbone/densite (source unique,
+      *    partagee avec 3-COMMUNES et 3-DEPTS)
+           SELECT F-TAUX-REF   ASSIGN TO "0-taux-ref.param"
+                   ORGANIZATION LINE SEQUENTIAL.
+
+      *    Manifeste de comptage (volumetrie inter-phases)
+           SELECT F-MANIFESTE  ASSIGN TO "0-manifest.dat"
+                   ORGANIZATION LINE SEQUENTIAL
+                   FILE STATUS IS WS-STATUT-MANIFESTE.
+
       ******************************************************************
        DATA DIVISION.
        FILE SECTION.
@@ -48,6 +64,12 @@
                10 E-Taux-Carbone PIC 9(4)V99.
                10 E-Taux-Densite PIC 9(4)V99.
 
+           05 E-Status PIC X(16).
+               88  E-STATUT-EXCLU-AGREGATION
+                       VALUE 'COMMUNE DELEGUEE' 'COMMUNE ASSOCIEE'.
+
+           05 E-Code-Dept-Calcule PIC 9(3).
+
 
       *    Phase-2-file
        FD  C-COMMUNES.
@@ -64,6 +86,8 @@
            05 C-Taux.
                10 C-Taux-Carbone        PIC 9(4)V99.
                10 C-Taux-Densite        PIC 9(4)V99.
+           05 C-Status               PIC X(16).
+           05 C-Code-Dept-Calcule    PIC 9(3).
 
        FD  C-DEPTS.
        01  C-DEP-ENREG.
@@ -93,6 +117,28 @@
                10 R-Taux-Carbone        PIC 9(4)V99.
                10 R-Taux-Densite        PIC 9(4)V99.
 
+       FD  C-ANOMALIES.
+       01  C-ANO-ENREG.
+           05 CA-Code-Insee         PIC 9(5).
+           05 CA-Lieu.
+               10 CA-Commune            PIC X(50).
+               10 CA-Departement        PIC X(28).
+               10 CA-Region             PIC X(30).
+           05 CA-Motif               PIC X(40).
+
+       FD  F-TAUX-REF.
+       01  TR-ENREG.
+           05 TR-CARBONE-MULT       PIC 9V9999.
+           05 TR-DENSITE-FACTEUR    PIC 9(4).
+           05 TR-DENSITE-DIVISEUR   PIC 9(3).
+
+      *    Manifeste de comptage (volumetrie inter-phases)
+       FD  F-MANIFESTE.
+       01  MF-ENREG.
+           05 MF-PROGRAMME             PIC X(20).
+           05 MF-NB-LUS                PIC 9(8).
+           05 MF-NB-ECRITS             PIC 9(8).
+
       ******************************************************************
        WORKING-STORAGE SECTION.
 
@@ -149,12 +195,29 @@
            05  FIN-ENREG                PIC  X(01) VALUE  SPACE.
                88  FF                              VALUE  HIGH-VALUE.
 
+           05  TABLE-PLACE-TROUVEE      PIC 9(1)    VALUE 0.
+               88  TABLE-PLACE-TROUVEE-OUI          VALUE 1.
+               88  TABLE-PLACE-TROUVEE-NON          VALUE 0.
+
+       1   MANIFESTE-WORKING-MANAGER.
+           05  CPT-LUS-MANIFESTE        PIC 9(8) VALUE 0.
+           05  CPT-ECRITS-MANIFESTE     PIC 9(8) VALUE 0.
+           05  WS-STATUT-MANIFESTE      PIC X(02) VALUE SPACE.
+               88  STATUT-MANIFESTE-ABSENT       VALUE "35".
+
+      *    Taux plafonnes (3000 - altitude negative, densite extreme,
+      *    ...) : compteur des depassements signales en anomalie
+       1   TAUX-WORKING-MANAGER.
+           05  CPT-TAUX-DEPASSEMENT     PIC 9(6) VALUE 0.
+
       ******************************************************************
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
 
+           PERFORM READ-TAUX-REF
+
            OPEN INPUT F-COMMUNES
-           OPEN OUTPUT C-DEPTS C-COMMUNES C-REGIONS
+           OPEN OUTPUT C-DEPTS C-COMMUNES C-REGIONS C-ANOMALIES
 
            PERFORM UNTIL FF
                READ F-COMMUNES
@@ -162,8 +225,15 @@
                        SET FF TO TRUE
                    NOT AT END
 
-                       PERFORM COMPLETE-TABLE-REGION
-                       PERFORM COMPLETE-TABLE-DEPT
+                       ADD 1 TO CPT-LUS-MANIFESTE
+
+      *                Les communes deleguees/associees sont deja
+      *                comptees dans la commune nouvelle qui les a
+      *                absorbees : on ne les agrege pas une 2e fois
+                       IF NOT E-STATUT-EXCLU-AGREGATION THEN
+                           PERFORM COMPLETE-TABLE-REGION
+                           PERFORM COMPLETE-TABLE-DEPT
+                       END-IF
                        PERFORM WRITE-COMMUNES-IDX
 
                END-READ
@@ -172,16 +242,59 @@
            PERFORM WRITE-REGION-IDX
            PERFORM WRITE-DEPT-IDX
 
+           IF CPT-TAUX-DEPASSEMENT > 0 THEN
+               DISPLAY "3-REGS-DEPTS-COMMS : " CPT-TAUX-DEPASSEMENT
+                       " taux plafonne(s) a 9999.99 (anomalie ecrite)"
+           END-IF
+
+           CLOSE F-COMMUNES C-DEPTS C-COMMUNES C-REGIONS C-ANOMALIES
+
+           PERFORM ECRIRE-MANIFESTE
 
-           CLOSE F-COMMUNES C-DEPTS C-COMMUNES C-REGIONS
            PERFORM FIN-PGM
            .
+
+      ******************************************************************
+      *        MANIFESTE DE COMPTAGE (VOLUMETRIE INTER-PHASES)
+
+       ECRIRE-MANIFESTE.
+
+           OPEN INPUT F-MANIFESTE
+           IF STATUT-MANIFESTE-ABSENT THEN
+               CLOSE F-MANIFESTE
+               OPEN OUTPUT F-MANIFESTE
+           ELSE
+               CLOSE F-MANIFESTE
+               OPEN EXTEND F-MANIFESTE
+           END-IF
+
+           MOVE "3-REGS-DEPTS-COMMS" TO MF-PROGRAMME
+           MOVE CPT-LUS-MANIFESTE TO MF-NB-LUS
+           MOVE CPT-ECRITS-MANIFESTE TO MF-NB-ECRITS
+           WRITE MF-ENREG
+
+           CLOSE F-MANIFESTE
+           .
+      ******************************************************************
+      *        TABLE DE REFERENCE DES TAUX (source unique)
+
+       READ-TAUX-REF.
+
+           OPEN INPUT F-TAUX-REF
+           READ F-TAUX-REF
+               AT END
+                   DISPLAY "0-taux-ref.param introuvable ou vide"
+           END-READ
+           CLOSE F-TAUX-REF
+           .
+
       ******************************************************************
       *        FONCTION REGION
 
        COMPLETE-TABLE-REGION.
 
            MOVE 1 TO TABLE-INDEX
+           SET TABLE-PLACE-TROUVEE-NON TO TRUE
 
            PERFORM UNTIL TABLE-INDEX-END-R
 
@@ -202,6 +315,7 @@
                            R-SOMME-POPULATION(TABLE-INDEX)
                            + E-Population
 
+                   SET TABLE-PLACE-TROUVEE-OUI TO TRUE
       *            END PERFORM => 18
                    MOVE NOMBRE-REGION TO TABLE-INDEX
 
@@ -227,6 +341,7 @@
                            R-SOMME-POPULATION(TABLE-INDEX)
                            + E-Population
 
+                   SET TABLE-PLACE-TROUVEE-OUI TO TRUE
       *            END PERFORM => 18
                    MOVE NOMBRE-REGION TO TABLE-INDEX
                    END-IF
@@ -234,11 +349,25 @@
                END-IF
                ADD 1 TO TABLE-INDEX
            END-PERFORM
+
+           IF TABLE-PLACE-TROUVEE-NON THEN
+               PERFORM WRITE-ANOMALIE-REGION-PLEINE
+           END-IF
+           .
+
+       WRITE-ANOMALIE-REGION-PLEINE.
+
+           MOVE E-Code-Insee TO CA-Code-Insee
+           MOVE E-Lieu       TO CA-Lieu
+           STRING "table region pleine : " E-Region
+               INTO CA-Motif
+           WRITE C-ANO-ENREG
            .
 
            COMPLETE-TABLE-DEPT.
 
            MOVE 1 TO TABLE-INDEX
+           SET TABLE-PLACE-TROUVEE-NON TO TRUE
 
            PERFORM UNTIL TABLE-INDEX-END-D
 
@@ -260,6 +389,7 @@
                            D-SOMME-POPULATION(TABLE-INDEX)
                            + E-Population
 
+                   SET TABLE-PLACE-TROUVEE-OUI TO TRUE
       *            END PERFORM => 101
                    MOVE NOMBRE-DEPTS TO TABLE-INDEX
 
@@ -285,6 +415,7 @@
                            D-SOMME-POPULATION(TABLE-INDEX)
                            + E-Population
 
+                   SET TABLE-PLACE-TROUVEE-OUI TO TRUE
       *            END PERFORM => 101
                    MOVE NOMBRE-DEPTS TO TABLE-INDEX
                    END-IF
@@ -292,6 +423,42 @@
                END-IF
                ADD 1 TO TABLE-INDEX
            END-PERFORM
+
+           IF TABLE-PLACE-TROUVEE-NON THEN
+               PERFORM WRITE-ANOMALIE-DEPT-PLEIN
+           END-IF
+           .
+
+       WRITE-ANOMALIE-DEPT-PLEIN.
+
+           MOVE E-Code-Insee TO CA-Code-Insee
+           MOVE E-Lieu       TO CA-Lieu
+           STRING "table departement pleine : " E-Departement
+               INTO CA-Motif
+           WRITE C-ANO-ENREG
+           .
+
+      *    Depassements du taux commune (altitude tres negative,
+      *    densite extreme) : le taux est plafonne a 9999.99 et
+      *    l'anomalie est ecrite plutot que de laisser le COMPUTE
+      *    abendre le traitement.
+
+       WRITE-ANOMALIE-TAUX-CARBONE-COM.
+
+           MOVE E-Code-Insee TO CA-Code-Insee
+           MOVE E-Lieu       TO CA-Lieu
+           MOVE "depassement taux carbone commune" TO CA-Motif
+           WRITE C-ANO-ENREG
+           ADD 1 TO CPT-TAUX-DEPASSEMENT
+           .
+
+       WRITE-ANOMALIE-TAUX-DENSITE-COM.
+
+           MOVE E-Code-Insee TO CA-Code-Insee
+           MOVE E-Lieu       TO CA-Lieu
+           MOVE "depassement taux densite commune" TO CA-Motif
+           WRITE C-ANO-ENREG
+           ADD 1 TO CPT-TAUX-DEPASSEMENT
            .
 
 
@@ -300,18 +467,29 @@
        WRITE-COMMUNES-IDX.
 
            COMPUTE
-               C-Taux-Carbone = (3000 - E-Altitude) * 0.0005
+               C-Taux-Carbone = (3000 - E-Altitude) * TR-CARBONE-MULT
+               ON SIZE ERROR
+                   MOVE 9999.99 TO C-Taux-Carbone
+                   PERFORM WRITE-ANOMALIE-TAUX-CARBONE-COM
+           END-COMPUTE
            COMPUTE C-Taux-Densite =
-               1 + ((E-Population*1000 /E-Superficie)/100)
+               1 + ((E-Population * TR-DENSITE-FACTEUR / E-Superficie)
+                   / TR-DENSITE-DIVISEUR)
+               ON SIZE ERROR
+                   MOVE 9999.99 TO C-Taux-Densite
+                   PERFORM WRITE-ANOMALIE-TAUX-DENSITE-COM
+           END-COMPUTE
 
            MOVE E-Code-Insee TO C-Code-Insee
            MOVE E-Lieu TO C-Lieu
            MOVE E-Donnees TO C-Donnees
+           MOVE E-Status TO C-Status
+           MOVE E-Code-Dept-Calcule TO C-Code-Dept-Calcule
            WRITE C-COM-ENREG
                INVALID KEY
                            DISPLAY "Problème d'écriture de clé"
                NOT INVALID KEY
-                           CONTINUE
+                           ADD 1 TO CPT-ECRITS-MANIFESTE
            END-WRITE
            .
 
@@ -334,11 +512,24 @@
                        D-NOMBRE-COMMUNES(TABLE-INDEX)
 
                COMPUTE D-TABLE-TAUX-CARBONE(TABLE-INDEX) =
-                       (3000 - D-SOMME-ALTITUDE(TABLE-INDEX)) * 0.0005
+                       (3000 - D-SOMME-ALTITUDE(TABLE-INDEX))
+                       * TR-CARBONE-MULT
+                       ON SIZE ERROR
+                           MOVE 9999.99 TO
+                               D-TABLE-TAUX-CARBONE(TABLE-INDEX)
+                           PERFORM WRITE-ANOMALIE-TAUX-CARBONE-DEPT
+               END-COMPUTE
 
                COMPUTE D-TABLE-TAUX-DENSITE(TABLE-INDEX) =
-                       1 + ( (D-SOMME-POPULATION(TABLE-INDEX)*1000) /
-                       D-SOMME-SUPERFICIE(TABLE-INDEX))/100
+                       1 + ( (D-SOMME-POPULATION(TABLE-INDEX) *
+                       TR-DENSITE-FACTEUR) /
+                       D-SOMME-SUPERFICIE(TABLE-INDEX))
+                       / TR-DENSITE-DIVISEUR
+                       ON SIZE ERROR
+                           MOVE 9999.99 TO
+                               D-TABLE-TAUX-DENSITE(TABLE-INDEX)
+                           PERFORM WRITE-ANOMALIE-TAUX-DENSITE-DEPT
+               END-COMPUTE
 
                MOVE D-TABLE-LIEU(TABLE-INDEX) TO D-Lieu
                MOVE D-TABLE-DONNEES(TABLE-INDEX) TO D-Donnees
@@ -354,6 +545,28 @@
            END-PERFORM
            .
 
+       WRITE-ANOMALIE-TAUX-CARBONE-DEPT.
+
+           MOVE ZERO               TO CA-Code-Insee
+           MOVE SPACE               TO CA-Commune
+           MOVE D-NOM(TABLE-INDEX)  TO CA-Departement
+           MOVE D-TABLE-REGION(TABLE-INDEX) TO CA-Region
+           MOVE "depassement taux carbone departement" TO CA-Motif
+           WRITE C-ANO-ENREG
+           ADD 1 TO CPT-TAUX-DEPASSEMENT
+           .
+
+       WRITE-ANOMALIE-TAUX-DENSITE-DEPT.
+
+           MOVE ZERO               TO CA-Code-Insee
+           MOVE SPACE               TO CA-Commune
+           MOVE D-NOM(TABLE-INDEX)  TO CA-Departement
+           MOVE D-TABLE-REGION(TABLE-INDEX) TO CA-Region
+           MOVE "depassement taux densite departement" TO CA-Motif
+           WRITE C-ANO-ENREG
+           ADD 1 TO CPT-TAUX-DEPASSEMENT
+           .
+
 
        WRITE-REGION-IDX.
 
@@ -377,11 +590,24 @@
                    / R-NOMBRE-COMMUNES(TABLE-INDEX)
 
            COMPUTE R-TAB-TAUX-CARBONE(TABLE-INDEX) =
-                   (3000 - R-SOMME-ALTITUDE(TABLE-INDEX)) * 0.0005
+                   (3000 - R-SOMME-ALTITUDE(TABLE-INDEX))
+                   * TR-CARBONE-MULT
+                   ON SIZE ERROR
+                       MOVE 9999.99 TO
+                           R-TAB-TAUX-CARBONE(TABLE-INDEX)
+                       PERFORM WRITE-ANOMALIE-TAUX-CARBONE-REG
+           END-COMPUTE
 
            COMPUTE R-TAB-TAUX-DENSITE(TABLE-INDEX) =
-                   1 + ( R-SOMME-POPULATION(TABLE-INDEX) * 1000 /
-                   R-SOMME-SUPERFICIE(TABLE-INDEX) ) / 100
+                   1 + ( R-SOMME-POPULATION(TABLE-INDEX) *
+                   TR-DENSITE-FACTEUR /
+                   R-SOMME-SUPERFICIE(TABLE-INDEX) )
+                   / TR-DENSITE-DIVISEUR
+                   ON SIZE ERROR
+                       MOVE 9999.99 TO
+                           R-TAB-TAUX-DENSITE(TABLE-INDEX)
+                       PERFORM WRITE-ANOMALIE-TAUX-DENSITE-REG
+           END-COMPUTE
 
       *    Ecriture dans le fichier indexé.
 
@@ -401,6 +627,28 @@
            END-PERFORM
            .
 
+       WRITE-ANOMALIE-TAUX-CARBONE-REG.
+
+           MOVE ZERO              TO CA-Code-Insee
+           MOVE SPACE              TO CA-Commune
+           MOVE SPACE              TO CA-Departement
+           MOVE R-NOM(TABLE-INDEX) TO CA-Region
+           MOVE "depassement taux carbone region" TO CA-Motif
+           WRITE C-ANO-ENREG
+           ADD 1 TO CPT-TAUX-DEPASSEMENT
+           .
+
+       WRITE-ANOMALIE-TAUX-DENSITE-REG.
+
+           MOVE ZERO              TO CA-Code-Insee
+           MOVE SPACE              TO CA-Commune
+           MOVE SPACE              TO CA-Departement
+           MOVE R-NOM(TABLE-INDEX) TO CA-Region
+           MOVE "depassement taux densite region" TO CA-Motif
+           WRITE C-ANO-ENREG
+           ADD 1 TO CPT-TAUX-DEPASSEMENT
+           .
+
 
 
       ******************************************************************
