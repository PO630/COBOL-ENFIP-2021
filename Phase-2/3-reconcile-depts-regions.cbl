@@ -0,0 +1,454 @@
+      ******************************************************************
+      * Purpose: controle de coherence entre les totaux publies dans
+      *          5-depts.idx/5-regions.idx et les communes membres de
+      *          5-communes.idx : on re-somme 5-communes.idx par
+      *          departement et region et on compare le resultat aux
+      *          moyennes/taux deja publies par 3-REGS-DEPTS-COMMS, afin
+      *          de detecter une derive d'accumulation avant que les
+      *          taux n'alimentent le role d'imposition.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. 3-RECONCILE-DEPTS-REGIONS.
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+           SELECT C-COMMUNES   ASSIGN TO "5-communes.idx"
+                   ORGANIZATION IS INDEXED
+                   ACCESS MODE IS SEQUENTIAL
+                   RECORD KEY IS C-Code-Insee.
+
+           SELECT C-DEPTS      ASSIGN TO "5-depts.idx"
+                   ORGANIZATION IS INDEXED
+                   ACCESS MODE IS RANDOM
+                   RECORD KEY IS D-Departement.
+
+           SELECT C-REGIONS    ASSIGN TO "5-regions.idx"
+                   ORGANIZATION IS INDEXED
+                   ACCESS MODE IS RANDOM
+                   RECORD KEY IS R-Region.
+
+           SELECT C-RECON
+                   ASSIGN TO "5-regs-depts-reconciliation.dat"
+                   ORGANIZATION LINE SEQUENTIAL.
+
+           SELECT F-TAUX-REF   ASSIGN TO "0-taux-ref.param"
+                   ORGANIZATION LINE SEQUENTIAL.
+
+      ******************************************************************
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD  C-COMMUNES.
+       01  C-COM-ENREG.
+           05 C-Code-Insee          PIC 9(5).
+           05 C-Lieu.
+               10 C-Commune             PIC X(50).
+               10 C-Departement         PIC X(28).
+               10 C-Region              PIC X(30).
+           05 C-Donnees.
+               10 C-Altitude            PIC 9(6)V99.
+               10 C-Superficie          PIC 9(6)V99.
+               10 C-Population          PIC 9(6)V99.
+           05 C-Taux.
+               10 C-Taux-Carbone        PIC 9(4)V99.
+               10 C-Taux-Densite        PIC 9(4)V99.
+           05 C-Status               PIC X(16).
+               88  C-STATUT-EXCLU-AGREGATION
+                       VALUE 'COMMUNE DELEGUEE' 'COMMUNE ASSOCIEE'.
+           05 C-Code-Dept-Calcule    PIC 9(3).
+
+       FD  C-DEPTS.
+       01  C-DEP-ENREG.
+           05 D-Lieu.
+               10 D-Communes            PIC 9(6).
+               10 D-Departement         PIC X(28).
+               10 D-Region              PIC X(30).
+           05 D-Donnees.
+               10 D-Altitude            PIC 9(6)V99.
+               10 D-Superficie          PIC 9(6)V99.
+               10 D-Population          PIC 9(6)V99.
+           05 D-Taux.
+               10 D-Taux-Carbone        PIC 9(4)V99.
+               10 D-Taux-Densite        PIC 9(4)V99.
+
+       FD  C-REGIONS.
+       01  C-REG-ENREG.
+           05 R-Lieu.
+               10 R-Communes            PIC 9(6).
+               10 R-Region              PIC X(30).
+           05 R-Donnees.
+               10 R-Altitude            PIC 9(6)V99.
+               10 R-Superficie          PIC 9(6)V99.
+               10 R-Population          PIC 9(6)V99.
+           05 R-Taux.
+               10 R-Taux-Carbone        PIC 9(4)V99.
+               10 R-Taux-Densite        PIC 9(4)V99.
+
+       FD  C-RECON.
+       01  RC-ENREG.
+           05 RC-Type               PIC X(12).
+           05 RC-Nom                PIC X(30).
+           05 RC-Champ              PIC X(15).
+           05 RC-Valeur-Publiee     PIC 9(6)V99.
+           05 RC-Valeur-Recalculee  PIC 9(6)V99.
+
+       FD  F-TAUX-REF.
+       01  TR-ENREG.
+           05 TR-CARBONE-MULT       PIC 9V9999.
+           05 TR-DENSITE-FACTEUR    PIC 9(4).
+           05 TR-DENSITE-DIVISEUR   PIC 9(3).
+
+      ******************************************************************
+       WORKING-STORAGE SECTION.
+
+       1   DATA-WORKING-MANAGER.
+
+           5 TABLE-INDEX     PIC 9(3)      VALUE 1.
+               88  TABLE-INDEX-END-R           VALUE 28.
+               88  TABLE-INDEX-END-D           VALUE 102.
+
+           5 NOMBRE-REGION     PIC 9(2)        VALUE 27.
+           5 NOMBRE-DEPTS      PIC 9(3)        VALUE 101.
+
+           5 TABLE-REGION    OCCURS 27.
+               10  R-TAB-INDEXED-COMPLETE    PIC 9(1)    VALUE 0.
+                   88  R-TAB-COMPLETE-TRUE       VALUE 1.
+                   88  R-TAB-COMPLETE-FALSE      VALUE 0.
+               10  R-TAB-NOM               PIC X(30).
+               10  R-TAB-NOMBRE-COMMUNES   PIC 9(6)    VALUE 0.
+               10  R-TAB-SOMME-ALTITUDE    PIC 9(6)V99 VALUE 0.
+               10  R-TAB-SOMME-SUPERFICIE  PIC 9(6)V99 VALUE 0.
+               10  R-TAB-SOMME-POPULATION  PIC 9(6)V99 VALUE 0.
+
+           5 TABLE-DEPTS    OCCURS 101.
+               10  D-TAB-INDEXED-COMPLETE    PIC 9(1)    VALUE 0.
+                   88  D-TAB-COMPLETE-TRUE       VALUE 1.
+                   88  D-TAB-COMPLETE-FALSE      VALUE 0.
+               10  D-TAB-NOM               PIC X(28).
+               10  D-TAB-NOMBRE-COMMUNES   PIC 9(6)    VALUE 0.
+               10  D-TAB-SOMME-ALTITUDE    PIC 9(6)V99 VALUE 0.
+               10  D-TAB-SOMME-SUPERFICIE  PIC 9(6)V99 VALUE 0.
+               10  D-TAB-SOMME-POPULATION  PIC 9(6)V99 VALUE 0.
+
+       1   CALCUL-WORKING-MANAGER.
+           5 RECALC-ALTITUDE        PIC 9(6)V99 VALUE 0.
+           5 RECALC-SUPERFICIE      PIC 9(6)V99 VALUE 0.
+           5 RECALC-POPULATION      PIC 9(6)V99 VALUE 0.
+           5 RECALC-TAUX-CARBONE    PIC 9(4)V99 VALUE 0.
+           5 RECALC-TAUX-DENSITE    PIC 9(4)V99 VALUE 0.
+
+       1   FILE-WORKING-MANAGER.
+           05  FIN-ENREG                PIC  X(01) VALUE  SPACE.
+               88  FF                              VALUE  HIGH-VALUE.
+
+           05  CPT-ECARTS               PIC 9(6) VALUE 0.
+
+      ******************************************************************
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+
+           PERFORM READ-TAUX-REF
+
+           OPEN INPUT C-COMMUNES
+           OPEN OUTPUT C-RECON
+
+           PERFORM UNTIL FF
+               READ C-COMMUNES NEXT RECORD
+                   AT END
+                       SET FF TO TRUE
+                   NOT AT END
+      *                Les communes deleguees/associees sont deja
+      *                comptees dans la commune nouvelle qui les a
+      *                absorbees : on ne les agrege pas une 2e fois
+                       IF NOT C-STATUT-EXCLU-AGREGATION THEN
+                           PERFORM ACCUMULER-REGION
+                           PERFORM ACCUMULER-DEPT
+                       END-IF
+               END-READ
+           END-PERFORM
+
+           CLOSE C-COMMUNES
+
+           OPEN INPUT C-DEPTS C-REGIONS
+
+           PERFORM CONTROLER-DEPTS
+           PERFORM CONTROLER-REGIONS
+
+           CLOSE C-DEPTS C-REGIONS C-RECON
+
+           DISPLAY "3-RECONCILE-DEPTS-REGIONS : " CPT-ECARTS
+                   " ecart(s) detecte(s)"
+
+           PERFORM FIN-PGM
+           .
+
+       READ-TAUX-REF.
+
+           OPEN INPUT F-TAUX-REF
+           READ F-TAUX-REF
+               AT END
+                   DISPLAY "0-taux-ref.param introuvable ou vide"
+           END-READ
+           CLOSE F-TAUX-REF
+           .
+
+      ******************************************************************
+      *        ACCUMULATION INDEPENDANTE A PARTIR DE 5-COMMUNES.IDX
+
+       ACCUMULER-REGION.
+
+           MOVE 1 TO TABLE-INDEX
+
+           PERFORM UNTIL TABLE-INDEX-END-R
+
+               IF R-TAB-NOM(TABLE-INDEX) = C-Region THEN
+                   ADD 1 TO R-TAB-NOMBRE-COMMUNES(TABLE-INDEX)
+                   ADD C-Altitude   TO R-TAB-SOMME-ALTITUDE(TABLE-INDEX)
+                   ADD C-Superficie
+                       TO R-TAB-SOMME-SUPERFICIE(TABLE-INDEX)
+                   ADD C-Population
+                       TO R-TAB-SOMME-POPULATION(TABLE-INDEX)
+                   MOVE NOMBRE-REGION TO TABLE-INDEX
+               ELSE
+                   IF R-TAB-COMPLETE-FALSE(TABLE-INDEX) THEN
+                       MOVE C-Region TO R-TAB-NOM(TABLE-INDEX)
+                       SET R-TAB-COMPLETE-TRUE(TABLE-INDEX) TO TRUE
+                       ADD 1 TO R-TAB-NOMBRE-COMMUNES(TABLE-INDEX)
+                       ADD C-Altitude
+                           TO R-TAB-SOMME-ALTITUDE(TABLE-INDEX)
+                       ADD C-Superficie
+                           TO R-TAB-SOMME-SUPERFICIE(TABLE-INDEX)
+                       ADD C-Population
+                           TO R-TAB-SOMME-POPULATION(TABLE-INDEX)
+                       MOVE NOMBRE-REGION TO TABLE-INDEX
+                   END-IF
+               END-IF
+               ADD 1 TO TABLE-INDEX
+           END-PERFORM
+           .
+
+       ACCUMULER-DEPT.
+
+           MOVE 1 TO TABLE-INDEX
+
+           PERFORM UNTIL TABLE-INDEX-END-D
+
+               IF D-TAB-NOM(TABLE-INDEX) = C-Departement THEN
+                   ADD 1 TO D-TAB-NOMBRE-COMMUNES(TABLE-INDEX)
+                   ADD C-Altitude   TO D-TAB-SOMME-ALTITUDE(TABLE-INDEX)
+                   ADD C-Superficie
+                       TO D-TAB-SOMME-SUPERFICIE(TABLE-INDEX)
+                   ADD C-Population
+                       TO D-TAB-SOMME-POPULATION(TABLE-INDEX)
+                   MOVE NOMBRE-DEPTS TO TABLE-INDEX
+               ELSE
+                   IF D-TAB-COMPLETE-FALSE(TABLE-INDEX) THEN
+                       MOVE C-Departement TO D-TAB-NOM(TABLE-INDEX)
+                       SET D-TAB-COMPLETE-TRUE(TABLE-INDEX) TO TRUE
+                       ADD 1 TO D-TAB-NOMBRE-COMMUNES(TABLE-INDEX)
+                       ADD C-Altitude
+                           TO D-TAB-SOMME-ALTITUDE(TABLE-INDEX)
+                       ADD C-Superficie
+                           TO D-TAB-SOMME-SUPERFICIE(TABLE-INDEX)
+                       ADD C-Population
+                           TO D-TAB-SOMME-POPULATION(TABLE-INDEX)
+                       MOVE NOMBRE-DEPTS TO TABLE-INDEX
+                   END-IF
+               END-IF
+               ADD 1 TO TABLE-INDEX
+           END-PERFORM
+           .
+
+      ******************************************************************
+      *        COMPARAISON AVEC LES TOTAUX PUBLIES
+
+       CONTROLER-DEPTS.
+
+           MOVE 1 TO TABLE-INDEX
+
+           PERFORM UNTIL TABLE-INDEX-END-D
+
+               IF D-TAB-NOMBRE-COMMUNES(TABLE-INDEX) > 0 THEN
+                   MOVE D-TAB-NOM(TABLE-INDEX) TO D-Departement
+                   READ C-DEPTS
+                       INVALID KEY
+                           PERFORM ECRIRE-ECART-DEPT-ABSENT
+                       NOT INVALID KEY
+                           PERFORM VERIFIER-DEPT
+                   END-READ
+               END-IF
+               ADD 1 TO TABLE-INDEX
+           END-PERFORM
+           .
+
+       VERIFIER-DEPT.
+
+           COMPUTE RECALC-ALTITUDE =
+               D-TAB-SOMME-ALTITUDE(TABLE-INDEX)
+                   / D-TAB-NOMBRE-COMMUNES(TABLE-INDEX)
+           COMPUTE RECALC-SUPERFICIE =
+               D-TAB-SOMME-SUPERFICIE(TABLE-INDEX)
+                   / D-TAB-NOMBRE-COMMUNES(TABLE-INDEX)
+           COMPUTE RECALC-POPULATION =
+               D-TAB-SOMME-POPULATION(TABLE-INDEX)
+                   / D-TAB-NOMBRE-COMMUNES(TABLE-INDEX)
+           COMPUTE RECALC-TAUX-CARBONE =
+               (3000 - RECALC-ALTITUDE) * TR-CARBONE-MULT
+           COMPUTE RECALC-TAUX-DENSITE =
+               1 + ((RECALC-POPULATION * TR-DENSITE-FACTEUR
+                   / RECALC-SUPERFICIE) / TR-DENSITE-DIVISEUR)
+
+           IF RECALC-ALTITUDE NOT = D-Altitude THEN
+               MOVE "ALTITUDE" TO RC-Champ
+               MOVE D-Altitude TO RC-Valeur-Publiee
+               MOVE RECALC-ALTITUDE TO RC-Valeur-Recalculee
+               PERFORM ECRIRE-ECART-DEPT
+           END-IF
+
+           IF RECALC-SUPERFICIE NOT = D-Superficie THEN
+               MOVE "SUPERFICIE" TO RC-Champ
+               MOVE D-Superficie TO RC-Valeur-Publiee
+               MOVE RECALC-SUPERFICIE TO RC-Valeur-Recalculee
+               PERFORM ECRIRE-ECART-DEPT
+           END-IF
+
+           IF RECALC-POPULATION NOT = D-Population THEN
+               MOVE "POPULATION" TO RC-Champ
+               MOVE D-Population TO RC-Valeur-Publiee
+               MOVE RECALC-POPULATION TO RC-Valeur-Recalculee
+               PERFORM ECRIRE-ECART-DEPT
+           END-IF
+
+           IF RECALC-TAUX-CARBONE NOT = D-Taux-Carbone THEN
+               MOVE "TAUX-CARBONE" TO RC-Champ
+               MOVE D-Taux-Carbone TO RC-Valeur-Publiee
+               MOVE RECALC-TAUX-CARBONE TO RC-Valeur-Recalculee
+               PERFORM ECRIRE-ECART-DEPT
+           END-IF
+
+           IF RECALC-TAUX-DENSITE NOT = D-Taux-Densite THEN
+               MOVE "TAUX-DENSITE" TO RC-Champ
+               MOVE D-Taux-Densite TO RC-Valeur-Publiee
+               MOVE RECALC-TAUX-DENSITE TO RC-Valeur-Recalculee
+               PERFORM ECRIRE-ECART-DEPT
+           END-IF
+           .
+
+       ECRIRE-ECART-DEPT.
+
+           ADD 1 TO CPT-ECARTS
+           MOVE "DEPARTEMENT" TO RC-Type
+           MOVE D-Departement TO RC-Nom
+           WRITE RC-ENREG
+           .
+
+       ECRIRE-ECART-DEPT-ABSENT.
+
+           ADD 1 TO CPT-ECARTS
+           MOVE "DEPARTEMENT" TO RC-Type
+           MOVE D-TAB-NOM(TABLE-INDEX) TO RC-Nom
+           MOVE "ABSENT" TO RC-Champ
+           MOVE ZERO TO RC-Valeur-Publiee
+           MOVE ZERO TO RC-Valeur-Recalculee
+           WRITE RC-ENREG
+           .
+
+       CONTROLER-REGIONS.
+
+           MOVE 1 TO TABLE-INDEX
+
+           PERFORM UNTIL TABLE-INDEX-END-R
+
+               IF R-TAB-NOMBRE-COMMUNES(TABLE-INDEX) > 0 THEN
+                   MOVE R-TAB-NOM(TABLE-INDEX) TO R-Region
+                   READ C-REGIONS
+                       INVALID KEY
+                           PERFORM ECRIRE-ECART-REGION-ABSENTE
+                       NOT INVALID KEY
+                           PERFORM VERIFIER-REGION
+                   END-READ
+               END-IF
+               ADD 1 TO TABLE-INDEX
+           END-PERFORM
+           .
+
+       VERIFIER-REGION.
+
+           COMPUTE RECALC-ALTITUDE =
+               R-TAB-SOMME-ALTITUDE(TABLE-INDEX)
+                   / R-TAB-NOMBRE-COMMUNES(TABLE-INDEX)
+           COMPUTE RECALC-SUPERFICIE =
+               R-TAB-SOMME-SUPERFICIE(TABLE-INDEX)
+                   / R-TAB-NOMBRE-COMMUNES(TABLE-INDEX)
+           COMPUTE RECALC-POPULATION =
+               R-TAB-SOMME-POPULATION(TABLE-INDEX)
+                   / R-TAB-NOMBRE-COMMUNES(TABLE-INDEX)
+           COMPUTE RECALC-TAUX-CARBONE =
+               (3000 - RECALC-ALTITUDE) * TR-CARBONE-MULT
+           COMPUTE RECALC-TAUX-DENSITE =
+               1 + ((RECALC-POPULATION * TR-DENSITE-FACTEUR
+                   / RECALC-SUPERFICIE) / TR-DENSITE-DIVISEUR)
+
+           IF RECALC-ALTITUDE NOT = R-Altitude THEN
+               MOVE "ALTITUDE" TO RC-Champ
+               MOVE R-Altitude TO RC-Valeur-Publiee
+               MOVE RECALC-ALTITUDE TO RC-Valeur-Recalculee
+               PERFORM ECRIRE-ECART-REGION
+           END-IF
+
+           IF RECALC-SUPERFICIE NOT = R-Superficie THEN
+               MOVE "SUPERFICIE" TO RC-Champ
+               MOVE R-Superficie TO RC-Valeur-Publiee
+               MOVE RECALC-SUPERFICIE TO RC-Valeur-Recalculee
+               PERFORM ECRIRE-ECART-REGION
+           END-IF
+
+           IF RECALC-POPULATION NOT = R-Population THEN
+               MOVE "POPULATION" TO RC-Champ
+               MOVE R-Population TO RC-Valeur-Publiee
+               MOVE RECALC-POPULATION TO RC-Valeur-Recalculee
+               PERFORM ECRIRE-ECART-REGION
+           END-IF
+
+           IF RECALC-TAUX-CARBONE NOT = R-Taux-Carbone THEN
+               MOVE "TAUX-CARBONE" TO RC-Champ
+               MOVE R-Taux-Carbone TO RC-Valeur-Publiee
+               MOVE RECALC-TAUX-CARBONE TO RC-Valeur-Recalculee
+               PERFORM ECRIRE-ECART-REGION
+           END-IF
+
+           IF RECALC-TAUX-DENSITE NOT = R-Taux-Densite THEN
+               MOVE "TAUX-DENSITE" TO RC-Champ
+               MOVE R-Taux-Densite TO RC-Valeur-Publiee
+               MOVE RECALC-TAUX-DENSITE TO RC-Valeur-Recalculee
+               PERFORM ECRIRE-ECART-REGION
+           END-IF
+           .
+
+       ECRIRE-ECART-REGION.
+
+           ADD 1 TO CPT-ECARTS
+           MOVE "REGION" TO RC-Type
+           MOVE R-Region TO RC-Nom
+           WRITE RC-ENREG
+           .
+
+       ECRIRE-ECART-REGION-ABSENTE.
+
+           ADD 1 TO CPT-ECARTS
+           MOVE "REGION" TO RC-Type
+           MOVE R-TAB-NOM(TABLE-INDEX) TO RC-Nom
+           MOVE "ABSENT" TO RC-Champ
+           MOVE ZERO TO RC-Valeur-Publiee
+           MOVE ZERO TO RC-Valeur-Recalculee
+           WRITE RC-ENREG
+           .
+
+      ******************************************************************
+       FIN-PGM.
+           STOP RUN
+           .
+      ******************************************************************
