@@ -0,0 +1,221 @@
+      ******************************************************************
+      * Author: Kevin Ropital
+      * Date: 26/03/2021
+      * Purpose: simulation "what-if" des taux carbone/densite : relit
+      *          3-communes.dat et recalcule, commune par commune, le
+      *          taux que produirait un jeu de coefficients candidats
+      *          (0-taux-simulation.param, meme format que
+      *          0-taux-ref.param), sans toucher aux index de
+      *          production (5-communes.idx/5-depts.idx/5-regions.idx)
+      *          ni au fichier 3-communes.dat lui-meme. Le taux deja en
+      *          place (calcule avec 0-taux-ref.param) est affiche a
+      *          cote du taux candidat pour comparaison.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. 3-SIMULATION-TAUX.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+           SELECT F-COMMUNES ASSIGN TO "3-communes.dat"
+                   ORGANIZATION LINE SEQUENTIAL.
+
+      *    Coefficients candidats a evaluer (meme format que
+      *    0-taux-ref.param)
+           SELECT F-TAUX-SIMULATION ASSIGN TO "0-taux-simulation.param"
+                   ORGANIZATION LINE SEQUENTIAL
+                   FILE STATUS IS WS-STATUT-SIMULATION.
+
+           SELECT FS ASSIGN TO "3-simulation-taux.txt"
+                   ORGANIZATION LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD  F-COMMUNES.
+       01  F-COMMUNES-DATA.
+           05 E-Code-Insee  PIC 9(5).
+
+           05 E-Lieu.
+               10 E-Commune PIC X(50).
+               10 E-Departement PIC X(28).
+               10 E-Region PIC X(30).
+
+           05 E-Donnees.
+               10 E-Altitude         PIC 9(6)V99.
+               10 E-Superficie       PIC 9(6)V99.
+               10 E-Population       PIC 9(6)V99.
+
+           05 E-Taux.
+               10 E-Taux-Carbone PIC 9(4)V99.
+               10 E-Taux-Densite PIC 9(4)V99.
+
+           05 E-Status PIC X(16).
+           05 E-Code-Dept-Calcule PIC 9(3).
+
+       FD  F-TAUX-SIMULATION.
+       01  TS-ENREG.
+           05 TS-CARBONE-MULT       PIC 9V9999.
+           05 TS-DENSITE-FACTEUR    PIC 9(4).
+           05 TS-DENSITE-DIVISEUR   PIC 9(3).
+
+       FD  FS.
+       01  FS-DATA PIC X(132).
+
+       WORKING-STORAGE SECTION.
+
+       01  Affichage.
+
+           05 ARTICLE-TITRE PIC X(80)
+              VALUE 'SIMULATION DES TAUX CARBONE/DENSITE (candidats)'.
+
+           05 ARTICLE-COEFFICIENTS.
+               10 FILLER PIC X(22) VALUE 'Coefficients candidats'.
+               10 FILLER PIC X VALUE ':'.
+               10 AC-CARBONE-MULT PIC Z.9999.
+               10 FILLER PIC X(3) VALUE SPACE.
+               10 AC-DENSITE-FACTEUR PIC Z(3)9.
+               10 FILLER PIC X(3) VALUE SPACE.
+               10 AC-DENSITE-DIVISEUR PIC Z(2)9.
+
+           05 ARTICLE-ENTETE.
+               10 FILLER PIC X(40) VALUE
+                  'CODE  COMMUNE                          '.
+               10 FILLER PIC X(35) VALUE
+                  'CARBONE-ACTUEL  CARBONE-CANDIDAT  '.
+               10 FILLER PIC X(33) VALUE
+                  'DENSITE-ACTUEL  DENSITE-CANDIDAT'.
+               10 FILLER PIC X(24) VALUE SPACE.
+
+           05 ARTICLE-LIGNE.
+               10 AL-Code-Insee      PIC 9(5).
+               10 FILLER             PIC X(1) VALUE SPACE.
+               10 AL-Commune         PIC X(40).
+               10 AL-Carbone-Actuel  PIC Z(3)9.99.
+               10 FILLER             PIC X(2) VALUE SPACE.
+               10 AL-Carbone-Candidat PIC Z(3)9.99.
+               10 FILLER             PIC X(2) VALUE SPACE.
+               10 AL-Densite-Actuel  PIC Z(3)9.99.
+               10 FILLER             PIC X(2) VALUE SPACE.
+               10 AL-Densite-Candidat PIC Z(3)9.99.
+
+           05 ARTICLE-BILAN.
+               10 FILLER PIC X(30) VALUE 'Communes simulees'.
+               10 FILLER PIC X VALUE ':'.
+               10 AB-Communes PIC Z(5)9.
+               10 FILLER PIC X(5) VALUE SPACE.
+               10 FILLER PIC X(24) VALUE 'Taux plafonnes a 9999.99'.
+               10 FILLER PIC X VALUE ':'.
+               10 AB-Depassements PIC Z(5)9.
+
+       01  SIMULATION-WORKING-MANAGER.
+           05  WS-STATUT-SIMULATION   PIC X(02) VALUE SPACE.
+               88  STATUT-SIMULATION-ABSENT     VALUE "35".
+           05  CPT-COMMUNES           PIC 9(6) VALUE 0.
+           05  CPT-TAUX-DEPASSEMENT   PIC 9(6) VALUE 0.
+           05  WS-CARBONE-CANDIDAT    PIC 9(4)V99 VALUE 0.
+           05  WS-DENSITE-CANDIDAT    PIC 9(4)V99 VALUE 0.
+
+       01  EOF-MANAGER.
+           05 FIN-ENREG PIC  X(01) VALUE SPACE.
+               88 FF VALUE HIGH-VALUE.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+
+           PERFORM LIRE-TAUX-SIMULATION
+
+           OPEN INPUT F-COMMUNES
+           OPEN OUTPUT FS
+
+           MOVE ARTICLE-TITRE TO FS-DATA
+           WRITE FS-DATA
+
+           MOVE TS-CARBONE-MULT    TO AC-CARBONE-MULT
+           MOVE TS-DENSITE-FACTEUR TO AC-DENSITE-FACTEUR
+           MOVE TS-DENSITE-DIVISEUR TO AC-DENSITE-DIVISEUR
+           MOVE ARTICLE-COEFFICIENTS TO FS-DATA
+           WRITE FS-DATA
+
+           MOVE ARTICLE-ENTETE TO FS-DATA
+           WRITE FS-DATA
+
+           PERFORM UNTIL FF
+               READ F-COMMUNES
+                   AT END
+                       SET FF TO TRUE
+                   NOT AT END
+                       PERFORM SIMULER-UNE-COMMUNE
+               END-READ
+           END-PERFORM
+
+           MOVE CPT-COMMUNES       TO AB-Communes
+           MOVE CPT-TAUX-DEPASSEMENT TO AB-Depassements
+           MOVE ARTICLE-BILAN TO FS-DATA
+           WRITE FS-DATA
+
+           DISPLAY "3-SIMULATION-TAUX : " CPT-COMMUNES
+                   " commune(s) simulee(s), " CPT-TAUX-DEPASSEMENT
+                   " taux plafonne(s)"
+
+           CLOSE F-COMMUNES FS
+
+           PERFORM FIN-PGM
+           .
+
+      ******************************************************************
+      *        COEFFICIENTS CANDIDATS A EVALUER
+
+       LIRE-TAUX-SIMULATION.
+
+           OPEN INPUT F-TAUX-SIMULATION
+           IF STATUT-SIMULATION-ABSENT THEN
+               DISPLAY "3-SIMULATION-TAUX : "
+                       "0-taux-simulation.param introuvable"
+               INITIALIZE TS-ENREG
+           ELSE
+               READ F-TAUX-SIMULATION
+                   AT END
+                       INITIALIZE TS-ENREG
+               END-READ
+               CLOSE F-TAUX-SIMULATION
+           END-IF
+           .
+
+      ******************************************************************
+      *        TAUX CANDIDAT D'UNE COMMUNE, COMPARE AU TAUX ACTUEL
+
+       SIMULER-UNE-COMMUNE.
+
+           ADD 1 TO CPT-COMMUNES
+
+           MOVE E-Code-Insee TO AL-Code-Insee
+           MOVE E-Commune    TO AL-Commune
+           MOVE E-Taux-Carbone TO AL-Carbone-Actuel
+           MOVE E-Taux-Densite TO AL-Densite-Actuel
+
+           COMPUTE WS-CARBONE-CANDIDAT =
+                   (3000 - E-Altitude) * TS-CARBONE-MULT
+               ON SIZE ERROR
+                   MOVE 9999.99 TO WS-CARBONE-CANDIDAT
+                   ADD 1 TO CPT-TAUX-DEPASSEMENT
+           END-COMPUTE
+
+           COMPUTE WS-DENSITE-CANDIDAT =
+                   1 + ((E-Population * TS-DENSITE-FACTEUR
+                       / E-Superficie) / TS-DENSITE-DIVISEUR)
+               ON SIZE ERROR
+                   MOVE 9999.99 TO WS-DENSITE-CANDIDAT
+                   ADD 1 TO CPT-TAUX-DEPASSEMENT
+           END-COMPUTE
+
+           MOVE WS-CARBONE-CANDIDAT TO AL-Carbone-Candidat
+           MOVE WS-DENSITE-CANDIDAT TO AL-Densite-Candidat
+
+           MOVE ARTICLE-LIGNE TO FS-DATA
+           WRITE FS-DATA
+           .
+
+       FIN-PGM.
+           STOP RUN.
