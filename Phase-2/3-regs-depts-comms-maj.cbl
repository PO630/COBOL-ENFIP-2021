@@ -0,0 +1,464 @@
+      ******************************************************************
+      * Purpose: mise a jour incrementale de 5-communes.idx/5-depts.idx
+      *          /5-regions.idx a partir d'un petit fichier de communes
+      *          ajoutees ou corrigees, sans reconstruire les index
+      *          depuis 3-communes.dat en entier (cf. 3-REGS-DEPTS-COMMS
+      *          pour la reconstruction complete).
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. 3-REGS-DEPTS-COMMS-MAJ.
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+           SELECT F-COMMUNES-MAJ ASSIGN TO "3-communes-maj.dat"
+                   ORGANIZATION LINE SEQUENTIAL.
+
+           SELECT C-COMMUNES   ASSIGN TO "5-communes.idx"
+                   ORGANIZATION IS INDEXED
+                   ACCESS MODE IS RANDOM
+                   RECORD KEY IS C-Code-Insee.
+
+           SELECT C-DEPTS      ASSIGN TO "5-depts.idx"
+                   ORGANIZATION IS INDEXED
+                   ACCESS MODE IS RANDOM
+                   RECORD KEY IS D-Departement.
+
+           SELECT C-REGIONS    ASSIGN TO "5-regions.idx"
+                   ORGANIZATION IS INDEXED
+                   ACCESS MODE IS RANDOM
+                   RECORD KEY IS R-Region.
+
+           SELECT F-TAUX-REF   ASSIGN TO "0-taux-ref.param"
+                   ORGANIZATION LINE SEQUENTIAL.
+
+      ******************************************************************
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD  F-COMMUNES-MAJ.
+       01  F-COMMUNES-DATA.
+           05 E-Code-Insee  PIC 9(5).
+           05 E-Lieu.
+               10 E-Commune PIC X(50).
+               10 E-Departement PIC X(28).
+               10 E-Region PIC X(30).
+           05 E-Donnees.
+               10 E-Altitude         PIC 9(6)V99.
+               10 E-Superficie       PIC 9(6)V99.
+               10 E-Population       PIC 9(6)V99.
+           05 E-Taux.
+               10 E-Taux-Carbone PIC 9(4)V99.
+               10 E-Taux-Densite PIC 9(4)V99.
+           05 E-Status PIC X(16).
+               88  E-STATUT-EXCLU-AGREGATION
+                       VALUE 'COMMUNE DELEGUEE' 'COMMUNE ASSOCIEE'.
+           05 E-Code-Dept-Calcule PIC 9(3).
+
+       FD  C-COMMUNES.
+       01  C-COM-ENREG.
+           05 C-Code-Insee          PIC 9(5).
+           05 C-Lieu.
+               10 C-Commune             PIC X(50).
+               10 C-Departement         PIC X(28).
+               10 C-Region              PIC X(30).
+           05 C-Donnees.
+               10 C-Altitude            PIC 9(6)V99.
+               10 C-Superficie          PIC 9(6)V99.
+               10 C-Population          PIC 9(6)V99.
+           05 C-Taux.
+               10 C-Taux-Carbone        PIC 9(4)V99.
+               10 C-Taux-Densite        PIC 9(4)V99.
+           05 C-Status               PIC X(16).
+           05 C-Code-Dept-Calcule    PIC 9(3).
+
+       FD  C-DEPTS.
+       01  C-DEP-ENREG.
+           05 D-Lieu.
+               10 D-Communes            PIC 9(6).
+               10 D-Departement         PIC X(28).
+               10 D-Region              PIC X(30).
+           05 D-Donnees.
+               10 D-Altitude            PIC 9(6)V99.
+               10 D-Superficie          PIC 9(6)V99.
+               10 D-Population          PIC 9(6)V99.
+           05 D-Taux.
+               10 D-Taux-Carbone        PIC 9(4)V99.
+               10 D-Taux-Densite        PIC 9(4)V99.
+
+       FD  C-REGIONS.
+       01  C-REG-ENREG.
+           05 R-Lieu.
+               10 R-Communes            PIC 9(6).
+               10 R-Region              PIC X(30).
+           05 R-Donnees.
+               10 R-Altitude            PIC 9(6)V99.
+               10 R-Superficie          PIC 9(6)V99.
+               10 R-Population          PIC 9(6)V99.
+           05 R-Taux.
+               10 R-Taux-Carbone        PIC 9(4)V99.
+               10 R-Taux-Densite        PIC 9(4)V99.
+
+       FD  F-TAUX-REF.
+       01  TR-ENREG.
+           05 TR-CARBONE-MULT       PIC 9V9999.
+           05 TR-DENSITE-FACTEUR    PIC 9(4).
+           05 TR-DENSITE-DIVISEUR   PIC 9(3).
+
+      ******************************************************************
+       WORKING-STORAGE SECTION.
+
+       1   FILE-WORKING-MANAGER.
+           05  FIN-ENREG               PIC  X(01) VALUE  SPACE.
+               88  FF                             VALUE  HIGH-VALUE.
+
+       1   MAJ-WORKING-MANAGER.
+      *    Ancienne valeur de la commune (si deja connue)
+           05  ANCIENNE-COMMUNE-TROUVEE PIC 9(1) VALUE 0.
+               88  ANCIENNE-COMMUNE-EXISTE   VALUE 1.
+               88  ANCIENNE-COMMUNE-NOUVELLE VALUE 0.
+           05  OLD-Altitude             PIC 9(6)V99.
+           05  OLD-Superficie           PIC 9(6)V99.
+           05  OLD-Population           PIC 9(6)V99.
+           05  OLD-Departement          PIC X(28).
+           05  OLD-Region               PIC X(30).
+
+      *    Sommes recalculees a partir de la moyenne*effectif
+           05  DEPT-SOMME-ALTITUDE      PIC 9(9)V99.
+           05  DEPT-SOMME-SUPERFICIE    PIC 9(9)V99.
+           05  DEPT-SOMME-POPULATION    PIC 9(9)V99.
+           05  REG-SOMME-ALTITUDE       PIC 9(9)V99.
+           05  REG-SOMME-SUPERFICIE     PIC 9(9)V99.
+           05  REG-SOMME-POPULATION     PIC 9(9)V99.
+
+           05  CPT-TRAITEES             PIC 9(6) VALUE 0.
+           05  CPT-NOUVELLES            PIC 9(6) VALUE 0.
+           05  CPT-CORRIGEES            PIC 9(6) VALUE 0.
+      *    Taux plafonnes a 9999.99 plutot que d'abendre le COMPUTE
+           05  CPT-TAUX-DEPASSEMENT     PIC 9(6) VALUE 0.
+
+      ******************************************************************
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+
+           PERFORM READ-TAUX-REF
+
+           OPEN INPUT F-COMMUNES-MAJ F-TAUX-REF
+           OPEN I-O C-COMMUNES C-DEPTS C-REGIONS
+
+           PERFORM UNTIL FF
+               READ F-COMMUNES-MAJ
+                   AT END
+                       SET FF TO TRUE
+                   NOT AT END
+                       ADD 1 TO CPT-TRAITEES
+                       PERFORM MAJ-UNE-COMMUNE
+               END-READ
+           END-PERFORM
+
+           DISPLAY "3-REGS-DEPTS-COMMS-MAJ : " CPT-TRAITEES
+                   " traitees, " CPT-NOUVELLES " nouvelles, "
+                   CPT-CORRIGEES " corrigees, "
+                   CPT-TAUX-DEPASSEMENT " taux plafonnes"
+
+           CLOSE F-COMMUNES-MAJ C-COMMUNES C-DEPTS C-REGIONS
+           PERFORM FIN-PGM
+           .
+
+       READ-TAUX-REF.
+
+           OPEN INPUT F-TAUX-REF
+           READ F-TAUX-REF
+               AT END
+                   DISPLAY "0-taux-ref.param introuvable ou vide"
+           END-READ
+           CLOSE F-TAUX-REF
+           .
+
+      ******************************************************************
+      *        MISE A JOUR D'UNE COMMUNE
+
+       MAJ-UNE-COMMUNE.
+
+           MOVE E-Code-Insee TO C-Code-Insee
+           READ C-COMMUNES
+               INVALID KEY
+                   SET ANCIENNE-COMMUNE-NOUVELLE TO TRUE
+               NOT INVALID KEY
+                   SET ANCIENNE-COMMUNE-EXISTE TO TRUE
+                   MOVE C-Altitude     TO OLD-Altitude
+                   MOVE C-Superficie   TO OLD-Superficie
+                   MOVE C-Population   TO OLD-Population
+                   MOVE C-Departement  TO OLD-Departement
+                   MOVE C-Region       TO OLD-Region
+           END-READ
+
+           COMPUTE C-Taux-Carbone =
+               (3000 - E-Altitude) * TR-CARBONE-MULT
+               ON SIZE ERROR
+                   MOVE 9999.99 TO C-Taux-Carbone
+                   ADD 1 TO CPT-TAUX-DEPASSEMENT
+           END-COMPUTE
+           COMPUTE C-Taux-Densite =
+               1 + ((E-Population * TR-DENSITE-FACTEUR / E-Superficie)
+                   / TR-DENSITE-DIVISEUR)
+               ON SIZE ERROR
+                   MOVE 9999.99 TO C-Taux-Densite
+                   ADD 1 TO CPT-TAUX-DEPASSEMENT
+           END-COMPUTE
+
+           MOVE E-Code-Insee        TO C-Code-Insee
+           MOVE E-Lieu              TO C-Lieu
+           MOVE E-Donnees           TO C-Donnees
+           MOVE E-Status            TO C-Status
+           MOVE E-Code-Dept-Calcule TO C-Code-Dept-Calcule
+
+           IF ANCIENNE-COMMUNE-EXISTE THEN
+               REWRITE C-COM-ENREG
+               ADD 1 TO CPT-CORRIGEES
+           ELSE
+               WRITE C-COM-ENREG
+               ADD 1 TO CPT-NOUVELLES
+           END-IF
+
+      *    Les communes deleguees/associees sont deja comptees dans la
+      *    commune nouvelle qui les a absorbees : on ne les agrege pas
+      *    une 2e fois dans les moyennes departement/region
+           IF NOT E-STATUT-EXCLU-AGREGATION THEN
+               PERFORM MAJ-DEPARTEMENT
+               PERFORM MAJ-REGION
+           END-IF
+           .
+
+      ******************************************************************
+      *        MISE A JOUR DU DEPARTEMENT
+
+       MAJ-DEPARTEMENT.
+
+           MOVE E-Departement TO D-Departement
+           READ C-DEPTS
+               INVALID KEY
+      *            Nouveau departement : un seul membre pour l'instant
+                   MOVE 1             TO D-Communes
+                   MOVE E-Region      TO D-Region
+                   MOVE E-Altitude    TO D-Altitude
+                   MOVE E-Superficie  TO D-Superficie
+                   MOVE E-Population  TO D-Population
+                   PERFORM CALCUL-TAUX-DEPT
+                   WRITE C-DEP-ENREG
+               NOT INVALID KEY
+                   IF ANCIENNE-COMMUNE-EXISTE
+                      AND OLD-Departement = E-Departement THEN
+      *                Correction dans le meme departement : on retire
+      *                l'ancienne valeur et on ajoute la nouvelle
+                       COMPUTE DEPT-SOMME-ALTITUDE =
+                           D-Altitude * D-Communes - OLD-Altitude
+                           + E-Altitude
+                       COMPUTE DEPT-SOMME-SUPERFICIE =
+                           D-Superficie * D-Communes - OLD-Superficie
+                           + E-Superficie
+                       COMPUTE DEPT-SOMME-POPULATION =
+                           D-Population * D-Communes - OLD-Population
+                           + E-Population
+                   ELSE
+      *                Nouvelle commune (ou commune deplacee) rattachee
+                       ADD 1 TO D-Communes
+                       COMPUTE DEPT-SOMME-ALTITUDE =
+                           D-Altitude * (D-Communes - 1) + E-Altitude
+                       COMPUTE DEPT-SOMME-SUPERFICIE =
+                           D-Superficie * (D-Communes - 1)
+                           + E-Superficie
+                       COMPUTE DEPT-SOMME-POPULATION =
+                           D-Population * (D-Communes - 1)
+                           + E-Population
+                   END-IF
+
+                   COMPUTE D-Altitude =
+                           DEPT-SOMME-ALTITUDE / D-Communes
+                   COMPUTE D-Superficie =
+                           DEPT-SOMME-SUPERFICIE / D-Communes
+                   COMPUTE D-Population =
+                           DEPT-SOMME-POPULATION / D-Communes
+
+                   PERFORM CALCUL-TAUX-DEPT
+                   REWRITE C-DEP-ENREG
+           END-READ
+
+           IF ANCIENNE-COMMUNE-EXISTE
+              AND OLD-Departement NOT = E-Departement THEN
+               PERFORM RETIRER-ANCIEN-DEPARTEMENT
+           END-IF
+           .
+
+      *    Commune deplacee : on retire sa contribution de l'ancien
+      *    departement, sinon ses moyennes restent gonflees pour de bon
+       RETIRER-ANCIEN-DEPARTEMENT.
+
+           MOVE OLD-Departement TO D-Departement
+           READ C-DEPTS
+               INVALID KEY
+                   CONTINUE
+               NOT INVALID KEY
+                   IF D-Communes > 1 THEN
+                       COMPUTE DEPT-SOMME-ALTITUDE =
+                           D-Altitude * D-Communes - OLD-Altitude
+                       COMPUTE DEPT-SOMME-SUPERFICIE =
+                           D-Superficie * D-Communes - OLD-Superficie
+                       COMPUTE DEPT-SOMME-POPULATION =
+                           D-Population * D-Communes - OLD-Population
+                       SUBTRACT 1 FROM D-Communes
+                       COMPUTE D-Altitude =
+                               DEPT-SOMME-ALTITUDE / D-Communes
+                       COMPUTE D-Superficie =
+                               DEPT-SOMME-SUPERFICIE / D-Communes
+                       COMPUTE D-Population =
+                               DEPT-SOMME-POPULATION / D-Communes
+                       PERFORM CALCUL-TAUX-DEPT
+                   ELSE
+      *                Plus aucune commune rattachee a cet ancien
+      *                departement
+                       MOVE 0 TO D-Communes
+                       MOVE 0 TO D-Altitude
+                       MOVE 0 TO D-Superficie
+                       MOVE 0 TO D-Population
+                       MOVE 0 TO D-Taux-Carbone
+                       MOVE 0 TO D-Taux-Densite
+                   END-IF
+                   REWRITE C-DEP-ENREG
+           END-READ
+           .
+
+       CALCUL-TAUX-DEPT.
+
+           COMPUTE D-Taux-Carbone =
+               (3000 - D-Altitude) * TR-CARBONE-MULT
+               ON SIZE ERROR
+                   MOVE 9999.99 TO D-Taux-Carbone
+                   ADD 1 TO CPT-TAUX-DEPASSEMENT
+           END-COMPUTE
+           COMPUTE D-Taux-Densite =
+               1 + ((D-Population * TR-DENSITE-FACTEUR / D-Superficie)
+                   / TR-DENSITE-DIVISEUR)
+               ON SIZE ERROR
+                   MOVE 9999.99 TO D-Taux-Densite
+                   ADD 1 TO CPT-TAUX-DEPASSEMENT
+           END-COMPUTE
+           .
+
+      ******************************************************************
+      *        MISE A JOUR DE LA REGION
+
+       MAJ-REGION.
+
+           MOVE E-Region TO R-Region
+           READ C-REGIONS
+               INVALID KEY
+                   MOVE 1             TO R-Communes
+                   MOVE E-Altitude    TO R-Altitude
+                   MOVE E-Superficie  TO R-Superficie
+                   MOVE E-Population  TO R-Population
+                   PERFORM CALCUL-TAUX-REGION
+                   WRITE C-REG-ENREG
+               NOT INVALID KEY
+                   IF ANCIENNE-COMMUNE-EXISTE
+                      AND OLD-Region = E-Region THEN
+                       COMPUTE REG-SOMME-ALTITUDE =
+                           R-Altitude * R-Communes - OLD-Altitude
+                           + E-Altitude
+                       COMPUTE REG-SOMME-SUPERFICIE =
+                           R-Superficie * R-Communes - OLD-Superficie
+                           + E-Superficie
+                       COMPUTE REG-SOMME-POPULATION =
+                           R-Population * R-Communes - OLD-Population
+                           + E-Population
+                   ELSE
+                       ADD 1 TO R-Communes
+                       COMPUTE REG-SOMME-ALTITUDE =
+                           R-Altitude * (R-Communes - 1) + E-Altitude
+                       COMPUTE REG-SOMME-SUPERFICIE =
+                           R-Superficie * (R-Communes - 1)
+                           + E-Superficie
+                       COMPUTE REG-SOMME-POPULATION =
+                           R-Population * (R-Communes - 1)
+                           + E-Population
+                   END-IF
+
+                   COMPUTE R-Altitude =
+                           REG-SOMME-ALTITUDE / R-Communes
+                   COMPUTE R-Superficie =
+                           REG-SOMME-SUPERFICIE / R-Communes
+                   COMPUTE R-Population =
+                           REG-SOMME-POPULATION / R-Communes
+
+                   PERFORM CALCUL-TAUX-REGION
+                   REWRITE C-REG-ENREG
+           END-READ
+
+           IF ANCIENNE-COMMUNE-EXISTE
+              AND OLD-Region NOT = E-Region THEN
+               PERFORM RETIRER-ANCIENNE-REGION
+           END-IF
+           .
+
+      *    Commune deplacee : on retire sa contribution de l'ancienne
+      *    region, sinon ses moyennes restent gonflees pour de bon
+       RETIRER-ANCIENNE-REGION.
+
+           MOVE OLD-Region TO R-Region
+           READ C-REGIONS
+               INVALID KEY
+                   CONTINUE
+               NOT INVALID KEY
+                   IF R-Communes > 1 THEN
+                       COMPUTE REG-SOMME-ALTITUDE =
+                           R-Altitude * R-Communes - OLD-Altitude
+                       COMPUTE REG-SOMME-SUPERFICIE =
+                           R-Superficie * R-Communes - OLD-Superficie
+                       COMPUTE REG-SOMME-POPULATION =
+                           R-Population * R-Communes - OLD-Population
+                       SUBTRACT 1 FROM R-Communes
+                       COMPUTE R-Altitude =
+                               REG-SOMME-ALTITUDE / R-Communes
+                       COMPUTE R-Superficie =
+                               REG-SOMME-SUPERFICIE / R-Communes
+                       COMPUTE R-Population =
+                               REG-SOMME-POPULATION / R-Communes
+                       PERFORM CALCUL-TAUX-REGION
+                   ELSE
+      *                Plus aucune commune rattachee a cette ancienne
+      *                region
+                       MOVE 0 TO R-Communes
+                       MOVE 0 TO R-Altitude
+                       MOVE 0 TO R-Superficie
+                       MOVE 0 TO R-Population
+                       MOVE 0 TO R-Taux-Carbone
+                       MOVE 0 TO R-Taux-Densite
+                   END-IF
+                   REWRITE C-REG-ENREG
+           END-READ
+           .
+
+       CALCUL-TAUX-REGION.
+
+           COMPUTE R-Taux-Carbone =
+               (3000 - R-Altitude) * TR-CARBONE-MULT
+               ON SIZE ERROR
+                   MOVE 9999.99 TO R-Taux-Carbone
+                   ADD 1 TO CPT-TAUX-DEPASSEMENT
+           END-COMPUTE
+           COMPUTE R-Taux-Densite =
+               1 + ((R-Population * TR-DENSITE-FACTEUR / R-Superficie)
+                   / TR-DENSITE-DIVISEUR)
+               ON SIZE ERROR
+                   MOVE 9999.99 TO R-Taux-Densite
+                   ADD 1 TO CPT-TAUX-DEPASSEMENT
+           END-COMPUTE
+           .
+
+      ******************************************************************
+       FIN-PGM.
+           STOP RUN
+           .
+      ******************************************************************
